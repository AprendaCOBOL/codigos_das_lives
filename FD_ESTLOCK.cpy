@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO ARQUIVO DE TRAVAS DE ATUALIZACAO (ESTLOCK.DAT)
+      *          USADO PELO SUBPROGRAMA ESTLOCK PARA DETECTAR ALTERACAO
+      *          CONCORRENTE DE UM MESMO ESTUDANTE.
+      ******************************************************************
+           01 REG-ESTLOCK.
+             03 CD-STUDENT-LOCK              PIC 9(05).
+             03 OPERADOR-LOCK                PIC X(12).
+             03 DATA-HORA-LOCK               PIC 9(14).
