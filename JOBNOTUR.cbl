@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: DRIVER DO LOTE NOTURNO. ENCADEIA, NUMA UNICA SESSAO,
+      *          OS TRES JOBS QUE HOJE SAO RODADOS SEPARADAMENTE NA
+      *          ORDEM CORRETA (MERGE DE CONTATOS, EXPORTACAO CSV E
+      *          LISTAGEM DE CLIENTES), CONFERINDO O RETURN-CODE DE
+      *          CADA PASSO ANTES DE SEGUIR PARA O PROXIMO, E EMITE UM
+      *          RESUMO UNICO DE SUCESSO/FALHA NO FINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBNOTUR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RC-BLUNIAO                  PIC S9(04) VALUE ZERO.
+       01 WS-RC-PGERACSV                 PIC S9(04) VALUE ZERO.
+       01 WS-RC-PRGLERAQ                 PIC S9(04) VALUE ZERO.
+       77 WS-QT-FALHAS                   PIC 9(01)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '*********************************************'
+            DISPLAY '    INICIO DO LOTE NOTURNO - ' FUNCTION
+                    CURRENT-DATE (1:8)
+            DISPLAY '*********************************************'
+
+            PERFORM P100-MERGE-CONTATOS
+            PERFORM P200-EXPORTA-CSV
+            PERFORM P300-LISTA-CLIENTES
+            PERFORM P900-RESUMO-FINAL
+
+            STOP RUN.
+
+      ******************************************************************
+      * PASSO 1: MERGE DAS DUAS FONTES DE CONTATOS (BLUNIAO).
+      ******************************************************************
+       P100-MERGE-CONTATOS.
+            DISPLAY 'PASSO 1/3: MERGE DE CONTATOS (BLUNIAO)...'
+            CALL 'BLUNIAO'
+            MOVE RETURN-CODE              TO WS-RC-BLUNIAO
+
+            IF WS-RC-BLUNIAO NOT EQUAL ZERO
+               DISPLAY 'PASSO 1/3 TERMINOU COM FALHA. RC = '
+                       WS-RC-BLUNIAO
+               ADD 1                       TO WS-QT-FALHAS
+            ELSE
+               DISPLAY 'PASSO 1/3 CONCLUIDO COM SUCESSO.'
+            END-IF
+            .
+
+      ******************************************************************
+      * PASSO 2: EXPORTACAO DOS CONTATOS PARA O CSV (PGERACSV).
+      ******************************************************************
+       P200-EXPORTA-CSV.
+            DISPLAY 'PASSO 2/3: EXPORTACAO CSV (PGERACSV)...'
+            CALL 'PGERACSV'
+            MOVE RETURN-CODE              TO WS-RC-PGERACSV
+
+            IF WS-RC-PGERACSV NOT EQUAL ZERO
+               DISPLAY 'PASSO 2/3 TERMINOU COM FALHA. RC = '
+                       WS-RC-PGERACSV
+               ADD 1                       TO WS-QT-FALHAS
+            ELSE
+               DISPLAY 'PASSO 2/3 CONCLUIDO COM SUCESSO.'
+            END-IF
+            .
+
+      ******************************************************************
+      * PASSO 3: LISTAGEM DE CLIENTES (PRGLERVAQ, FONTE PRGLERAQ.CBL).
+      ******************************************************************
+       P300-LISTA-CLIENTES.
+            DISPLAY 'PASSO 3/3: LISTAGEM DE CLIENTES (PRGLERVAQ)...'
+            CALL 'PRGLERVAQ'
+            MOVE RETURN-CODE              TO WS-RC-PRGLERAQ
+
+            IF WS-RC-PRGLERAQ NOT EQUAL ZERO
+               DISPLAY 'PASSO 3/3 TERMINOU COM FALHA. RC = '
+                       WS-RC-PRGLERAQ
+               ADD 1                       TO WS-QT-FALHAS
+            ELSE
+               DISPLAY 'PASSO 3/3 CONCLUIDO COM SUCESSO.'
+            END-IF
+            .
+
+       P900-RESUMO-FINAL.
+            DISPLAY '*********************************************'
+            DISPLAY '    RESUMO DO LOTE NOTURNO'
+            DISPLAY ' '
+            DISPLAY ' MERGE DE CONTATOS (BLUNIAO)....: RC '
+                    WS-RC-BLUNIAO
+            DISPLAY ' EXPORTACAO CSV (PGERACSV)......: RC '
+                    WS-RC-PGERACSV
+            DISPLAY ' LISTAGEM DE CLIENTES (PRGLERAQ): RC '
+                    WS-RC-PRGLERAQ
+
+            IF WS-QT-FALHAS EQUAL ZERO
+               DISPLAY ' RESULTADO GERAL................: SUCESSO'
+            ELSE
+               DISPLAY ' RESULTADO GERAL................: FALHA ('
+                       WS-QT-FALHAS ' PASSO(S) COM ERRO)'
+            END-IF
+            DISPLAY '*********************************************'
+            .
+
+       END PROGRAM JOBNOTUR.
