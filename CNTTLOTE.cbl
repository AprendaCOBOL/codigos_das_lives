@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: PROCESSAMENTO EM LOTE DE TRANSACOES DE CONTATOS, SEM
+      *          OPERADOR NO TERMINAL. LE UM ARQUIVO DE TRANSACOES DE
+      *          INCLUSAO/ALTERACAO/EXCLUSAO E APLICA CONTRA O
+      *          CONTATOS.DAT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTTLOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+                SELECT TRANSACOES ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CNTTLOTE.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-TRN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD TRANSACOES.
+       01 REG-TRANSACAO                  PIC X(30).
+      ***** LAYOUT DA TRANSACAO: TIPO(1) ID(2) NOME(20) **************
+      ***** TIPO: I-INCLUI  A-ALTERA  E-EXCLUI ************************
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-FS-TRN                      PIC 99.
+       77 WS-EOF                         PIC X VALUE 'N'.
+          88 EOF-OK                      VALUE 'S'.
+       01 WS-TRANSACAO-IN REDEFINES REG-TRANSACAO.
+          03 WS-TIPO-TRANS               PIC X(01).
+          03 WS-ID-TRANS                 PIC 9(02).
+          03 WS-NOME-TRANS               PIC X(20).
+          03 FILLER                      PIC X(07).
+       77 WS-QT-INCLUIDOS                PIC 9(04) VALUE ZEROS.
+       77 WS-QT-ALTERADOS                PIC 9(04) VALUE ZEROS.
+       77 WS-QT-EXCLUIDOS                PIC 9(04) VALUE ZEROS.
+       77 WS-QT-ERROS                    PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                 PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+            OPEN INPUT TRANSACOES
+
+            IF WS-FS-TRN NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-FS-TRN
+               GOBACK
+            END-IF
+
+            OPEN I-O CONTATOS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT CONTATOS
+               CLOSE CONTATOS
+               OPEN I-O CONTATOS
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE TRANSACOES
+               GOBACK
+            END-IF
+
+            PERFORM UNTIL EOF-OK
+               READ TRANSACOES
+                  AT END
+                     SET EOF-OK          TO TRUE
+                  NOT AT END
+                     PERFORM P300-APLICA-TRANSACAO
+               END-READ
+            END-PERFORM
+
+            CLOSE TRANSACOES
+            CLOSE CONTATOS
+
+            DISPLAY '*** RESUMO DO LOTE DE CONTATOS ***'
+            DISPLAY 'INCLUIDOS.: ' WS-QT-INCLUIDOS
+            DISPLAY 'ALTERADOS.: ' WS-QT-ALTERADOS
+            DISPLAY 'EXCLUIDOS.: ' WS-QT-EXCLUIDOS
+            DISPLAY 'COM ERRO..: ' WS-QT-ERROS
+
+            GOBACK.
+       P300-APLICA-TRANSACAO.
+
+            EVALUATE WS-TIPO-TRANS
+               WHEN 'I'
+                  MOVE WS-ID-TRANS       TO ID-CONTATO
+                  MOVE WS-NOME-TRANS     TO NM-CONTATO
+                  SET CONTATO-ATIVO      TO TRUE
+                  WRITE REG-CONTATOS
+                     INVALID KEY
+                        ADD 1            TO WS-QT-ERROS
+                        DISPLAY 'CONTATO JA EXISTE: ' WS-ID-TRANS
+                     NOT INVALID KEY
+                        ADD 1            TO WS-QT-INCLUIDOS
+                  END-WRITE
+               WHEN 'A'
+                  MOVE WS-ID-TRANS       TO ID-CONTATO
+                  READ CONTATOS
+                     INVALID KEY
+                        ADD 1            TO WS-QT-ERROS
+                        DISPLAY 'CONTATO NAO ENCONTRADO: ' WS-ID-TRANS
+                     NOT INVALID KEY
+                        MOVE WS-NOME-TRANS TO NM-CONTATO
+                        REWRITE REG-CONTATOS
+                           INVALID KEY
+                              ADD 1      TO WS-QT-ERROS
+                           NOT INVALID KEY
+                              ADD 1      TO WS-QT-ALTERADOS
+                        END-REWRITE
+                  END-READ
+               WHEN 'E'
+                  MOVE WS-ID-TRANS       TO ID-CONTATO
+                  READ CONTATOS
+                     INVALID KEY
+                        ADD 1            TO WS-QT-ERROS
+                        DISPLAY 'CONTATO NAO ENCONTRADO: ' WS-ID-TRANS
+                     NOT INVALID KEY
+                        SET CONTATO-INATIVO TO TRUE
+                        REWRITE REG-CONTATOS
+                           INVALID KEY
+                              ADD 1      TO WS-QT-ERROS
+                           NOT INVALID KEY
+                              ADD 1      TO WS-QT-EXCLUIDOS
+                        END-REWRITE
+                  END-READ
+               WHEN OTHER
+                  ADD 1                  TO WS-QT-ERROS
+                  DISPLAY 'TIPO DE TRANSACAO INVALIDO: ' WS-TIPO-TRANS
+            END-EVALUATE
+            .
+       END PROGRAM CNTTLOTE.
