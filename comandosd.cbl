@@ -2,6 +2,10 @@
       * Author: ANDRE COSTA
       * Date: 29/04/2021
       * Purpose: AULA DEMONSTRATIVA DE ESTRUTURAS DE DECISAO COMBINADAS
+      * Update: 08/08/2026 - O EVALUATE so cobria JANEIRO A ABRIL; a
+      *         conversao de numero para nome do mes passa a ser feita
+      *         pelo subprograma reaproveitavel MESNOME, que cobre os
+      *         doze meses.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMANDOS.
@@ -9,6 +13,9 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-MES          PIC 99 VALUE ZEROS.
+       77 WS-NOME-MES      PIC X(09) VALUE SPACES.
+       77 WS-MES-VALIDO    PIC X(01) VALUE 'N'.
+          88 WS-MES-OK     VALUE 'S' FALSE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -19,22 +26,13 @@
                DISPLAY 'ERRO - INFORME UM NUMERO.'
                PERFORM P900-FIM
             ELSE
-               EVALUATE TRUE
-                    WHEN WS-MES = 01
-                        DISPLAY 'JANEIRO'
-                    WHEN WS-MES = 02
-                        DISPLAY 'FEVEREIRO'
-                    WHEN WS-MES = 03
-                        DISPLAY 'MARCO'
-                    WHEN WS-MES = 04
-                        DISPLAY 'ABRIL'
-                    WHEN OTHER
-                        IF WS-MES > 12 OR WS-MES <= 0 THEN
-                           DISPLAY 'ESSE NUMERO DE MES NAO EXISTE!'
-                        ELSE
-                           DISPLAY 'MES FORA DO RANGE.'
-                        END-IF
-               END-EVALUATE
+               CALL 'MESNOME' USING WS-MES WS-NOME-MES WS-MES-VALIDO
+
+               IF WS-MES-OK
+                  DISPLAY WS-NOME-MES
+               ELSE
+                  DISPLAY 'ESSE NUMERO DE MES NAO EXISTE!'
+               END-IF
             END-IF
             .
        P900-FIM.
