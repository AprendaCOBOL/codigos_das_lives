@@ -1,57 +1,115 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGARQMOD.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ESTUDANTE ASSIGN TO
-           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.TXT'
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-           FD ESTUDANTE.
-              COPY FD_ESTUDANTE.
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO             PIC X(25)  VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-CD-STUDENT        PIC 9(05).
-          03 WS-NM-STUDENT        PIC X(20).
-       77 WS-EOF                  PIC A.
-          88 EOF-OK               VALUE 'S' FALSE 'N'.
-       77 WS-FS                   PIC 9.
-          88 FS-OK                VALUE 0 FALSE 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            SET EOF-OK           TO FALSE
-            SET FS-OK            TO TRUE
-
-            DISPLAY 'ABRINDO ARQUIVO PARA GRAVAR:'
-            OPEN EXTEND ESTUDANTE
-
-            IF FS-OK   THEN
-                MOVE 7                  TO CD-STUDENT
-                MOVE 'MARIA DO CARMO'   TO NM-STUDENT
-                WRITE REG-ESTUDANTE
-                CLOSE ESTUDANTE
-                DISPLAY 'ESTUDANTE GRAVADO COM SUCESSO!'
-            ELSE
-                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
-            END-IF
-
-            STOP RUN.
-       END PROGRAM PGARQMOD.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Update: 08/08/2026 - Passa a aceitar o codigo/nome do estudante
+      *         e a rejeitar a gravacao quando o codigo informado ja
+      *         estiver em uso, varrendo o arquivo sequencial antes de
+      *         gravar (nao ha chave para o SGBD impor a unicidade).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGARQMOD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ESTUDANTE.
+              COPY FD_ESTUDANTE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO             PIC X(25)  VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-CD-STUDENT        PIC 9(05).
+          03 WS-NM-STUDENT        PIC X(20).
+       77 WS-EOF                  PIC A.
+          88 EOF-OK               VALUE 'S' FALSE 'N'.
+       77 WS-FS                   PIC 99.
+          88 FS-OK                VALUE 0.
+       77 WS-CD-NOVO               PIC 9(05).
+       77 WS-NM-NOVO               PIC X(20).
+       77 WS-CODIGO-DUPLICADO      PIC X VALUE 'N'.
+          88 CODIGO-DUPLICADO      VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY 'Informe o codigo do novo estudante: '
+            ACCEPT WS-CD-NOVO
+            DISPLAY 'Informe o nome do novo estudante: '
+            ACCEPT WS-NM-NOVO
+
+            PERFORM P100-VERIFICA-DUPLICIDADE THRU P100-FIM
+
+            IF CODIGO-DUPLICADO
+               DISPLAY 'ESTUDANTE JA CADASTRADO COM O CODIGO: '
+                       WS-CD-NOVO
+               STOP RUN
+            END-IF
+
+            SET EOF-OK           TO FALSE
+            SET FS-OK            TO TRUE
+
+            DISPLAY 'ABRINDO ARQUIVO PARA GRAVAR:'
+            OPEN EXTEND ESTUDANTE
+
+            IF FS-OK   THEN
+                INITIALIZE REG-ESTUDANTE
+                MOVE WS-CD-NOVO         TO CD-STUDENT
+                MOVE WS-NM-NOVO         TO NM-STUDENT
+                WRITE REG-ESTUDANTE
+                CLOSE ESTUDANTE
+                DISPLAY 'ESTUDANTE GRAVADO COM SUCESSO!'
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
+                CALL 'ERRLOG' USING 'PGARQMOD' 'ABERTURA ESTUDANTE'
+                               WS-FS
+            END-IF
+
+            STOP RUN.
+       P100-VERIFICA-DUPLICIDADE.
+
+            MOVE 'N'                    TO WS-CODIGO-DUPLICADO
+            SET EOF-OK                  TO FALSE
+            SET FS-OK                   TO TRUE
+
+            OPEN INPUT ESTUDANTE
+
+            IF WS-FS EQUAL 35
+      ***** ARQUIVO AINDA NAO EXISTE - NAO HA O QUE VERIFICAR *********
+               CONTINUE
+            ELSE
+               IF NOT FS-OK
+                  DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
+                  DISPLAY 'FILE STATUS: ' WS-FS
+                  CALL 'ERRLOG' USING 'PGARQMOD' 'VERIF DUPLICIDADE'
+                                 WS-FS
+               ELSE
+                  PERFORM UNTIL EOF-OK
+                     READ ESTUDANTE INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK       TO TRUE
+                        NOT AT END
+                           IF WS-CD-STUDENT EQUAL WS-CD-NOVO
+                              SET CODIGO-DUPLICADO TO TRUE
+                              SET EOF-OK     TO TRUE
+                           END-IF
+                     END-READ
+                  END-PERFORM
+                  CLOSE ESTUDANTE
+               END-IF
+            END-IF
+            .
+       P100-FIM.
+       END PROGRAM PGARQMOD.
