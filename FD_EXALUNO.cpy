@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO HISTORICO DE EX-ALUNOS (EXALUNO.DAT).
+      *          Os nomes dos campos de dados do estudante propriamente
+      *          dito sao os mesmos do REG-ESTUDANTE (FD_ESTUDANTE) de
+      *          proposito, para permitir MOVE CORRESPONDING entre os
+      *          dois registros quando um estudante e excluido.
+      ******************************************************************
+           01 REG-EXALUNO.
+             03 CD-STUDENT                   PIC 9(05).
+             03 NM-STUDENT                   PIC X(20).
+             03 TL-STUDENT                   PIC X(15).
+             03 EM-STUDENT                   PIC X(30).
+             03 CR-STUDENT                   PIC X(20).
+             03 DT-EXCLUSAO                  PIC 9(08).
+             03 OPERADOR-EXCLUSAO            PIC X(12).
