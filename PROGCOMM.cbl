@@ -15,11 +15,23 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT HISTORICO ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\BOLETIM.HIS'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-HIS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD HISTORICO.
+       01 REG-HISTORICO.
+           05 HIS-NOME                  PIC X(15).
+           05 HIS-MATERIA                PIC X(16).
+           05 HIS-MEDIA                  PIC 99V99.
+           05 HIS-STATUS                 PIC X(10).
        WORKING-STORAGE SECTION.
+       77 WS-FS-HIS               PIC 99.
        01 WS-CABEC-1.
            05 FILLER      PIC X(12)     VALUE '------------'.
            05 FILLER      PIC X(16)     VALUE 'CALCULAR BOLETIM'.
@@ -129,10 +141,27 @@
            DISPLAY '***********************************************'
            DISPLAY '*    CAMPO VAZIO - TENTE NOVAMENTE            *'
            DISPLAY '***********************************************'.
+      **********************************
+       800-GRAVAR-HISTORICO SECTION.
+       801-GRAVAR-HISTORICO.
+           OPEN EXTEND HISTORICO
+           IF WS-FS-HIS EQUAL 35
+              OPEN OUTPUT HISTORICO
+              CLOSE HISTORICO
+              OPEN EXTEND HISTORICO
+           END-IF
+
+           MOVE WS-ACCEPT-NOME          TO HIS-NOME
+           MOVE WS-ACCEPT-MAT           TO HIS-MATERIA
+           MOVE WS-MEDIA                TO HIS-MEDIA
+           MOVE WS-APROVACAO            TO HIS-STATUS
+           WRITE REG-HISTORICO
+           CLOSE HISTORICO.
       **********************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
            PERFORM 401-CALCULAR-APROVACAO
+           PERFORM 801-GRAVAR-HISTORICO
            DISPLAY WS-RESULTADO.
            DISPLAY ' '.
            DISPLAY 'Nome Aluno    : ' WS-ACCEPT-NOME.
