@@ -0,0 +1,197 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: PROCESSAMENTO EM LOTE DE TRANSACOES DE ESTUDANTES.
+      *          LE UM ARQUIVO DE TRANSACOES DE INCLUSAO/ALTERACAO/
+      *          EXCLUSAO E APLICA CONTRA O STUDENT.DAT EM UM UNICO
+      *          RUN, SEM A NECESSIDADE DE UM OPERADOR NO TERMINAL.
+      * Update: 08/08/2026 - ALTERNATE RECORD KEY IS NM-STUDENT na
+      *         SELECT, para o indice por nome existir mesmo quando
+      *         este programa e o primeiro a criar o STUDENT.DAT.
+      * Update: 08/08/2026 - A transacao 'E' agora copia o estudante
+      *         para o historico EXALUNO.DAT antes de excluir, igual
+      *         ao caminho interativo (PRGEXCL1.cbl) - sem isso, uma
+      *         exclusao em lote nao deixava rastro no historico.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTLOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT ESTUDANTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS CD-STUDENT
+                ALTERNATE RECORD KEY IS NM-STUDENT WITH DUPLICATES
+                FILE STATUS  IS WS-FS.
+            SELECT TRANSACOES ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\ESTLOTE.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-TRN.
+            SELECT EXALUNO ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\EXALUNO.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS CD-STUDENT OF REG-EXALUNO
+                FILE STATUS  IS WS-FS-EXA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       FD EXALUNO.
+          COPY FD_EXALUNO.
+
+       FD TRANSACOES.
+       01 REG-TRANSACAO                  PIC X(30).
+      ***** LAYOUT DA TRANSACAO: TIPO(1) CODIGO(5) NOME(20) ***********
+      ***** TIPO: I-INCLUI  A-ALTERA  E-EXCLUI ************************
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-FS-TRN                      PIC 99.
+       77 WS-FS-EXA                      PIC 99.
+          88 FS-EXA-OK                   VALUE 0.
+       77 WS-EOF                         PIC X VALUE 'N'.
+          88 EOF-OK                      VALUE 'S'.
+       01 WS-TRANSACAO-IN REDEFINES REG-TRANSACAO.
+          03 WS-TIPO-TRANS               PIC X(01).
+          03 WS-CD-TRANS                 PIC 9(05).
+          03 WS-NOME-TRANS               PIC X(20).
+          03 FILLER                      PIC X(04).
+       77 WS-QT-INCLUIDOS                PIC 9(04) VALUE ZEROS.
+       77 WS-QT-ALTERADOS                PIC 9(04) VALUE ZEROS.
+       77 WS-QT-EXCLUIDOS                PIC 9(04) VALUE ZEROS.
+       77 WS-QT-ERROS                    PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            OPEN INPUT TRANSACOES
+
+            IF WS-FS-TRN NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES.'
+               DISPLAY 'FILE STATUS: ' WS-FS-TRN
+               STOP RUN
+            END-IF
+
+            OPEN I-O ESTUDANTE
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT ESTUDANTE
+               CLOSE ESTUDANTE
+               OPEN I-O ESTUDANTE
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE TRANSACOES
+               STOP RUN
+            END-IF
+
+            OPEN I-O EXALUNO
+
+            IF WS-FS-EXA EQUAL 35
+               OPEN OUTPUT EXALUNO
+               CLOSE EXALUNO
+               OPEN I-O EXALUNO
+            END-IF
+
+            IF NOT FS-EXA-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXALUNO.'
+               DISPLAY 'FILE STATUS: ' WS-FS-EXA
+               CLOSE TRANSACOES
+               CLOSE ESTUDANTE
+               STOP RUN
+            END-IF
+
+            PERFORM UNTIL EOF-OK
+               READ TRANSACOES
+                  AT END
+                     SET EOF-OK          TO TRUE
+                  NOT AT END
+                     PERFORM P300-APLICA-TRANSACAO
+               END-READ
+            END-PERFORM
+
+            CLOSE TRANSACOES
+            CLOSE ESTUDANTE
+            CLOSE EXALUNO
+
+            DISPLAY '*** RESUMO DO LOTE DE ESTUDANTES ***'
+            DISPLAY 'INCLUIDOS.: ' WS-QT-INCLUIDOS
+            DISPLAY 'ALTERADOS.: ' WS-QT-ALTERADOS
+            DISPLAY 'EXCLUIDOS.: ' WS-QT-EXCLUIDOS
+            DISPLAY 'COM ERRO..: ' WS-QT-ERROS
+
+            STOP RUN.
+       P300-APLICA-TRANSACAO.
+
+            EVALUATE WS-TIPO-TRANS
+               WHEN 'I'
+                  INITIALIZE REG-ESTUDANTE
+                  MOVE WS-CD-TRANS       TO CD-STUDENT OF REG-ESTUDANTE
+                  MOVE WS-NOME-TRANS     TO NM-STUDENT OF REG-ESTUDANTE
+                  WRITE REG-ESTUDANTE
+                     INVALID KEY
+                        ADD 1            TO WS-QT-ERROS
+                        DISPLAY 'ESTUDANTE JA EXISTE: ' WS-CD-TRANS
+                     NOT INVALID KEY
+                        ADD 1            TO WS-QT-INCLUIDOS
+                  END-WRITE
+               WHEN 'A'
+                  MOVE WS-CD-TRANS       TO CD-STUDENT OF REG-ESTUDANTE
+                  READ ESTUDANTE
+                     INVALID KEY
+                        ADD 1            TO WS-QT-ERROS
+                        DISPLAY 'ESTUDANTE NAO ENCONTRADO: '
+                                WS-CD-TRANS
+                     NOT INVALID KEY
+                        MOVE WS-NOME-TRANS TO
+                                           NM-STUDENT OF REG-ESTUDANTE
+                        REWRITE REG-ESTUDANTE
+                           INVALID KEY
+                              ADD 1      TO WS-QT-ERROS
+                           NOT INVALID KEY
+                              ADD 1      TO WS-QT-ALTERADOS
+                        END-REWRITE
+                  END-READ
+               WHEN 'E'
+                  MOVE WS-CD-TRANS       TO CD-STUDENT OF REG-ESTUDANTE
+                  READ ESTUDANTE
+                     INVALID KEY
+                        ADD 1            TO WS-QT-ERROS
+                        DISPLAY 'ESTUDANTE NAO ENCONTRADO: '
+                                WS-CD-TRANS
+                     NOT INVALID KEY
+                        MOVE CORRESPONDING REG-ESTUDANTE TO REG-EXALUNO
+                        ACCEPT DT-EXCLUSAO  FROM DATE YYYYMMDD
+                        MOVE 'ESTLOTE'      TO OPERADOR-EXCLUSAO
+
+                        WRITE REG-EXALUNO
+                           INVALID KEY
+                              REWRITE REG-EXALUNO
+                        END-WRITE
+
+                        DELETE ESTUDANTE RECORD
+                           INVALID KEY
+                              ADD 1         TO WS-QT-ERROS
+                           NOT INVALID KEY
+                              ADD 1         TO WS-QT-EXCLUIDOS
+                        END-DELETE
+                  END-READ
+               WHEN OTHER
+                  ADD 1                  TO WS-QT-ERROS
+                  DISPLAY 'TIPO DE TRANSACAO INVALIDO: ' WS-TIPO-TRANS
+            END-EVALUATE
+            .
+       END PROGRAM ESTLOTE.
