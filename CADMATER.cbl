@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: MANUTENCAO (INCLUIR/CONSULTAR/ALTERAR/EXCLUIR) DO
+      *          ARQUIVO DE DISCIPLINAS (CFPK0002) USADO PELO SISTEMA
+      *          DE BOLETIM ESCOLAR.
+      * Update: 08/08/2026 - NT-APROVACAO passa a ser gravada em
+      *         COMP-3, para manter o mesmo layout fisico do
+      *         CFPK0002.DAT usado pelo TESTE2.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMATER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CFPK0002 ASSIGN TO
+       "C:\Users\Mauro Vieira\bin\CFPK0002.DAT"
+       ORGANIZATION IS INDEXED
+       ACCESS       IS RANDOM
+       RECORD KEY   IS ID-MATERIA
+       FILE STATUS  IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CFPK0002.
+       01 CFPK0002-MATERIA.
+          03 ID-MATERIA              PIC 9(03).
+          03 NM-MATERIA               PIC X(20).
+          03 NT-APROVACAO            PIC 9(02)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                      PIC 99.
+          88 FS-OK                           VALUE 0.
+       77 WS-OPCAO                   PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "*** MANUTENCAO DE DISCIPLINAS (CFPK0002) ***"
+            PERFORM P100-MENU THRU P100-FIM UNTIL WS-OPCAO = "F"
+            STOP RUN.
+
+       P100-MENU.
+            MOVE SPACES                       TO WS-OPCAO
+            DISPLAY "*************************************************"
+            DISPLAY "|  I - Incluir disciplina                       |"
+            DISPLAY "|  C - Consultar disciplina                     |"
+            DISPLAY "|  A - Alterar disciplina                       |"
+            DISPLAY "|  E - Excluir disciplina                       |"
+            DISPLAY "|              (ou tecle <F> para finalizar)    |"
+            DISPLAY "*************************************************"
+            ACCEPT  WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN "I" WHEN "i"
+                   PERFORM P200-INCLUIR THRU P200-FIM
+                WHEN "C" WHEN "c"
+                   PERFORM P300-CONSULTAR THRU P300-FIM
+                WHEN "A" WHEN "a"
+                   PERFORM P400-ALTERAR THRU P400-FIM
+                WHEN "E" WHEN "e"
+                   PERFORM P500-EXCLUIR THRU P500-FIM
+                WHEN "F" WHEN "f"
+                   MOVE "F"                    TO WS-OPCAO
+                WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+            END-EVALUATE
+            .
+       P100-FIM.
+           EXIT.
+
+       P200-INCLUIR.
+            OPEN I-O CFPK0002
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT CFPK0002
+               CLOSE CFPK0002
+               OPEN I-O CFPK0002
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS."
+               DISPLAY "FILE STATUS: " WS-FS
+               CALL 'ERRLOG' USING 'CADMATER' 'ABERTURA CFPK0002'
+                              WS-FS
+            ELSE
+               DISPLAY "Informe o codigo da disciplina:"
+               ACCEPT ID-MATERIA
+               DISPLAY "Informe o nome da disciplina:"
+               ACCEPT NM-MATERIA
+               DISPLAY "Informe a nota minima de aprovacao:"
+               ACCEPT NT-APROVACAO
+
+               WRITE CFPK0002-MATERIA
+                  INVALID KEY
+                     DISPLAY "JA EXISTE DISCIPLINA COM ESTE CODIGO."
+                     CALL 'ERRLOG' USING 'CADMATER' 'INCLUSAO CFPK0002'
+                                    WS-FS
+                  NOT INVALID KEY
+                     DISPLAY "DISCIPLINA INCLUIDA COM SUCESSO!"
+               END-WRITE
+               CLOSE CFPK0002
+            END-IF
+            .
+       P200-FIM.
+           EXIT.
+
+       P300-CONSULTAR.
+            OPEN INPUT CFPK0002
+            IF NOT FS-OK
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS."
+               DISPLAY "FILE STATUS: " WS-FS
+               CALL 'ERRLOG' USING 'CADMATER' 'ABERTURA CFPK0002'
+                              WS-FS
+            ELSE
+               DISPLAY "Informe o codigo da disciplina:"
+               ACCEPT ID-MATERIA
+               READ CFPK0002
+                  INVALID KEY
+                     DISPLAY "DISCIPLINA NAO ENCONTRADA."
+                  NOT INVALID KEY
+                     DISPLAY "CODIGO..: " ID-MATERIA
+                     DISPLAY "NOME....: " NM-MATERIA
+                     DISPLAY "NOTA MIN: " NT-APROVACAO
+               END-READ
+               CLOSE CFPK0002
+            END-IF
+            .
+       P300-FIM.
+           EXIT.
+
+       P400-ALTERAR.
+            OPEN I-O CFPK0002
+            IF NOT FS-OK
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS."
+               DISPLAY "FILE STATUS: " WS-FS
+               CALL 'ERRLOG' USING 'CADMATER' 'ABERTURA CFPK0002'
+                              WS-FS
+            ELSE
+               DISPLAY "Informe o codigo da disciplina:"
+               ACCEPT ID-MATERIA
+               READ CFPK0002
+                  INVALID KEY
+                     DISPLAY "DISCIPLINA NAO ENCONTRADA."
+                  NOT INVALID KEY
+                     DISPLAY "Nome atual..: " NM-MATERIA
+                     DISPLAY "Informe o novo nome da disciplina:"
+                     ACCEPT NM-MATERIA
+                     DISPLAY "Nota minima atual..: " NT-APROVACAO
+                     DISPLAY "Informe a nova nota minima:"
+                     ACCEPT NT-APROVACAO
+                     REWRITE CFPK0002-MATERIA
+                     DISPLAY "DISCIPLINA ATUALIZADA COM SUCESSO!"
+               END-READ
+               CLOSE CFPK0002
+            END-IF
+            .
+       P400-FIM.
+           EXIT.
+
+       P500-EXCLUIR.
+            OPEN I-O CFPK0002
+            IF NOT FS-OK
+               DISPLAY "ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS."
+               DISPLAY "FILE STATUS: " WS-FS
+               CALL 'ERRLOG' USING 'CADMATER' 'ABERTURA CFPK0002'
+                              WS-FS
+            ELSE
+               DISPLAY "Informe o codigo da disciplina a excluir:"
+               ACCEPT ID-MATERIA
+               DELETE CFPK0002 RECORD
+                  INVALID KEY
+                     DISPLAY "DISCIPLINA NAO ENCONTRADA."
+                  NOT INVALID KEY
+                     DISPLAY "DISCIPLINA EXCLUIDA COM SUCESSO!"
+               END-DELETE
+               CLOSE CFPK0002
+            END-IF
+            .
+       P500-FIM.
+           EXIT.
+
+       END PROGRAM CADMATER.
