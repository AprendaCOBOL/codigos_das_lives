@@ -3,6 +3,18 @@
       * Date:15/02/2022
       * Purpose: GRAVA ARQUIVO DE APROVADOS
       * Tectonics: cobc
+      * Update: 08/08/2026 - TL-ALUNO, NT-APROVACAO e MD-ALUNO passam a
+      *         ser gravados em COMP-3: sao os campos numericos que se
+      *         repetem em todo lancamento do boletim (CFPK0001,
+      *         CFPK0002 e os arquivos APROVADO/REPROVADOS, que crescem
+      *         a cada execucao), entao empacotar o digito economiza
+      *         espaco em disco no longo prazo. As chaves indexadas
+      *         (ID-ALUNO, ID-MATERIA) ficam como estavam.
+      * Update: 08/08/2026 - P700-TRANSCRICAO passa a reler todo o
+      *         historico do aluno em APROVADO.TXT/REPROVADOS.TXT, em
+      *         vez de so mostrar a tabela da execucao atual - uma
+      *         segunda execucao do mesmo aluno agora traz o boletim
+      *         completo, nao apenas as disciplinas lancadas agora.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTE2.
@@ -48,22 +60,22 @@
        01 CFPK0001-ALUNO.
           03 ID-ALUNO                PIC 9(03).
           03 NM-ALUNO                PIC X(20).
-          03 TL-ALUNO                PIC 9(11).
+          03 TL-ALUNO                PIC 9(11) COMP-3.
 
        FD CFPK0002.
        01 CFPK0002-MATERIA.
           03 ID-MATERIA              PIC 9(03).
           03 NM-MATERIA              PIC X(20).
-          03 NT-APROVACAO            PIC 9(02)V99.
+          03 NT-APROVACAO            PIC 9(02)V99 COMP-3.
 
        FD APROVADO.
        01 REG-APROVADO.
           03 ID-ALUNO-APR            PIC 9(03).
           03 NM-ALUNO-APR            PIC X(20).
-          03 TL-ALUNO-APR            PIC 9(11).
+          03 TL-ALUNO-APR            PIC 9(11) COMP-3.
           03 ID-MATERIA-APR          PIC 9(03).
           03 NM-MATERIA-APR          PIC X(20).
-          03 NT-APROVACAO-APR        PIC 9(02)V99.
+          03 NT-APROVACAO-APR        PIC 9(02)V99 COMP-3.
           03 MD-ALUNO-APR            PIC 9(02)V99.
           03 ST-APROVACAO-APR        PIC X(09).
 
@@ -71,35 +83,35 @@
        01 REG-REPROVADOS.
           03 ID-ALUNO-REP            PIC 9(03).
           03 NM-ALUNO-REP            PIC X(20).
-          03 TL-ALUNO-REP            PIC 9(11).
+          03 TL-ALUNO-REP            PIC 9(11) COMP-3.
           03 ID-MATERIA-REP          PIC 9(03).
           03 NM-MATERIA-REP          PIC X(20).
-          03 NT-APROVACAO-REP        PIC 9(02)V99.
+          03 NT-APROVACAO-REP        PIC 9(02)V99 COMP-3.
           03 MD-ALUNO-REP            PIC 9(02)V99.
           03 ST-APROVACAO-REP        PIC X(09).
 
        WORKING-STORAGE SECTION.
 
-       01 WS-DADOS-CFPK0001             PIC X(34) VALUE SPACES.
+       01 WS-DADOS-CFPK0001             PIC X(29) VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS-CFPK0001.
           03 WS-ID-ALUNO                PIC 9(03).
           03 WS-NM-ALUNO                PIC X(20).
-          03 WS-TL-ALUNO                PIC 9(11).
+          03 WS-TL-ALUNO                PIC 9(11) COMP-3.
 
-       01 WS-DADOS-CFPK0002             PIC X(27) VALUE SPACES.
+       01 WS-DADOS-CFPK0002             PIC X(26) VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS-CFPK0002.
           03 WS-ID-MATERIA              PIC 9(03).
           03 WS-NM-MATERIA              PIC X(20).
-          03 WS-NT-APROVACAO            PIC 9(02)V99.
+          03 WS-NT-APROVACAO            PIC 9(02)V99 COMP-3.
 
-       01 WS-REGISTRO                   PIC X(74)  VALUE SPACES.
+       01 WS-REGISTRO                   PIC X(68)  VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
            03 RG-ID-ALUNO               PIC 9(03).
            03 RG-NM-ALUNO               PIC X(20).
-           03 RG-TL-ALUNO               PIC 9(11).
+           03 RG-TL-ALUNO               PIC 9(11) COMP-3.
            03 RG-ID-MATERIA             PIC 9(03).
            03 RG-NM-MATERIA             PIC X(20).
-           03 RG-NT-APROVACAO           PIC 9(02)V99.
+           03 RG-NT-APROVACAO           PIC 9(02)V99 COMP-3.
            03 RG-MD-ALUNO               PIC 9(02)V99.
            03 RG-ST-APROVACAO           PIC X(09).
 
@@ -114,12 +126,36 @@
        77 WS-FS3                        PIC 99.
        77 WS-FS4                        PIC 99.
        77 WS-NOTA1                   PIC 9(02)V99.
+          88 WS-NOTA1-VALIDA               VALUE ZEROS THRU 10,00.
        77 WS-NOTA2                   PIC 9(02)V99.
+          88 WS-NOTA2-VALIDA               VALUE ZEROS THRU 10,00.
        77 WS-NOTA3                   PIC 9(02)V99.
+          88 WS-NOTA3-VALIDA               VALUE ZEROS THRU 10,00.
        77 WS-NOTA4                   PIC 9(02)V99.
+          88 WS-NOTA4-VALIDA               VALUE ZEROS THRU 10,00.
        77 WS-NOTAS                   PIC 9(02)V99.
        77 WS-EXIT                    PIC X.
           88 EXIT-OK                 VALUE "F" FALSE "N".
+       77 WS-TOTAL-APROVADOS         PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-REPROVADOS        PIC 9(04) VALUE ZEROS.
+       77 WS-CONTINUA-MATERIA        PIC X     VALUE "S".
+       77 WS-QTD-MATERIAS            PIC 99    VALUE ZEROS.
+       77 WS-SOMA-MEDIAS             PIC 9(04)V99 VALUE ZEROS.
+       77 WS-MEDIA-GERAL             PIC 9(02)V99 VALUE ZEROS.
+       77 WS-IDX                     PIC 99    VALUE ZEROS.
+       77 WS-EOF-APR2                PIC X     VALUE "N".
+          88 EOF-APR2-OK                       VALUE "S".
+       77 WS-EOF-REP2                PIC X     VALUE "N".
+          88 EOF-REP2-OK                       VALUE "S".
+       77 WS-HIST-QTD                PIC 99    VALUE ZEROS.
+       77 WS-HIST-SOMA               PIC 9(04)V99 VALUE ZEROS.
+       01 WS-TAB-BOLETIM.
+          03 WS-BOL-ITEM             OCCURS 20 TIMES.
+             05 WS-BOL-ID-MATERIA    PIC 9(03).
+             05 WS-BOL-NM-MATERIA    PIC X(20).
+             05 WS-BOL-NOTA          PIC 9(02)V99.
+             05 WS-BOL-MEDIA         PIC 9(02)V99.
+             05 WS-BOL-STATUS        PIC X(09).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -152,6 +188,25 @@
                GO TO P800-FIM
            END-IF
 
+           MOVE ZEROS                TO WS-QTD-MATERIAS
+           MOVE ZEROS                TO WS-SOMA-MEDIAS
+           MOVE "S"                  TO WS-CONTINUA-MATERIA
+
+           PERFORM P200-DISCIPLINA THRU P200-FIM
+              UNTIL WS-CONTINUA-MATERIA NOT = "S" AND
+                    WS-CONTINUA-MATERIA NOT = "s"
+
+           PERFORM P700-TRANSCRICAO THRU P700-FIM
+
+           DISPLAY
+             "Tecle : "
+             "<QUALQUER TECLA> para continuar, ou <F> para finalizar"
+           ACCEPT WS-EXIT.
+
+       P-INICIO-FIM.
+           EXIT.
+
+       P200-DISCIPLINA.
            DISPLAY "Informe Codigo da Disciplina: " ACCEPT ID-MATERIA
            READ CFPK0002 INTO WS-DADOS-CFPK0002
            IF WS-FS2 NOT EQUAL "10"
@@ -166,9 +221,25 @@
 
            DISPLAY "Informe as 4 Notas do Aluno na Disciplina:"
            DISPLAY "Nota 1..........: " ACCEPT WS-NOTA1
+           PERFORM UNTIL WS-NOTA1-VALIDA
+              DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10."
+              DISPLAY "Nota 1..........: " ACCEPT WS-NOTA1
+           END-PERFORM
            DISPLAY "Nota 2..........: " ACCEPT WS-NOTA2
+           PERFORM UNTIL WS-NOTA2-VALIDA
+              DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10."
+              DISPLAY "Nota 2..........: " ACCEPT WS-NOTA2
+           END-PERFORM
            DISPLAY "Nota 3..........: " ACCEPT WS-NOTA3
+           PERFORM UNTIL WS-NOTA3-VALIDA
+              DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10."
+              DISPLAY "Nota 3..........: " ACCEPT WS-NOTA3
+           END-PERFORM
            DISPLAY "Nota 4..........: " ACCEPT WS-NOTA4
+           PERFORM UNTIL WS-NOTA4-VALIDA
+              DISPLAY "NOTA INVALIDA. INFORME UM VALOR DE 0 A 10."
+              DISPLAY "Nota 4..........: " ACCEPT WS-NOTA4
+           END-PERFORM
 
            COMPUTE
            WS-NOTAS = (WS-NOTA1 + WS-NOTA2 + WS-NOTA3 + WS-NOTA4) / 4
@@ -186,32 +257,143 @@
 
            IF WS-NOTAS > OR = 7
               MOVE "APROVADO" TO RG-ST-APROVACAO
-              OPEN OUTPUT APROVADO
+              OPEN EXTEND APROVADO
+              IF WS-FS3 EQUAL 35
+                 OPEN OUTPUT APROVADO
+                 CLOSE APROVADO
+                 OPEN EXTEND APROVADO
+              END-IF
               WRITE REG-APROVADO FROM WS-REGISTRO
+              ADD 1 TO WS-TOTAL-APROVADOS
               DISPLAY "STATUS....................: " RG-ST-APROVACAO
               DISPLAY "REGISTRO GRAVADO COM SUCESSO! <APROVADO>"
               CLOSE APROVADO
            ELSE
               MOVE "REPROVADO" TO RG-ST-APROVACAO
-              OPEN OUTPUT REPROVADOS
+              OPEN EXTEND REPROVADOS
+              IF WS-FS4 EQUAL 35
+                 OPEN OUTPUT REPROVADOS
+                 CLOSE REPROVADOS
+                 OPEN EXTEND REPROVADOS
+              END-IF
               WRITE REG-REPROVADOS FROM WS-REGISTRO
+              ADD 1 TO WS-TOTAL-REPROVADOS
               DISPLAY "STATUS.................... :" RG-ST-APROVACAO
               DISPLAY "REGISTRO GRAVADO COM SUCESSO! <REPROVADOS>"
               CLOSE REPROVADOS
            END-IF
 
-           DISPLAY
-             "Tecle : "
-             "<QUALQUER TECLA> para continuar, ou <F> para finalizar"
-           ACCEPT WS-EXIT.
+           ADD 1 TO WS-QTD-MATERIAS
+           ADD WS-NOTAS TO WS-SOMA-MEDIAS
+           MOVE RG-ID-MATERIA    TO WS-BOL-ID-MATERIA(WS-QTD-MATERIAS)
+           MOVE RG-NM-MATERIA    TO WS-BOL-NM-MATERIA(WS-QTD-MATERIAS)
+           MOVE RG-NT-APROVACAO  TO WS-BOL-NOTA(WS-QTD-MATERIAS)
+           MOVE WS-NOTAS         TO WS-BOL-MEDIA(WS-QTD-MATERIAS)
+           MOVE RG-ST-APROVACAO  TO WS-BOL-STATUS(WS-QTD-MATERIAS)
+
+           IF WS-QTD-MATERIAS < 20
+              DISPLAY
+                "Lancar outra disciplina para este aluno? <S/N>: "
+              ACCEPT WS-CONTINUA-MATERIA
+           ELSE
+              DISPLAY "LIMITE DE DISCIPLINAS POR BOLETIM ATINGIDO."
+              MOVE "N"            TO WS-CONTINUA-MATERIA
+           END-IF
+           .
+       P200-FIM.
+           EXIT.
 
-       P-INICIO-FIM.
+       P700-TRANSCRICAO.
+      ***** LE DE VOLTA TODO O HISTORICO DO ALUNO EM APROVADO.TXT/
+      ***** REPROVADOS.TXT (E NAO SO O QUE FOI LANCADO NESTA EXECUCAO),
+      ***** PARA O BOLETIM COMPLETO MOSTRAR AS DISCIPLINAS JA GRAVADAS
+      ***** EM EXECUCOES ANTERIORES TAMBEM.
+           DISPLAY " "
+           DISPLAY "*************************************************"
+           DISPLAY "|            BOLETIM COMPLETO DO ALUNO           |"
+           DISPLAY "*************************************************"
+           DISPLAY "ALUNO: " RG-ID-ALUNO " - " RG-NM-ALUNO
+           DISPLAY "-------------------------------------------------"
+
+           MOVE ZEROS                TO WS-HIST-QTD
+           MOVE ZEROS                TO WS-HIST-SOMA
+
+           MOVE "N"                  TO WS-EOF-APR2
+           OPEN INPUT APROVADO
+           IF WS-FS3 EQUAL ZEROS
+              PERFORM P710-HISTORICO-APROVADO
+              CLOSE APROVADO
+           END-IF
+
+           MOVE "N"                  TO WS-EOF-REP2
+           OPEN INPUT REPROVADOS
+           IF WS-FS4 EQUAL ZEROS
+              PERFORM P720-HISTORICO-REPROVADO
+              CLOSE REPROVADOS
+           END-IF
+
+           IF WS-HIST-QTD > 0
+              COMPUTE WS-MEDIA-GERAL =
+                      WS-HIST-SOMA / WS-HIST-QTD
+              DISPLAY "TOTAL DE DISCIPLINAS LANCADAS..: "
+                      WS-HIST-QTD
+              DISPLAY "MEDIA GERAL DO BOLETIM..........: "
+                      WS-MEDIA-GERAL
+           END-IF
+           .
+       P700-FIM.
            EXIT.
 
+       P710-HISTORICO-APROVADO.
+           PERFORM UNTIL EOF-APR2-OK
+              READ APROVADO
+                 AT END
+                    SET EOF-APR2-OK   TO TRUE
+                 NOT AT END
+                    IF ID-ALUNO-APR = RG-ID-ALUNO
+                       DISPLAY "DISCIPLINA: " ID-MATERIA-APR
+                               " - "          NM-MATERIA-APR
+                       DISPLAY "NOTA APROVACAO: " NT-APROVACAO-APR
+                               "  MEDIA ALUNO: " MD-ALUNO-APR
+                               "  STATUS: "      ST-APROVACAO-APR
+                       DISPLAY "---------------------------------"
+                       ADD 1               TO WS-HIST-QTD
+                       ADD MD-ALUNO-APR    TO WS-HIST-SOMA
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
+       P720-HISTORICO-REPROVADO.
+           PERFORM UNTIL EOF-REP2-OK
+              READ REPROVADOS
+                 AT END
+                    SET EOF-REP2-OK   TO TRUE
+                 NOT AT END
+                    IF ID-ALUNO-REP = RG-ID-ALUNO
+                       DISPLAY "DISCIPLINA: " ID-MATERIA-REP
+                               " - "          NM-MATERIA-REP
+                       DISPLAY "NOTA APROVACAO: " NT-APROVACAO-REP
+                               "  MEDIA ALUNO: " MD-ALUNO-REP
+                               "  STATUS: "      ST-APROVACAO-REP
+                       DISPLAY "---------------------------------"
+                       ADD 1               TO WS-HIST-QTD
+                       ADD MD-ALUNO-REP    TO WS-HIST-SOMA
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
+
        P800-FIM.
            CLOSE CFPK0001
                  CFPK0002.
 
+            DISPLAY "*************************************************"
+            DISPLAY "|           RESUMO DO PROCESSAMENTO             |"
+            DISPLAY "*************************************************"
+            DISPLAY "TOTAL DE APROVACOES NESTA EXECUCAO...: "
+                    WS-TOTAL-APROVADOS
+            DISPLAY "TOTAL DE REPROVACOES NESTA EXECUCAO..: "
+                    WS-TOTAL-REPROVADOS
             DISPLAY "*** FIM DE PROCESSAMENTO ***"
             STOP RUN.
        END PROGRAM TESTE2.
