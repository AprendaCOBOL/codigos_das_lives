@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 20/04/2021
+      * Purpose: LAYOUT DO REGISTRO DE ESTUDANTE (STUDENT.DAT)
+      * Modified: 08/08/2026 - Added TL-STUDENT/EM-STUDENT/CR-STUDENT
+      *           so a student's phone, e-mail and course are recorded
+      *           along with the code and name.
+      ******************************************************************
+           01 REG-ESTUDANTE.
+             03 CD-STUDENT                   PIC 9(05).
+             03 NM-STUDENT                   PIC X(20).
+             03 TL-STUDENT                   PIC X(15).
+             03 EM-STUDENT                   PIC X(30).
+             03 CR-STUDENT                   PIC X(20).
