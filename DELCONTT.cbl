@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: EXCLUSAO (LOGICA) DE CONTATOS (CONTATOS.DAT)
+      * Update: 08/08/2026 - O contato deixou de ser removido
+      *         fisicamente do arquivo: passamos a apenas marca-lo
+      *         como INATIVO, preservando o historico.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-CONFIRMA                    PIC X.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                 PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+            OPEN I-O CONTATOS
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GOBACK
+            END-IF
+
+            DISPLAY LK-MENSAGEM
+            DISPLAY 'Informe o numero de identificacao do contato: '
+            ACCEPT ID-CONTATO
+
+            READ CONTATOS
+                INVALID KEY
+                   DISPLAY 'CONTATO NAO ENCONTRADO!'
+                NOT INVALID KEY
+                   IF CONTATO-INATIVO
+                      DISPLAY 'CONTATO JA ESTA INATIVO.'
+                   ELSE
+                      DISPLAY 'NOME: ' NM-CONTATO
+                      DISPLAY
+                        'Confirma a exclusao deste contato? (S/N) '
+                      ACCEPT WS-CONFIRMA
+                      IF WS-CONFIRMA EQUAL 'S' OR WS-CONFIRMA EQUAL 's'
+                         SET CONTATO-INATIVO  TO TRUE
+                         REWRITE REG-CONTATOS
+                            INVALID KEY
+                               DISPLAY 'ERRO AO EXCLUIR O CONTATO.'
+                            NOT INVALID KEY
+                               DISPLAY
+                                 'Contato marcado como inativo.'
+                         END-REWRITE
+                      ELSE
+                         DISPLAY 'EXCLUSAO CANCELADA.'
+                      END-IF
+                   END-IF
+            END-READ
+
+            CLOSE CONTATOS
+
+            GOBACK.
+       END PROGRAM DELCONTT.
