@@ -26,21 +26,41 @@
 
        WORKING-STORAGE SECTION.
        77 WS-FS                    PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-EOF                   PIC A.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       01 WS-REGISTRO              PIC X(32)  VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-CD-CLIENTE         PIC 9(03).
+          03 WS-NM-CLIENTE         PIC X(20).
+          03 WS-TL-CLIENTE         PIC X(09).
+       77 WS-CD-NOVO                PIC 9(03).
+       77 WS-CODIGO-DUPLICADO       PIC X VALUE 'N'.
+          88 CODIGO-DUPLICADO              VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY '-----  CADASTRO DE CLIENTE -----'
-            SET WS-FS              TO 0.
 
+            DISPLAY 'INFORME O CODIGO DO CLIENTE: '
+            ACCEPT WS-CD-NOVO
+
+            PERFORM P100-VERIFICA-DUPLICIDADE THRU P100-FIM
+
+            IF CODIGO-DUPLICADO
+               DISPLAY 'JA EXISTE CLIENTE COM O CODIGO: ' WS-CD-NOVO
+               STOP RUN
+            END-IF
+
+            SET FS-OK               TO TRUE
             OPEN EXTEND CLIENTE
 
             IF WS-FS EQUAL 35 THEN
                OPEN OUTPUT CLIENTE
             END-IF
 
-            IF WS-FS EQUAL ZEROS
-               DISPLAY 'INFORME O CODIGO DO CLIENTE: '
-               ACCEPT CD-CLIENTE
+            IF FS-OK
+               MOVE WS-CD-NOVO     TO CD-CLIENTE
                DISPLAY 'INFORME O NOME DO CLIENTE: '
                ACCEPT NM-CLIENTE
                DISPLAY 'INFORME O TELEFONE DO CLIENTE: '
@@ -49,15 +69,53 @@
                IF WS-FS NOT EQUAL ZEROS
                   DISPLAY 'NAO FOI POSSIVEL GRAVAR O REGISTRO.'
                   DISPLAY 'FILE STATUS: ' WS-FS
+                  CALL 'ERRLOG' USING 'PRGGRAVAQ' 'GRAVACAO CLIENTE'
+                                 WS-FS
                ELSE
                   DISPLAY 'REGISTRO GRAVADO COM SUCESSO!'
                END-IF
+               CLOSE CLIENTE
             ELSE
                DISPLAY 'ERRO AO CRIAR O ARQUIVO!'
                DISPLAY 'FILE STATUS: ' WS-FS
+               CALL 'ERRLOG' USING 'PRGGRAVAQ' 'ABERTURA CLIENTE'
+                              WS-FS
             END-IF
 
-            CLOSE CLIENTE
-
             STOP RUN.
+
+       P100-VERIFICA-DUPLICIDADE.
+
+            MOVE 'N'                    TO WS-CODIGO-DUPLICADO
+            SET EOF-OK                  TO FALSE
+            SET FS-OK                   TO TRUE
+
+            OPEN INPUT CLIENTE
+
+            IF WS-FS EQUAL 35
+      ***** ARQUIVO AINDA NAO EXISTE - NAO HA O QUE VERIFICAR *********
+               CONTINUE
+            ELSE
+               IF NOT FS-OK
+                  DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CLIENTE.'
+                  DISPLAY 'FILE STATUS: ' WS-FS
+                  CALL 'ERRLOG' USING 'PRGGRAVAQ' 'VERIF DUPLICIDADE'
+                                 WS-FS
+               ELSE
+                  PERFORM UNTIL EOF-OK
+                     READ CLIENTE INTO WS-REGISTRO
+                        AT END
+                           SET EOF-OK       TO TRUE
+                        NOT AT END
+                           IF WS-CD-CLIENTE EQUAL WS-CD-NOVO
+                              SET CODIGO-DUPLICADO TO TRUE
+                              SET EOF-OK     TO TRUE
+                           END-IF
+                     END-READ
+                  END-PERFORM
+                  CLOSE CLIENTE
+               END-IF
+            END-IF
+            .
+       P100-FIM.
        END PROGRAM PRGGRAVAQ.
