@@ -0,0 +1,226 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: RECONCILIACAO CRUZADA ENTRE CLIENTES (CLIENTE.TXT) E
+      *          CONTATOS (CONTATOS.DAT), APONTANDO CLIENTES SEM UM
+      *          CONTATO CORRESPONDENTE E VICE-VERSA. OS DOIS ARQUIVOS
+      *          NAO COMPARTILHAM UMA CHAVE COMUM, ENTAO O CRUZAMENTO
+      *          E FEITO PELO NOME.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECCLICO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\CLIENTE.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CLI.
+
+           SELECT CONTATOS ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-CONTATO
+           FILE STATUS  IS WS-FS-CNT.
+
+           SELECT RELATORIO ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\RECCLICO.LST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE.
+       01 REG-CLIENTE.
+           03 CD-CLIENTE           PIC 9(03).
+           03 NM-CLIENTE           PIC X(20).
+           03 TL-CLIENTE           PIC X(09).
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 REG-RELATORIO                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CLI                      PIC 99.
+          88 FS-CLI-OK                          VALUE 0.
+       77 WS-FS-CNT                      PIC 99.
+          88 FS-CNT-OK                          VALUE 0.
+       77 WS-FS-REL                      PIC 99.
+       77 WS-EOF-CLI                     PIC X.
+          88 EOF-CLI-OK                         VALUE 'S' FALSE 'N'.
+       77 WS-EOF-CNT                     PIC X.
+          88 EOF-CNT-OK                         VALUE 'S' FALSE 'N'.
+       77 WS-IDX                         PIC 999.
+       77 WS-QTD-CONTATOS                PIC 999 VALUE ZEROS.
+       01 WS-TAB-CONTATOS.
+          03 WS-TC-ITEM OCCURS 100 TIMES.
+             05 WS-TC-NOME               PIC X(20).
+             05 WS-TC-ACHADO             PIC X VALUE 'N'.
+                88 TC-ACHADO                    VALUE 'S'.
+       77 WS-TOTAL-SO-CLIENTE            PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-SO-CONTATO            PIC 9(04) VALUE ZEROS.
+       77 WS-CLIENTE-TEM-CONTATO         PIC X.
+          88 CLIENTE-TEM-CONTATO                VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P100-CARREGA-CONTATOS THRU P100-FIM
+
+            IF NOT FS-CNT-OK
+               GO TO P900-FIM
+            END-IF
+
+            OPEN INPUT CLIENTE
+
+            IF NOT FS-CLI-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CLIENTE.'
+               DISPLAY 'FILE STATUS: ' WS-FS-CLI
+               CLOSE CONTATOS
+               GO TO P900-FIM
+            END-IF
+
+            OPEN OUTPUT RELATORIO
+
+            IF WS-FS-REL NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE RECONCILIACAO.'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               CLOSE CLIENTE
+               CLOSE CONTATOS
+               GO TO P900-FIM
+            END-IF
+
+            PERFORM P200-CABECALHO
+
+            SET EOF-CLI-OK                TO FALSE
+            PERFORM UNTIL EOF-CLI-OK
+               READ CLIENTE
+                  AT END
+                     SET EOF-CLI-OK       TO TRUE
+                  NOT AT END
+                     PERFORM P300-VERIFICA-CLIENTE
+               END-READ
+            END-PERFORM
+
+            PERFORM P400-SO-NOS-CONTATOS
+
+            PERFORM P500-RODAPE
+
+            CLOSE CLIENTE
+            CLOSE RELATORIO
+
+            DISPLAY 'RELATORIO GERADO EM RECCLICO.LST'
+            DISPLAY 'CLIENTES SEM CONTATO CORRESPONDENTE..: '
+                    WS-TOTAL-SO-CLIENTE
+            DISPLAY 'CONTATOS SEM CLIENTE CORRESPONDENTE..: '
+                    WS-TOTAL-SO-CONTATO
+
+       P900-FIM.
+            STOP RUN.
+
+       P100-CARREGA-CONTATOS.
+
+      ***** CARREGA TODOS OS CONTATOS EM MEMORIA PARA PERMITIR A ******
+      ***** BUSCA POR NOME CONTRA O ARQUIVO DE CLIENTES (QUE NAO   ****
+      ***** TEM UMA CHAVE EM COMUM COM CONTATOS.DAT).               ***
+
+            OPEN INPUT CONTATOS
+
+            IF NOT FS-CNT-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS-CNT
+               GO TO P100-FIM
+            END-IF
+
+            SET EOF-CNT-OK                TO FALSE
+            PERFORM UNTIL EOF-CNT-OK
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET EOF-CNT-OK       TO TRUE
+                  NOT AT END
+                     IF WS-QTD-CONTATOS < 100
+                        ADD 1             TO WS-QTD-CONTATOS
+                        MOVE NM-CONTATO   TO
+                            WS-TC-NOME (WS-QTD-CONTATOS)
+                        MOVE 'N'          TO
+                            WS-TC-ACHADO (WS-QTD-CONTATOS)
+                     ELSE
+                        DISPLAY 'TABELA DE CONTATOS CHEIA - '
+                                'REGISTRO IGNORADO: ' NM-CONTATO
+                     END-IF
+               END-READ
+            END-PERFORM
+
+            CLOSE CONTATOS
+            .
+       P100-FIM.
+           EXIT.
+
+       P200-CABECALHO.
+            MOVE SPACES                   TO REG-RELATORIO
+            MOVE 'RECONCILIACAO CLIENTES x CONTATOS'
+                                           TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE '---------------------------------------------'
+                                           TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       P300-VERIFICA-CLIENTE.
+
+            MOVE 'N'                      TO WS-CLIENTE-TEM-CONTATO
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-CONTATOS
+               IF WS-TC-NOME (WS-IDX) EQUAL NM-CLIENTE
+                  MOVE 'S'                TO WS-TC-ACHADO (WS-IDX)
+                                              WS-CLIENTE-TEM-CONTATO
+               END-IF
+            END-PERFORM
+
+            IF NOT CLIENTE-TEM-CONTATO
+               ADD 1                      TO WS-TOTAL-SO-CLIENTE
+               MOVE SPACES                TO REG-RELATORIO
+               STRING 'SO EM CLIENTE   - CODIGO: ' CD-CLIENTE
+                      ' NOME: '                    NM-CLIENTE
+                      DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+            END-IF
+            .
+       P300-FIM.
+           EXIT.
+
+       P400-SO-NOS-CONTATOS.
+
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > WS-QTD-CONTATOS
+               IF NOT TC-ACHADO (WS-IDX)
+                  ADD 1                   TO WS-TOTAL-SO-CONTATO
+                  MOVE SPACES             TO REG-RELATORIO
+                  STRING 'SO EM CONTATOS  - NOME: '
+                         WS-TC-NOME (WS-IDX)
+                         DELIMITED BY SIZE INTO REG-RELATORIO
+                  WRITE REG-RELATORIO
+               END-IF
+            END-PERFORM
+            .
+       P500-RODAPE.
+            MOVE '---------------------------------------------'
+                                           TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE SPACES                   TO REG-RELATORIO
+            STRING 'SO EM CLIENTE: ' WS-TOTAL-SO-CLIENTE
+                   '  SO EM CONTATOS: ' WS-TOTAL-SO-CONTATO
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       END PROGRAM RECCLICO.
