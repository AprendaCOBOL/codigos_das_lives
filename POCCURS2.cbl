@@ -1,62 +1,260 @@
-      ******************************************************************
-      * Author: Andre Costa'
-      * Date: 11/04/2021
-      * Purpose: Mostrar comandos COBOL - OCURRS DINÃ‚MICO
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOMM.
-      
-      *********** HABILITANDO O PROGRAMA PARA VIRGULA NAS DECIMAIS ***** 
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-      ******************************************************************
-       
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-FINANCIAMENTO.
-          03 WS-CLIENTE         PIC X(20).
-          03 WS-OBJETO          PIC X(20).
-          03 WS-VALOR           PIC 9(06)V99.
-          03 WS-NUM-PARCELAS    PIC 99.
-          03 WS-PARCELAS        PIC $$$.$$$.$$9,99 OCCURS 1 TO 420 TIMES
-                                    DEPENDING ON WS-NUM-PARCELAS.
-       01 WS-VARIAVEIS.
-          03 WS-VR-PARCELA      PIC 9(06)V99.
-          03 WS-IND             PIC 99.
-          
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           
-            INITIALISE          WS-FINANCIAMENTO
-                                WS-VARIAVEIS
-
-            DISPLAY 'INFORME O NOME DO CLIENTE: '
-            ACCEPT  WS-CLIENTE
-            DISPLAY 'INFORME O OBJETO FINANCIADO: '
-            ACCEPT  WS-OBJETO
-            DISPLAY 'INFORME O VALOR TOTAL DO OBJETO: '
-            ACCEPT  WS-VALOR
-            DISPLAY 'INFORME O NUMERO DE PARCELAS: '
-            ACCEPT WS-NUM-PARCELAS
-      *      DISPLAY 'INFORME O VALOR FIXO DE CADA PARCELA: '
-      *      ACCEPT WS-VR-PARCELA     
-                       
-            COMPUTE WS-VR-PARCELA = WS-VALOR / WS-NUM-PARCELAS 
-            
-            PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
-                ADD 1              TO WS-IND
-                MOVE WS-VR-PARCELA TO WS-PARCELAS(WS-IND)
-            END-PERFORM
-            
-            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL 
-                            WS-IND > WS-NUM-PARCELAS 
-                 DISPLAY 'PARCELA ' WS-IND ': ' WS-PARCELAS(WS-IND)
-            END-PERFORM
-            
-            STOP RUN.
-
-       END PROGRAM PROGCOMM.
+      ******************************************************************
+      * Author: Andre Costa'
+      * Date: 11/04/2021
+      * Purpose: Mostrar comandos COBOL - OCURRS DINÃ‚MICO
+      * Tectonics: cobc
+      * Update: 08/08/2026 - A tabela de parcelas deixa de ser um mero
+      *         rateio do valor financiado: agora calcula uma tabela de
+      *         amortizacao real (SAC ou PRICE), com taxa de juros e
+      *         vencimento por parcela, do mesmo jeito que conferimos
+      *         nos contratos de financiamento de bens.
+      * Update: 08/08/2026 - A tabela gerada passa a ser gravada em
+      *         CONTRATO.DAT (uma linha por parcela, chave contrato +
+      *         numero da parcela), em vez de existir so em memoria.
+      * Update: 08/08/2026 - P150-ABRIR-CONTRATO passa a abrir I-O e so
+      *         cair para OUTPUT quando o FILE STATUS e 35 (arquivo
+      *         ainda nao existe) - abria sempre OUTPUT antes, o que
+      *         truncava as parcelas de contratos anteriores a cada
+      *         execucao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOMM.
+
+      *********** HABILITANDO O PROGRAMA PARA VIRGULA NAS DECIMAIS *****
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRATO ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTRATO.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CHAVE-CONTRATO
+           FILE STATUS  IS WS-FS-CONTRATO.
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTRATO.
+          COPY FD_CONTRATO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CONTRATO             PIC 99.
+          88 FS-CONTRATO-OK               VALUE 0.
+       01 WS-FINANCIAMENTO.
+          03 WS-NUM-CONTRATO         PIC 9(06).
+          03 WS-CLIENTE              PIC X(20).
+          03 WS-OBJETO               PIC X(20).
+          03 WS-VALOR                PIC 9(06)V99.
+          03 WS-NUM-PARCELAS         PIC 99.
+          03 WS-TAXA-JUROS           PIC 99V99.
+          03 WS-METODO               PIC X(01).
+             88 METODO-SAC                 VALUE 'S'.
+             88 METODO-PRICE               VALUE 'P'.
+          03 WS-DATA-PRIMEIRA-PARCELA PIC 9(08).
+          03 WS-PARCELAS OCCURS 1 TO 420 TIMES
+                             DEPENDING ON WS-NUM-PARCELAS.
+             05 WS-VENCIMENTO-PARCELA   PIC 9(08).
+             05 WS-VR-AMORTIZACAO       PIC $$$.$$$.$$9,99.
+             05 WS-VR-JUROS             PIC $$$.$$$.$$9,99.
+             05 WS-VR-PARCELA           PIC $$$.$$$.$$9,99.
+             05 WS-VR-SALDO-DEVEDOR     PIC $$$.$$$.$$9,99.
+       01 WS-VARIAVEIS.
+          03 WS-IND                  PIC 99.
+          03 WS-TAXA-DECIMAL         PIC 9V9999.
+          03 WS-SALDO-DEVEDOR        PIC 9(08)V99.
+          03 WS-VR-AMORT-CALC        PIC 9(06)V99.
+          03 WS-VR-JUROS-CALC        PIC 9(06)V99.
+          03 WS-VR-PARCELA-CALC      PIC 9(06)V99.
+          03 WS-VR-PARCELA-PRICE     PIC 9(06)V99.
+          03 WS-FATOR-PRICE          PIC 9(04)V9999.
+       01 WS-DATA-CALC               PIC 9(08).
+       01 WS-DATA-CALC-X REDEFINES WS-DATA-CALC.
+          03 WS-DATA-CALC-AAAA       PIC 9(04).
+          03 WS-DATA-CALC-MM         PIC 9(02).
+          03 WS-DATA-CALC-DD         PIC 9(02).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            INITIALIZE          WS-FINANCIAMENTO
+                                WS-VARIAVEIS
+
+            DISPLAY 'INFORME O NUMERO DO CONTRATO: '
+            ACCEPT  WS-NUM-CONTRATO
+            DISPLAY 'INFORME O NOME DO CLIENTE: '
+            ACCEPT  WS-CLIENTE
+            DISPLAY 'INFORME O OBJETO FINANCIADO: '
+            ACCEPT  WS-OBJETO
+            DISPLAY 'INFORME O VALOR TOTAL DO OBJETO: '
+            ACCEPT  WS-VALOR
+            DISPLAY 'INFORME O NUMERO DE PARCELAS: '
+            ACCEPT WS-NUM-PARCELAS
+            DISPLAY 'INFORME A TAXA DE JUROS MENSAL (EX: 2,50): '
+            ACCEPT  WS-TAXA-JUROS
+            DISPLAY 'METODO DE AMORTIZACAO - SAC OU PRICE (S/P): '
+            ACCEPT  WS-METODO
+            DISPLAY 'VENCIMENTO DA 1A PARCELA (AAAAMMDD): '
+            ACCEPT  WS-DATA-PRIMEIRA-PARCELA
+
+            COMPUTE WS-TAXA-DECIMAL ROUNDED = WS-TAXA-JUROS / 100
+
+            PERFORM P100-CALCULAR-FATOR-PRICE
+            PERFORM P150-ABRIR-CONTRATO
+            PERFORM P200-GERAR-AMORTIZACAO
+            PERFORM P175-FECHAR-CONTRATO
+            PERFORM P300-EXIBIR-PARCELAS
+
+            STOP RUN.
+
+      ******************************************************************
+      * CALCULA O VALOR FIXO DA PARCELA QUANDO O METODO E PRICE (TABELA
+      * FRANCESA - PARCELAS IGUAIS, AMORTIZACAO CRESCENTE).
+      ******************************************************************
+       P100-CALCULAR-FATOR-PRICE.
+            IF METODO-PRICE
+               COMPUTE WS-FATOR-PRICE ROUNDED =
+                       (1 + WS-TAXA-DECIMAL) ** WS-NUM-PARCELAS
+
+               COMPUTE WS-VR-PARCELA-PRICE ROUNDED =
+                       WS-VALOR * WS-TAXA-DECIMAL * WS-FATOR-PRICE /
+                       (WS-FATOR-PRICE - 1)
+            END-IF
+            .
+
+      ******************************************************************
+      * ABRE O CONTRATO.DAT PARA GRAVACAO DAS PARCELAS GERADAS. SE O
+      * NUMERO DE CONTRATO JA EXISTIR (REUSO DO ARQUIVO), REGRAVA AS
+      * PARCELAS EM VEZ DE FALHAR.
+      ******************************************************************
+       P150-ABRIR-CONTRATO.
+            OPEN I-O CONTRATO
+
+            IF WS-FS-CONTRATO EQUAL 35
+               OPEN OUTPUT CONTRATO
+               CLOSE CONTRATO
+               OPEN I-O CONTRATO
+            END-IF
+
+            IF NOT FS-CONTRATO-OK
+               DISPLAY 'ERRO AO ABRIR CONTRATO.DAT. FILE STATUS: '
+                       WS-FS-CONTRATO
+            END-IF
+            .
+
+      ******************************************************************
+      * MONTA A TABELA DE AMORTIZACAO, PARCELA A PARCELA, E GRAVA CADA
+      * PARCELA EM CONTRATO.DAT. NO SAC A AMORTIZACAO E CONSTANTE E OS
+      * JUROS CAEM; NO PRICE A PARCELA E CONSTANTE E A AMORTIZACAO
+      * CRESCE.
+      ******************************************************************
+       P200-GERAR-AMORTIZACAO.
+            MOVE WS-VALOR                  TO WS-SALDO-DEVEDOR
+            MOVE WS-DATA-PRIMEIRA-PARCELA  TO WS-DATA-CALC
+            MOVE ZERO                      TO WS-IND
+
+            PERFORM UNTIL WS-IND EQUAL WS-NUM-PARCELAS
+                ADD 1 TO WS-IND
+
+                COMPUTE WS-VR-JUROS-CALC ROUNDED =
+                        WS-SALDO-DEVEDOR * WS-TAXA-DECIMAL
+
+                IF METODO-PRICE
+                   MOVE WS-VR-PARCELA-PRICE  TO WS-VR-PARCELA-CALC
+                   COMPUTE WS-VR-AMORT-CALC ROUNDED =
+                           WS-VR-PARCELA-CALC - WS-VR-JUROS-CALC
+                ELSE
+                   COMPUTE WS-VR-AMORT-CALC ROUNDED =
+                           WS-VALOR / WS-NUM-PARCELAS
+                   COMPUTE WS-VR-PARCELA-CALC ROUNDED =
+                           WS-VR-AMORT-CALC + WS-VR-JUROS-CALC
+                END-IF
+
+                SUBTRACT WS-VR-AMORT-CALC FROM WS-SALDO-DEVEDOR
+
+                MOVE WS-DATA-CALC         TO
+                                 WS-VENCIMENTO-PARCELA(WS-IND)
+                MOVE WS-VR-AMORT-CALC     TO WS-VR-AMORTIZACAO(WS-IND)
+                MOVE WS-VR-JUROS-CALC     TO WS-VR-JUROS(WS-IND)
+                MOVE WS-VR-PARCELA-CALC   TO WS-VR-PARCELA(WS-IND)
+                MOVE WS-SALDO-DEVEDOR     TO
+                                 WS-VR-SALDO-DEVEDOR(WS-IND)
+
+                IF FS-CONTRATO-OK
+                   PERFORM P220-GRAVAR-PARCELA-CONTRATO
+                END-IF
+
+                PERFORM P250-AVANCAR-MES
+            END-PERFORM
+            .
+
+      ******************************************************************
+      * GRAVA EM CONTRATO.DAT A PARCELA RECEM-CALCULADA (WS-IND).
+      ******************************************************************
+       P220-GRAVAR-PARCELA-CONTRATO.
+            MOVE WS-NUM-CONTRATO         TO NUM-CONTRATO
+            MOVE WS-IND                  TO NUM-PARCELA-CONTRATO
+            MOVE WS-CLIENTE              TO CD-CLIENTE-CONTRATO
+            MOVE WS-OBJETO               TO DS-OBJETO-CONTRATO
+            MOVE WS-VALOR                TO VR-TOTAL-CONTRATO
+            MOVE WS-NUM-PARCELAS         TO QT-PARCELAS-CONTRATO
+            MOVE WS-TAXA-JUROS           TO TX-JUROS-CONTRATO
+            MOVE WS-METODO               TO CD-METODO-CONTRATO
+            MOVE WS-DATA-CALC            TO DT-VENCIMENTO-PARCELA
+            MOVE WS-VR-AMORT-CALC        TO VR-AMORTIZACAO-PARCELA
+            MOVE WS-VR-JUROS-CALC        TO VR-JUROS-PARCELA
+            MOVE WS-VR-PARCELA-CALC      TO VR-PARCELA-TOTAL
+            MOVE WS-SALDO-DEVEDOR        TO VR-SALDO-DEVEDOR-PARCELA
+
+            WRITE REG-CONTRATO
+               INVALID KEY
+                  REWRITE REG-CONTRATO
+                     INVALID KEY
+                        DISPLAY 'ERRO AO GRAVAR A PARCELA ' WS-IND
+                                ' DO CONTRATO ' WS-NUM-CONTRATO
+                  END-REWRITE
+            END-WRITE
+            .
+
+      ******************************************************************
+      * FECHA O CONTRATO.DAT APOS GRAVAR TODAS AS PARCELAS.
+      ******************************************************************
+       P175-FECHAR-CONTRATO.
+            IF FS-CONTRATO-OK
+               CLOSE CONTRATO
+               DISPLAY 'CONTRATO ' WS-NUM-CONTRATO
+                       ' GRAVADO EM CONTRATO.DAT (' WS-NUM-PARCELAS
+                       ' PARCELA(S)).'
+            END-IF
+            .
+
+      ******************************************************************
+      * AVANCA O VENCIMENTO EM UM MES, VIRANDO O ANO QUANDO PRECISO.
+      ******************************************************************
+       P250-AVANCAR-MES.
+            ADD 1 TO WS-DATA-CALC-MM
+            IF WS-DATA-CALC-MM > 12
+               MOVE 1 TO WS-DATA-CALC-MM
+               ADD 1 TO WS-DATA-CALC-AAAA
+            END-IF
+            .
+
+       P300-EXIBIR-PARCELAS.
+            DISPLAY ' '
+            DISPLAY 'DEMONSTRATIVO DE AMORTIZACAO - METODO: '
+                    WS-METODO
+            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                            WS-IND > WS-NUM-PARCELAS
+                 DISPLAY 'PARCELA ' WS-IND
+                         ' VENC ' WS-VENCIMENTO-PARCELA(WS-IND)
+                         ' AMORT ' WS-VR-AMORTIZACAO(WS-IND)
+                         ' JUROS ' WS-VR-JUROS(WS-IND)
+                         ' TOTAL ' WS-VR-PARCELA(WS-IND)
+                         ' SALDO ' WS-VR-SALDO-DEVEDOR(WS-IND)
+            END-PERFORM
+            .
+
+       END PROGRAM PROGCOMM.
