@@ -13,6 +13,8 @@
       * VRS  | AUTOR   | DATA       | DESCRICAO
       *--------------------------------------------------------------*
       * 001  | ANDRE  | 21/12/2007 |  IMPLANTACAO
+      * 002  | ANDRE  | 08/08/2026 |  TRILHA DE AUDITORIA (TS QUEUE)
+      *      |        |            |  DE TODA OPCAO ESCOLHIDA NO MENU
       *
 
       *---------------------------------------------------------------*
@@ -36,9 +38,28 @@
        77      WS-ABSTIME          PIC    S9(015) COMP  VALUE +0.
        77      WS-HRS-EDIT         PIC     X(008) VALUE SPACES.
        77      WS-ANO-CICS         PIC    S9(008) COMP  VALUE +0.
+       77      WS-USERID           PIC     X(008) VALUE SPACES.
        01      WS-TEXTO            PIC     X(50)  VALUE SPACES.
+       77      WS-TEXTO-LEN        PIC    S9(004) COMP
+                                   VALUE +50.
       *
       /**-----------------------------------------------------------***
+      ***      AREA DA TRILHA DE AUDITORIA (TS QUEUE)                ***
+      ***-----------------------------------------------------------***
+      *
+       77      WS-QT-RESP          PIC    S9(008) COMP  VALUE +0.
+       77      WS-ITEM-TS          PIC    S9(004) COMP  VALUE +0.
+       01      WS-REG-AUDITORIA.
+         03    AUD-DATA-HORA.
+           05  AUD-DATA            PIC     X(008).
+           05  AUD-HORA            PIC     X(008).
+         03    FILLER              PIC     X(001) VALUE SPACE.
+         03    AUD-USERID          PIC     X(008).
+         03    FILLER              PIC     X(001) VALUE SPACE.
+         03    AUD-OPCAO           PIC     X(001).
+         03    FILLER              PIC     X(001) VALUE SPACE.
+         03    AUD-MENSAGEM        PIC     X(030).
+      /**-----------------------------------------------------------***
       ***      AREA DE TRATAMENTO DE DATA                           ***
       ***-----------------------------------------------------------***
       *
@@ -68,6 +89,34 @@
          03    WS-MSG-99           PIC     X(030) VALUE
               'TK00-99-Sistema indisponível'.
       *
+      /**-----------------------------------------------------------***
+      ***      AREA DO PAINEL DE AJUDA (OPCAO 5)                     ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-AJUDA.
+         03    FILLER              PIC     X(040) VALUE
+              '*** AJUDA - MENU PRINCIPAL CFPKO000 ***'.
+         03    FILLER              PIC     X(040) VALUE
+              'OPCAO 1 - GRAVA REGISTRO DE TESTE EM TS'.
+         03    FILLER              PIC     X(040) VALUE
+              'OPCAO 2 - TRANSFERE PARA O CFPKO004'.
+         03    FILLER              PIC     X(040) VALUE
+              'OPCAO 3 - RESERVADA (EM IMPLANTACAO)'.
+         03    FILLER              PIC     X(040) VALUE
+              'OPCAO 4 - EXECUTA O CFPKO003 (LINK)'.
+         03    FILLER              PIC     X(040) VALUE
+              'OPCAO 5 - EXIBE ESTE PAINEL DE AJUDA'.
+         03    FILLER              PIC     X(040) VALUE
+              'PF3     - ENCERRA A TRANSACAO'.
+      *
+      /**-----------------------------------------------------------***
+      ***      AREA DE RESTART DA TRANSACAO (COMMAREA)               ***
+      ***-----------------------------------------------------------***
+      *
+       01      WS-COMMAREA.
+         03    CA-ULTIMA-OPCAO     PIC     X(001) VALUE SPACES.
+         03    CA-ULTIMA-MSG       PIC     X(030) VALUE SPACES.
+      *
       *---------------------------------------------------------------*
       *        AREA DE DEFINICAO DO MAPA - MAPSET (CFPkM00)           *
       *---------------------------------------------------------------*
@@ -83,8 +132,17 @@
       *---------------------------------------------------------------*
       *
        COPY    DFHBMSCA.
+      *---------------------------------------------------------------*
+      *        AREA DE COMMAREA RECEBIDA NO RESTART DA TRANSACAO      *
+      *---------------------------------------------------------------*
+       LINKAGE                     SECTION.
+      *---------------------------------------------------------------*
+       01      DFHCOMMAREA.
+         03    CA-OPCAO-ANTERIOR   PIC     X(001).
+         03    CA-MSG-ANTERIOR     PIC     X(030).
       *===============================================================*
-       PROCEDURE                   DIVISION.
+       PROCEDURE                   DIVISION             USING
+                                   DFHCOMMAREA.
       *---------------------------------------------------------------*
       *
        000000-PRINCIPAL            SECTION.
@@ -99,7 +157,11 @@
 
            PERFORM 830-00-FORMATTIME.
 
-           PERFORM 100000-INICIALIZA-TELA.
+           IF EIBCALEN EQUAL ZERO
+              PERFORM 100000-INICIALIZA-TELA
+           ELSE
+              PERFORM 110000-RESTAURA-TELA
+           END-IF.
 
        EXECUCAO.
 
@@ -134,6 +196,28 @@
        010-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
+      /===============================================================*
+       110000-RESTAURA-TELA        SECTION.
+      *---------------------------------------------------------------*
+      *    TRANSACAO REINICIADA PELO CICS COM COMMAREA - RESTAURA O   *
+      *    ESTADO (ULTIMA OPCAO E MENSAGEM) EM VEZ DE VOLTAR A TELA   *
+      *    INICIAL EM BRANCO.                                        *
+      *---------------------------------------------------------------*
+      *
+           MOVE LOW-VALUES                 TO cfpkM00O
+
+           EXEC    CICS    ASSIGN  USERID  (MK0-USERO) END-EXEC.
+
+           MOVE CA-OPCAO-ANTERIOR           TO Mk0-OPCAOO
+           MOVE -1                          TO Mk0-OPCAOL
+           MOVE CA-MSG-ANTERIOR             TO Mk0-MSGO.
+
+           PERFORM 810-00-SEND-MAP-ERASE.
+      *
+      *---------------------------------------------------------------*
+       110000-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
       /===============================================================*
        020-00-RECEIVE-MAP          SECTION.
       *---------------------------------------------------------------*
@@ -160,15 +244,56 @@
                   PERFORM 053-00-TRATA-OPCAO3
               WHEN '4'
                   PERFORM 054-00-TRATA-OPCAO4
+              WHEN '5'
+                  PERFORM 056-00-EXIBE-AJUDA
               WHEN OTHER
                   PERFORM 055-00-OPCAO-INVALIDA
            END-EVALUATE.
+
+           MOVE MK0-OPCAOI                 TO CA-ULTIMA-OPCAO
+           MOVE Mk0-MSGO                   TO CA-ULTIMA-MSG.
+
+           PERFORM 057-00-REGISTRA-AUDITORIA.
+
            GO TO EXECUCAO.
       *
       *---------------------------------------------------------------*
        050-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
+      /===============================================================*
+       057-00-REGISTRA-AUDITORIA   SECTION.
+      *---------------------------------------------------------------*
+      *    GRAVA UMA LINHA NA TS QUEUE 'AUDMENU' PARA CADA OPCAO      *
+      *    ESCOLHIDA NO MENU (VALIDA OU NAO), COM DATA/HORA, USUARIO  *
+      *    E A MENSAGEM RESULTANTE, PARA FINS DE TRILHA DE AUDITORIA. *
+      *---------------------------------------------------------------*
+      *
+      *    REATUALIZA WS-DAT-EDIT/WS-HRS-EDIT - 830-00-FORMATTIME SO E
+      *    CHAMADA UMA VEZ NO INICIO DA TAREFA, E ESTA SECTION RODA A
+      *    CADA OPCAO DE MENU DENTRO DA MESMA TAREFA (GO TO EXECUCAO).
+           PERFORM 830-00-FORMATTIME.
+
+           MOVE    WS-DAT-EDIT      TO      AUD-DATA.
+           MOVE    WS-HRS-EDIT      TO      AUD-HORA.
+           MOVE    WS-USERID        TO      AUD-USERID.
+           MOVE    MK0-OPCAOI       TO      AUD-OPCAO.
+           MOVE    Mk0-MSGO         TO      AUD-MENSAGEM.
+
+           EXEC    CICS    WRITEQ   TS      QUEUE    ('AUDMENU')
+                                    FROM     (WS-REG-AUDITORIA)
+                                    LENGTH   (LENGTH OF
+                                               WS-REG-AUDITORIA)
+                                    ITEM     (WS-ITEM-TS)
+                                    NOHANDLE
+           END-EXEC.
+
+           MOVE    EIBRESP          TO      WS-QT-RESP.
+      *
+      *---------------------------------------------------------------*
+       057-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
       *
       /===============================================================*
        051-00-TRATA-OPCAO1         SECTION.
@@ -235,6 +360,35 @@
        054-99-EXIT.
       *-=-=-=-=-=-*
               EXIT.
+      /===============================================================*
+       056-00-EXIBE-AJUDA          SECTION.
+      *---------------------------------------------------------------*
+      *
+           EXEC    CICS    SEND    TEXT
+                                   FROM     (WS-AJUDA)
+                                   LENGTH   (LENGTH OF WS-AJUDA)
+                                   ERASE
+                                   FREEKB
+           END-EXEC.
+
+      *    SEGURA O OPERADOR NO PAINEL DE AJUDA ATE QUE ELE TECLE ALGO
+      *    - SEM ISSO, O MAPA DO MENU SERIA REENVIADO NA MESMA TAREFA
+      *    E O PAINEL NUNCA SERIA REALMENTE VISTO NO TERMINAL.
+           MOVE    +50             TO      WS-TEXTO-LEN.
+           EXEC    CICS    RECEIVE INTO     (WS-TEXTO)
+                                   LENGTH   (WS-TEXTO-LEN)
+                                   NOHANDLE
+           END-EXEC.
+
+           PERFORM 810-00-SEND-MAP-ERASE.
+
+           MOVE    WS-MSG-03       TO      Mk0-MSGO.
+           MOVE    -1              TO      Mk0-OPCAOL.
+      *
+      *---------------------------------------------------------------*
+       056-99-EXIT.
+      *-=-=-=-=-=-*
+              EXIT.
       /===============================================================*
        055-00-OPCAO-INVALIDA       SECTION.
       *---------------------------------------------------------------*
@@ -320,6 +474,8 @@
 
            MOVE    WS-DT-EDIT      TO      Mk0-DATAO.
            MOVE    WS-HRS-EDIT     TO      Mk0-HORAO.
+
+           EXEC    CICS    ASSIGN  USERID  (WS-USERID) END-EXEC.
       *
       *---------------------------------------------------------------*
        830-99-EXIT.
@@ -345,6 +501,13 @@
            MOVE    -1              TO      Mk0-OPCAOL.
 
            PERFORM 810-00-SEND-MAP-ERASE.
+
+      *    A COMMAREA JA FOI ATUALIZADA EM 050-00-TRATA-ENTER COM A
+      *    ULTIMA OPCAO/MENSAGEM - DEVOLVE-LA AO CICS PERMITE QUE A
+      *    TRANSACAO SEJA REINICIADA NO PONTO EM QUE PAROU.
+           EXEC    CICS    RETURN  COMMAREA (WS-COMMAREA)
+                                   LENGTH   (LENGTH OF WS-COMMAREA)
+           END-EXEC.
       *
       *---------------------------------------------------------------*
        999-99-EXIT.
