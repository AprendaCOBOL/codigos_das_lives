@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: CAMINHO UNICO DE INSTALACAO DOS MODULOS DE CONTATOS.
+      *          Alterar apenas este valor quando o sistema for
+      *          instalado em outra pasta/maquina.
+      ******************************************************************
+           01 WS-INSTALL-PATH            PIC X(60) VALUE
+              'C:\CursoCOBOL\COBOL\01 - Basico\bin\'.
