@@ -1,118 +1,134 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  REGISTRO.
-           03  NOME                PIC A(36).
-           03  SEXO                PIC A(01).
-               88  SEXO-VALIDO     VALUE "M" "F".
-      *    Campo do nível 88 está associado ao ÚLTIMO campo declarado:
-
-           03  CEP                 PIC 9(8).
-               88  CEP-VALIDO      VALUE 70000 THRU 79999.
-
-           03  CONCEITO            PIC A(01).
-               88  CONC            VALUE "A" "B" "C" "D" "E".
-               88  CONC-2          VALUE "A" THRU "E".
-
-           03  ESTADO              PIC A(02).
-               88  EST-VALIDO      VALUE "AC" "AL" "AM" "AP" "BA" "CE"    
-                                          "DF" "ES" "GO" "MA" "MG" "MS"
-                                           "MT" "PA" "PB" "PE" "PI" "PR"   
-                                           "RJ" "RO" "RN" "RR" "RS" "SC" 
-                                           "SE" "SP" "TO".   
-
-           03  NIVEL-RISCO         PIC A(01).
-               88  N-RISCO-VALIDO  VALUE "A" THRU "H".
-
-           03  FONE                PIC X(08).
-               88  FONE-CELULAR    VALUE "80000000" THRU "99999999".
-               88  FONE-FIXO       VALUE "20000000" THRU "79999999".
-
-           03  ESCOLARIDADE        PIC 9(02).
-               88  ESCOL-VALIDO    VALUE 01 THRU 12.
-
-           03  ESTADO-CIVIL        PIC 9(02).
-               88  E-CIVIL-VALIDO  VALUE 01 THRU 08.
-               
-           PROCEDURE DIVISION.
-           
-       MAIN-PROCEDURE.
-             
-             display 'informe o sexo: '
-             accept SEXO
-             
-             if SEXO-VALIDO 
-                 display 'sexo Ok'
-             ELSE
-                 display 'sexo nao ok!'
-             end-if.
-                 
-            DISPLAY 'INFORME UM CEP: '
-            ACCEPT CEP
-            
-            IF CEP-VALIDO  
-                DISPLAY 'CEP OK'
-            ELSE
-                DISPLAY 'CEP NAO OK' 
-            END-IF,
-            
-            display 'INFORME O CONCEITO: '
-            ACCEPT CONCEITO
-            
-            IF CONC 
-                DISPLAY 'CONCEITO OK' 
-            ELSE 
-                DISPLAY 'CONCEITO NAO OK'
-            END-IF 
-             
-            display 'INFORME O CONCEITO 2: '
-            ACCEPT CONCEITO
-            
-            IF CONC-2 
-                DISPLAY 'CONCEITO 2 OK' 
-            ELSE 
-                DISPLAY 'CONCEITO 2 NAO OK'
-            END-IF 
-
-            display 'INFORME O CONCEITO 2: '
-            ACCEPT ESTADO
-            
-            IF EST-VALIDO
-                DISPLAY 'ESTADO OK' 
-            ELSE 
-                DISPLAY 'ESTADO NAO OK'
-            END-IF 
-            
-            display 'FONE: '
-            ACCEPT FONE
-            
-            IF FONE-CELULAR
-                DISPLAY 'FONE CELULAR' 
-            ELSE 
-                IF FONE-FIXO
-                   DISPLAY 'FONE FIXO '
-                ELSE
-                   DISPLAY 'FONE INVALIDO'
-                END-IF
-            END-IF 
-            
-           display 'INFORME A EWSCOLARIDADE: '
-            ACCEPT ESCOLARIDADE
-            
-            IF ESCOL-VALIDO
-                DISPLAY 'ECOLARIDADE VALIDA ' 
-            ELSE 
-                DISPLAY 'ECOLARIDADE INVALIDA'
-            END-IF 
-                     
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
-
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Update: 08/08/2026 - As validacoes de SEXO, ESTADO, TELEFONE,
+      *         ESCOLARIDADE, CONCEITO E NIVEL DE RISCO passam a ser
+      *         feitas pelo subprograma CADVALID, que tambem e usado
+      *         por PRGNV88.CBL, em vez de cada programa manter sua
+      *         propria copia dos niveis 88.
+      * Update: 08/08/2026 - O CEP passa a ser validado contra as
+      *         faixas reais dos Correios (subprograma CEPUF), que
+      *         tambem retorna a UF do CEP, em vez de uma unica faixa
+      *         fixa (70000-79999) que so cobria o Distrito Federal.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  REGISTRO.
+           03  NOME                PIC A(36).
+           03  SEXO                PIC A(01).
+           03  CEP                 PIC 9(8).
+           03  CONCEITO            PIC A(01).
+           03  ESTADO              PIC A(02).
+           03  NIVEL-RISCO         PIC A(01).
+           03  FONE                PIC 9(08).
+           03  ESCOLARIDADE        PIC 9(02).
+           03  ESTADO-CIVIL        PIC 9(02).
+
+       77  WS-TIPO-VALIDACAO       PIC X(10).
+       77  WS-VALOR-NUM            PIC 9(10) VALUE ZERO.
+       77  WS-VALOR-ALFA           PIC X(10) VALUE SPACES.
+       77  WS-RESULTADO            PIC X(01).
+           88  WS-VALIDO           VALUE 'S' FALSE 'N'.
+       77  WS-UF-CEP                PIC X(02).
+       77  WS-CEP-VALIDO            PIC X(01).
+           88  WS-CEP-OK            VALUE 'S' FALSE 'N'.
+
+           PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+             display 'informe o sexo: '
+             accept SEXO
+
+             MOVE 'SEXO'               TO WS-TIPO-VALIDACAO
+             MOVE SEXO                 TO WS-VALOR-ALFA
+             CALL 'CADVALID' USING WS-TIPO-VALIDACAO WS-VALOR-NUM
+                                   WS-VALOR-ALFA WS-RESULTADO
+
+             if WS-VALIDO
+                 display 'sexo Ok'
+             ELSE
+                 display 'sexo nao ok!'
+             end-if.
+
+            DISPLAY 'INFORME UM CEP: '
+            ACCEPT CEP
+
+            CALL 'CEPUF' USING CEP WS-UF-CEP WS-CEP-VALIDO
+
+            IF WS-CEP-OK
+                DISPLAY 'CEP OK - UF: ' WS-UF-CEP
+            ELSE
+                DISPLAY 'CEP NAO OK'
+            END-IF,
+
+            display 'INFORME O CONCEITO: '
+            ACCEPT CONCEITO
+
+            MOVE 'CONCEITO'            TO WS-TIPO-VALIDACAO
+            MOVE CONCEITO              TO WS-VALOR-ALFA
+            CALL 'CADVALID' USING WS-TIPO-VALIDACAO WS-VALOR-NUM
+                                  WS-VALOR-ALFA WS-RESULTADO
+
+            IF WS-VALIDO
+                DISPLAY 'CONCEITO OK'
+            ELSE
+                DISPLAY 'CONCEITO NAO OK'
+            END-IF
+
+            display 'INFORME O CONCEITO 2: '
+            ACCEPT ESTADO
+
+            MOVE 'ESTADO'              TO WS-TIPO-VALIDACAO
+            MOVE ESTADO                TO WS-VALOR-ALFA
+            CALL 'CADVALID' USING WS-TIPO-VALIDACAO WS-VALOR-NUM
+                                  WS-VALOR-ALFA WS-RESULTADO
+
+            IF WS-VALIDO
+                DISPLAY 'ESTADO OK'
+            ELSE
+                DISPLAY 'ESTADO NAO OK'
+            END-IF
+
+            display 'FONE: '
+            ACCEPT FONE
+
+            MOVE 'FONECEL'             TO WS-TIPO-VALIDACAO
+            MOVE FONE                  TO WS-VALOR-NUM
+            CALL 'CADVALID' USING WS-TIPO-VALIDACAO WS-VALOR-NUM
+                                  WS-VALOR-ALFA WS-RESULTADO
+
+            IF WS-VALIDO
+                DISPLAY 'FONE CELULAR'
+            ELSE
+                MOVE 'FONEFIX'         TO WS-TIPO-VALIDACAO
+                CALL 'CADVALID' USING WS-TIPO-VALIDACAO WS-VALOR-NUM
+                                      WS-VALOR-ALFA WS-RESULTADO
+                IF WS-VALIDO
+                   DISPLAY 'FONE FIXO '
+                ELSE
+                   DISPLAY 'FONE INVALIDO'
+                END-IF
+            END-IF
+
+           display 'INFORME A EWSCOLARIDADE: '
+            ACCEPT ESCOLARIDADE
+
+            MOVE 'ESCOLARID'           TO WS-TIPO-VALIDACAO
+            MOVE ESCOLARIDADE          TO WS-VALOR-NUM
+            CALL 'CADVALID' USING WS-TIPO-VALIDACAO WS-VALOR-NUM
+                                  WS-VALOR-ALFA WS-RESULTADO
+
+            IF WS-VALIDO
+                DISPLAY 'ECOLARIDADE VALIDA '
+            ELSE
+                DISPLAY 'ECOLARIDADE INVALIDA'
+            END-IF
+
+            STOP RUN.
+       END PROGRAM YOUR-PROGRAM-NAME.
