@@ -1,214 +1,422 @@
-      ******************************************************************
-      * Author: ANDRE COSTA
-      * Date: 21/04/2021
-      * Purpose: BALANCE LINE DE UNIAO
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BLUNIAO.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-            DECIMAL-POINT IS COMMA.
-            INPUT-OUTPUT SECTION.
-            FILE-CONTROL.
-
-      ****************** ARQUIVO DE CONTATOS ORIGINAL *****************
-                SELECT CONTATOS ASSIGN TO
-                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS SEQUENTIAL
-                RECORD  KEY  IS ID-CONTATO
-                FILE STATUS IS WS-FS.
-      ****************** ARQUIVO DE CONTATOS - 2 FONTE ****************
-                SELECT CONTATOS2 ASSIGN TO
-                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS2.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS SEQUENTIAL
-                RECORD  KEY  IS ID-CONTATO-2
-                FILE STATUS IS WS-FS.
-      ***************** ARQUIVO DE CONTATOS FINAL *********************
-                SELECT CONTATOS3 ASSIGN TO
-                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS4.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
-                RECORD  KEY  IS ID-CONTATO-3
-                FILE STATUS IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONTATOS.
-          COPY FD_CONTT.
-
-       FD CONTATOS2.
-           01 REG-CONTATOS-2.
-             03 ID-CONTATO-2                 PIC 99.
-             03 NM-CONTATO-2                 PIC X(20).
-
-       FD CONTATOS3.
-           01 REG-CONTATOS-3.
-             03 ID-CONTATO-3                 PIC 99.
-             03 NM-CONTATO-3                 PIC X(20).
-
-       WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                      PIC X(22) VALUE SPACES.
-       01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                 PIC 9(02).
-          03 WS-NM-CONTATO                 PIC X(20).
-       77 WS-FS                            PIC 99.
-          88 FS-OK                         VALUE 0.
-       77 WS-EOF-1                         PIC X.
-          88 EOF-OK-1                      VALUE 'S' FALSE 'N'.
-       77 WS-EOF-2                         PIC X.
-          88 EOF-OK-2                      VALUE 'S' FALSE 'N'.
-       77 WS-CONTATOS-LIDOS                PIC 99.
-       77 WS-CONTATOS-2-LIDOS              PIC 99.
-       77 WS-CONTATOS-3-GRAVADOS           PIC 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            PERFORM P100-INICIO      THRU  P100-FIM
-            PERFORM P300-PROCESSA    THRU  P300-FIM
-            PERFORM P900-TERMINA     THRU  P900-FIM
-            .
-       P100-INICIO.
-
-            MOVE ZEROS               TO  WS-CONTATOS-LIDOS
-                                         WS-CONTATOS-2-LIDOS
-                                         WS-CONTATOS-3-GRAVADOS
-
-      *************  ABERTURA DO ARQUIVO DE CONTATOS PARA LEITURA *****
-            OPEN INPUT CONTATOS
-
-            IF WS-FS NOT EQUAL ZEROS THEN
-               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CONTATOS'
-               DISPLAY 'FILE STATUS: ' WS-FS
-               PERFORM P900-TERMINA  THRU P900-FIM
-            END-IF
-
-      ************  ABERTURA DO ARQUIVO DE CONTATOS2 PARA LEITURA *****
-            OPEN INPUT CONTATOS2
-
-            IF WS-FS NOT EQUAL ZEROS THEN
-               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CONTATOS2'
-               DISPLAY 'FILE STATUS: ' WS-FS
-               PERFORM P900-TERMINA  THRU P900-FIM
-            END-IF
-
-      ***********  ABERTURA DO ARQUIVO DE CONTATOS3 PARA GRAVAÇÃO *****
-            OPEN OUTPUT CONTATOS3
-
-            IF WS-FS NOT EQUAL ZEROS THEN
-               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CONTATOS3'
-               DISPLAY 'FILE STATUS: ' WS-FS
-               PERFORM P900-TERMINA  THRU P900-FIM
-            END-IF
-            .
-       P100-FIM.
-       P300-PROCESSA.
-
-        INITIALIZE   WS-REGISTRO
-                     REG-CONTATOS-3
-                     REPLACING ALPHANUMERIC BY SPACES
-                               NUMERIC      BY ZEROS
-
-            PERFORM P301-LER-1                THRU P301-FIM
-            PERFORM P302-LER-2                THRU P302-FIM
-
-            SET EOF-OK-1 EOF-OK-2             TO FALSE
-
-            PERFORM UNTIL EOF-OK-1
-                    AND   EOF-OK-2
-                EVALUATE TRUE
-                    WHEN ID-CONTATO LESS THAN ID-CONTATO-2
-                         MOVE REG-CONTATOS     TO  REG-CONTATOS-3
-                         PERFORM P303-GRAVA-3  THRU P303-FIM
-                         PERFORM P301-LER-1    THRU P301-FIM
-                    WHEN ID-CONTATO EQUAL ID-CONTATO-2
-                         MOVE REG-CONTATOS-2   TO  REG-CONTATOS-3
-                         PERFORM P303-GRAVA-3  THRU P303-FIM
-                         PERFORM P301-LER-1    THRU P301-FIM
-                         PERFORM P302-LER-2    THRU P302-FIM
-                    WHEN ID-CONTATO GREATER THAN ID-CONTATO-2
-                         MOVE REG-CONTATOS-2   TO  REG-CONTATOS-3
-                         PERFORM P303-GRAVA-3  THRU P303-FIM
-                         PERFORM P302-LER-2    THRU P302-FIM
-                END-EVALUATE
-            END-PERFORM
-            .
-       P300-FIM.
-       P301-LER-1.
-
-            SET FS-OK                         TO TRUE
-
-             READ CONTATOS
-                 AT END
-                    SET EOF-OK-1 TO TRUE
-                    MOVE 99      TO ID-CONTATO
-                 NOT AT END
-                    IF FS-OK
-                        ADD 1    TO WS-CONTATOS-LIDOS
-                    ELSE
-                        DISPLAY 'ERRO AO LER O ARQUIVO DE CONTATOS'
-                        DISPLAY 'FILE STATUS: ' WS-FS
-                    END-IF
-            END-READ
-            .
-       P301-FIM.
-       P302-LER-2.
-
-            SET FS-OK                          TO TRUE
-
-             READ CONTATOS2
-                 AT END
-                    SET EOF-OK-2 TO TRUE
-                    MOVE 99      TO ID-CONTATO-2
-                 NOT AT END
-                    IF FS-OK
-                        ADD 1    TO WS-CONTATOS-2-LIDOS
-                    ELSE
-                        DISPLAY 'ERRO AO LER O ARQUIVO DE CONTATOS 2'
-                        DISPLAY 'FILE STATUS: ' WS-FS
-                    END-IF
-            END-READ
-            .
-       P302-FIM.
-       P303-GRAVA-3.
-
-            SET FS-OK                          TO TRUE
-
-            WRITE REG-CONTATOS-3
-                    INVALID KEY
-                        DISPLAY
-                        'CONTATO JA CADASTRADO NO BALANCE LINE!'
-                    NOT INVALID KEY
-                        ADD 1    TO WS-CONTATOS-3-GRAVADOS
-            END-WRITE
-
-            IF NOT FS-OK
-               DISPLAY 'ERRO AO GRAVAR O ARQUIVO DE CONTATOS 3'
-               DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF
-       .
-       P303-FIM.
-       P900-TERMINA.
-
-            CLOSE CONTATOS
-            CLOSE CONTATOS2
-            CLOSE CONTATOS3
-
-            DISPLAY '*********************************************'
-            DISPLAY '    RESUMO DO PROCESSAMENTO BALANCE LINE'
-            DISPLAY ' '
-            DISPLAY ' TOTAL CONTATOS ORIGINAL LIDOS....: '
-                    WS-CONTATOS-LIDOS
-            DISPLAY ' TOTAL CONTATOS SECUNDARIOS LIDOS.: '
-                    WS-CONTATOS-2-LIDOS
-            DISPLAY ' CONTATOS GRAVADOS NO BALANCE LINE: '
-                    WS-CONTATOS-3-GRAVADOS
-            DISPLAY '*********************************************'
-
-            STOP RUN
-            .
-       P900-FIM.
-       END PROGRAM BLUNIAO.
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 21/04/2021
+      * Purpose: BALANCE LINE DE UNIAO
+      * Modified: 08/08/2026 - Mismatch report for IDs that only exist
+      *           on one side of the merge (original x atualizado).
+      * Modified: 08/08/2026 - Checkpoint/restart support so a re-run
+      *           after an abend skips forward instead of starting over.
+      * Modified: 08/08/2026 - Control-total verification of CONTATOS3
+      *           after the merge closes.
+      * Modified: 08/08/2026 - STOP RUN at the end of the job replaced
+      *           by GOBACK so this program can be CALLed as a step
+      *           from the nightly batch driver (JOBNOTUR) instead of
+      *           only being run on its own.
+      * Modified: 08/08/2026 - O checkpoint agora tambem guarda o total
+      *           acumulado ja gravado no CONTATOS3, e P901-VERIFICA-
+      *           TOTAIS compara contra ESSE total mais o desta
+      *           execucao, nao so o contador parcial do run atual -
+      *           senao toda retomada acusava uma divergencia falsa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLUNIAO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+
+      ****************** ARQUIVO DE CONTATOS ORIGINAL *****************
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD  KEY  IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+      ****************** ARQUIVO DE CONTATOS - 2 FONTE ****************
+                SELECT CONTATOS2 ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS2.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS SEQUENTIAL
+                RECORD  KEY  IS ID-CONTATO-2
+                FILE STATUS IS WS-FS.
+      ***************** ARQUIVO DE CONTATOS FINAL *********************
+                SELECT CONTATOS3 ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS4.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD  KEY  IS ID-CONTATO-3
+                FILE STATUS IS WS-FS.
+      ***************** RELATORIO DE DIVERGENCIAS **********************
+                SELECT CONTATOS-DIVERG ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTDIV.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-DIV.
+      ***************** ARQUIVO DE CHECKPOINT **************************
+                SELECT CONTATOS-CKP ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\BLUNIAO.CKP'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD CONTATOS2.
+           01 REG-CONTATOS-2.
+             03 ID-CONTATO-2                 PIC 99.
+             03 NM-CONTATO-2                 PIC X(20).
+
+       FD CONTATOS3.
+           01 REG-CONTATOS-3.
+             03 ID-CONTATO-3                 PIC 99.
+             03 NM-CONTATO-3                 PIC X(20).
+
+       FD CONTATOS-DIVERG.
+           01 REG-DIVERG                     PIC X(60).
+
+       FD CONTATOS-CKP.
+           01 REG-CKP.
+             03 CKP-ULTIMO-ID                PIC 9(02).
+             03 CKP-TOTAL-GRAVADOS           PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REGISTRO                      PIC X(22) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO                 PIC 9(02).
+          03 WS-NM-CONTATO                 PIC X(20).
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-FS-DIV                        PIC 99.
+       77 WS-FS-CKP                        PIC 99.
+          88 FS-CKP-OK                     VALUE 0.
+       77 WS-EOF-1                         PIC X.
+          88 EOF-OK-1                      VALUE 'S' FALSE 'N'.
+       77 WS-EOF-2                         PIC X.
+          88 EOF-OK-2                      VALUE 'S' FALSE 'N'.
+       77 WS-CONTATOS-LIDOS                PIC 99.
+       77 WS-CONTATOS-2-LIDOS              PIC 99.
+       77 WS-CONTATOS-3-GRAVADOS           PIC 99.
+       77 WS-DIVERG-ORIGINAL               PIC 99  VALUE ZEROS.
+       77 WS-DIVERG-ATUALIZADO             PIC 99  VALUE ZEROS.
+       77 WS-CKP-ULTIMO-ID                 PIC 99  VALUE ZEROS.
+       77 WS-CKP-PENDENTE                  PIC X   VALUE 'N'.
+          88 CKP-DISPONIVEL                VALUE 'S'.
+       77 WS-VERIF-LIDOS                   PIC 9(04) VALUE ZEROS.
+      ***** TOTAL JA GRAVADO NO CONTATOS3 ANTES DESTA EXECUCAO, LIDO **
+      ***** DO CHECKPOINT - BASE PARA A CONFERENCIA EM P901, EM VEZ  **
+      ***** DE COMPARAR CONTRA O CONTADOR PARCIAL DESTE RUN SOZINHO. **
+       77 WS-CKP-TOTAL-ANTERIOR            PIC 9(04) VALUE ZEROS.
+       77 WS-VERIF-ESPERADO                PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P100-INICIO      THRU  P100-FIM
+            PERFORM P300-PROCESSA    THRU  P300-FIM
+            PERFORM P900-TERMINA     THRU  P900-FIM
+            .
+       P100-INICIO.
+
+            MOVE ZEROS               TO  WS-CONTATOS-LIDOS
+                                         WS-CONTATOS-2-LIDOS
+                                         WS-CONTATOS-3-GRAVADOS
+
+      *************  LEITURA DO CHECKPOINT DE EXECUCAO ANTERIOR *******
+            PERFORM P101-LER-CHECKPOINT THRU P101-FIM
+
+      *************  ABERTURA DO ARQUIVO DE CONTATOS PARA LEITURA *****
+            OPEN INPUT CONTATOS
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               PERFORM P900-TERMINA  THRU P900-FIM
+            END-IF
+
+      ************  ABERTURA DO ARQUIVO DE CONTATOS2 PARA LEITURA *****
+            OPEN INPUT CONTATOS2
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CONTATOS2'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               PERFORM P900-TERMINA  THRU P900-FIM
+            END-IF
+
+      ***********  ABERTURA DO ARQUIVO DE CONTATOS3 PARA GRAVAÇÃO *****
+      ***********  SE HOUVER CHECKPOINT, O ARQUIVO JA GRAVADO NUMA  ***
+      ***********  EXECUCAO ANTERIOR NAO PODE SER TRUNCADO - ABRE   ***
+      ***********  EM I-O PARA PRESERVAR OS REGISTROS JA GRAVADOS.  ***
+            IF CKP-DISPONIVEL
+               OPEN I-O CONTATOS3
+            ELSE
+               OPEN OUTPUT CONTATOS3
+            END-IF
+
+            IF WS-FS NOT EQUAL ZEROS THEN
+               DISPLAY 'ERRO DE ABERTURA DO ARQUIVO CONTATOS3'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               PERFORM P900-TERMINA  THRU P900-FIM
+            END-IF
+
+      ***********  ABERTURA DO RELATORIO DE DIVERGENCIAS **************
+      ***********  IDEM - EM UMA RETOMADA, OS REGISTROS JA GRAVADOS ***
+      ***********  SAO PRESERVADOS E OS NOVOS SAO ACRESCENTADOS.    ***
+            IF CKP-DISPONIVEL
+               OPEN EXTEND CONTATOS-DIVERG
+            ELSE
+               OPEN OUTPUT CONTATOS-DIVERG
+            END-IF
+
+            IF WS-FS-DIV NOT EQUAL ZEROS THEN
+               DISPLAY 'ERRO DE ABERTURA DO RELATORIO DE DIVERGENCIAS'
+               DISPLAY 'FILE STATUS: ' WS-FS-DIV
+               PERFORM P900-TERMINA  THRU P900-FIM
+            END-IF
+
+            IF CKP-DISPONIVEL
+               DISPLAY 'RETOMANDO A PARTIR DO CONTATO: '
+                       WS-CKP-ULTIMO-ID
+               MOVE WS-CKP-ULTIMO-ID   TO ID-CONTATO
+               START CONTATOS KEY IS GREATER THAN ID-CONTATO
+                  INVALID KEY
+                     DISPLAY 'CHECKPOINT ALEM DO FIM DO ARQUIVO'
+               END-START
+               MOVE WS-CKP-ULTIMO-ID   TO ID-CONTATO-2
+               START CONTATOS2 KEY IS GREATER THAN ID-CONTATO-2
+                  INVALID KEY
+                     DISPLAY 'CHECKPOINT ALEM DO FIM DO ARQUIVO 2'
+               END-START
+            END-IF
+            .
+       P100-FIM.
+       P101-LER-CHECKPOINT.
+
+            MOVE 'N'                        TO WS-CKP-PENDENTE
+            MOVE ZEROS                      TO WS-CKP-TOTAL-ANTERIOR
+
+            OPEN INPUT CONTATOS-CKP
+
+            IF FS-CKP-OK
+               READ CONTATOS-CKP
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      MOVE CKP-ULTIMO-ID       TO WS-CKP-ULTIMO-ID
+                      MOVE CKP-TOTAL-GRAVADOS  TO WS-CKP-TOTAL-ANTERIOR
+                      MOVE 'S'                 TO WS-CKP-PENDENTE
+               END-READ
+               CLOSE CONTATOS-CKP
+            END-IF
+            .
+       P101-FIM.
+       P300-PROCESSA.
+
+        INITIALIZE   WS-REGISTRO
+                     REG-CONTATOS-3
+                     REPLACING ALPHANUMERIC BY SPACES
+                               NUMERIC      BY ZEROS
+
+            PERFORM P301-LER-1                THRU P301-FIM
+            PERFORM P302-LER-2                THRU P302-FIM
+
+            SET EOF-OK-1 EOF-OK-2             TO FALSE
+
+            PERFORM UNTIL EOF-OK-1
+                    AND   EOF-OK-2
+                EVALUATE TRUE
+                    WHEN ID-CONTATO LESS THAN ID-CONTATO-2
+                         MOVE REG-CONTATOS     TO  REG-CONTATOS-3
+                         PERFORM P303-GRAVA-3  THRU P303-FIM
+                         PERFORM P304-DIVERG-ORIGINAL
+                                                THRU P304-FIM
+                         PERFORM P301-LER-1    THRU P301-FIM
+                    WHEN ID-CONTATO EQUAL ID-CONTATO-2
+                         MOVE REG-CONTATOS-2   TO  REG-CONTATOS-3
+                         PERFORM P303-GRAVA-3  THRU P303-FIM
+                         PERFORM P301-LER-1    THRU P301-FIM
+                         PERFORM P302-LER-2    THRU P302-FIM
+                    WHEN ID-CONTATO GREATER THAN ID-CONTATO-2
+                         MOVE REG-CONTATOS-2   TO  REG-CONTATOS-3
+                         PERFORM P303-GRAVA-3  THRU P303-FIM
+                         PERFORM P305-DIVERG-ATUALIZADO
+                                                THRU P305-FIM
+                         PERFORM P302-LER-2    THRU P302-FIM
+                END-EVALUATE
+            END-PERFORM
+            .
+       P300-FIM.
+       P301-LER-1.
+
+            SET FS-OK                         TO TRUE
+
+             READ CONTATOS
+                 AT END
+                    SET EOF-OK-1 TO TRUE
+                    MOVE 99      TO ID-CONTATO
+                 NOT AT END
+                    IF FS-OK
+                        ADD 1    TO WS-CONTATOS-LIDOS
+                    ELSE
+                        DISPLAY 'ERRO AO LER O ARQUIVO DE CONTATOS'
+                        DISPLAY 'FILE STATUS: ' WS-FS
+                    END-IF
+            END-READ
+            .
+       P301-FIM.
+       P302-LER-2.
+
+            SET FS-OK                          TO TRUE
+
+             READ CONTATOS2
+                 AT END
+                    SET EOF-OK-2 TO TRUE
+                    MOVE 99      TO ID-CONTATO-2
+                 NOT AT END
+                    IF FS-OK
+                        ADD 1    TO WS-CONTATOS-2-LIDOS
+                    ELSE
+                        DISPLAY 'ERRO AO LER O ARQUIVO DE CONTATOS 2'
+                        DISPLAY 'FILE STATUS: ' WS-FS
+                    END-IF
+            END-READ
+            .
+       P302-FIM.
+       P303-GRAVA-3.
+
+            SET FS-OK                          TO TRUE
+
+            WRITE REG-CONTATOS-3
+                    INVALID KEY
+                        DISPLAY
+                        'CONTATO JA CADASTRADO NO BALANCE LINE!'
+                    NOT INVALID KEY
+                        ADD 1    TO WS-CONTATOS-3-GRAVADOS
+            END-WRITE
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO GRAVAR O ARQUIVO DE CONTATOS 3'
+               DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+
+      ********  CHECKPOINT PERIODICO (A CADA 10 REGISTROS GRAVADOS) ***
+            IF FUNCTION MOD(WS-CONTATOS-3-GRAVADOS, 10) = 0
+               PERFORM P306-GRAVA-CHECKPOINT THRU P306-FIM
+            END-IF
+            .
+       P303-FIM.
+       P304-DIVERG-ORIGINAL.
+
+      ***** CONTATO SO EXISTE NO ARQUIVO ORIGINAL (CONTATOS) **********
+            ADD 1                             TO WS-DIVERG-ORIGINAL
+            STRING 'SOMENTE NO ORIGINAL  - ID: ' ID-CONTATO
+                   ' NOME: '                    NM-CONTATO
+                   DELIMITED BY SIZE INTO REG-DIVERG
+            WRITE REG-DIVERG
+            .
+       P304-FIM.
+       P305-DIVERG-ATUALIZADO.
+
+      ***** CONTATO SO EXISTE NO ARQUIVO ATUALIZADO (CONTATOS2) *******
+            ADD 1                             TO WS-DIVERG-ATUALIZADO
+            STRING 'SOMENTE NO ATUALIZADO - ID: ' ID-CONTATO-2
+                   ' NOME: '                      NM-CONTATO-2
+                   DELIMITED BY SIZE INTO REG-DIVERG
+            WRITE REG-DIVERG
+            .
+       P305-FIM.
+       P306-GRAVA-CHECKPOINT.
+
+      ***** SALVA O ULTIMO ID-CONTATO PROCESSADO COM SUCESSO, E O    **
+      ***** TOTAL ACUMULADO (EXECUCOES ANTERIORES + ESTA EXECUCAO)  **
+      ***** JA GRAVADO NO CONTATOS3, PARA A CONFERENCIA EM P901     **
+      ***** NUM EVENTUAL RESTART NAO PARTIR SO DO CONTADOR PARCIAL. **
+            OPEN OUTPUT CONTATOS-CKP
+            MOVE ID-CONTATO-3                TO CKP-ULTIMO-ID
+            COMPUTE CKP-TOTAL-GRAVADOS = WS-CKP-TOTAL-ANTERIOR
+                                        + WS-CONTATOS-3-GRAVADOS
+            WRITE REG-CKP
+            CLOSE CONTATOS-CKP
+            .
+       P306-FIM.
+       P900-TERMINA.
+
+            CLOSE CONTATOS
+            CLOSE CONTATOS2
+            CLOSE CONTATOS3
+            CLOSE CONTATOS-DIVERG
+
+      ***** O JOB TERMINOU COM SUCESSO - O CHECKPOINT NAO E MAIS ******
+      ***** NECESSARIO PARA UM PROXIMO RESTART *************************
+            OPEN OUTPUT CONTATOS-CKP
+            CLOSE CONTATOS-CKP
+
+            PERFORM P901-VERIFICA-TOTAIS      THRU P901-FIM
+
+            DISPLAY '*********************************************'
+            DISPLAY '    RESUMO DO PROCESSAMENTO BALANCE LINE'
+            DISPLAY ' '
+            DISPLAY ' TOTAL CONTATOS ORIGINAL LIDOS....: '
+                    WS-CONTATOS-LIDOS
+            DISPLAY ' TOTAL CONTATOS SECUNDARIOS LIDOS.: '
+                    WS-CONTATOS-2-LIDOS
+            DISPLAY ' CONTATOS GRAVADOS NO BALANCE LINE: '
+                    WS-CONTATOS-3-GRAVADOS
+            DISPLAY ' SOMENTE NO ORIGINAL..............: '
+                    WS-DIVERG-ORIGINAL
+            DISPLAY ' SOMENTE NO ATUALIZADO............: '
+                    WS-DIVERG-ATUALIZADO
+            DISPLAY '*********************************************'
+
+            GOBACK
+            .
+       P900-FIM.
+       P901-VERIFICA-TOTAIS.
+
+      ***** REABRE O ARQUIVO RESULTADO E CONTA OS REGISTROS GRAVADOS **
+            MOVE ZEROS                       TO WS-VERIF-LIDOS
+
+            OPEN INPUT CONTATOS3
+
+            IF WS-FS NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO REABRIR CONTATOS3 PARA VERIFICACAO'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               MOVE 16                       TO RETURN-CODE
+               GOBACK
+            END-IF
+
+            PERFORM UNTIL WS-FS NOT EQUAL ZEROS
+               READ CONTATOS3 NEXT RECORD
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     ADD 1                   TO WS-VERIF-LIDOS
+               END-READ
+            END-PERFORM
+
+            CLOSE CONTATOS3
+
+      ***** O TOTAL DE CONTROLE E O QUE JA ESTAVA GRAVADO ANTES DESTA *
+      ***** EXECUCAO (LIDO DO CHECKPOINT) MAIS O QUE ESTA EXECUCAO    *
+      ***** GRAVOU - NAO O CONTADOR PARCIAL DESTE RUN SOZINHO, SENAO  *
+      ***** TODO RESTART ACUSARIA UMA DIVERGENCIA FALSA.              *
+            COMPUTE WS-VERIF-ESPERADO = WS-CKP-TOTAL-ANTERIOR
+                                       + WS-CONTATOS-3-GRAVADOS
+
+            IF WS-VERIF-LIDOS NOT EQUAL WS-VERIF-ESPERADO
+               DISPLAY '*** DIVERGENCIA NO TOTAL DE CONTROLE! ***'
+               DISPLAY 'REGISTROS ESPERADOS (ANTERIOR + MERGE): '
+                       WS-VERIF-ESPERADO
+               DISPLAY 'REGISTROS LIDOS NA CONFERENCIA: '
+                       WS-VERIF-LIDOS
+               MOVE 16                       TO RETURN-CODE
+            ELSE
+               DISPLAY 'CONFERENCIA DO BALANCE LINE OK: '
+                       WS-VERIF-LIDOS ' REGISTROS'
+            END-IF
+            .
+       P901-FIM.
+       END PROGRAM BLUNIAO.
