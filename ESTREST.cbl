@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: RESTAURAR UM ESTUDANTE EXCLUIDO A PARTIR DO HISTORICO
+      *          EXALUNO.DAT PARA O STUDENT.DAT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTREST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT ESTUDANTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS CD-STUDENT OF REG-ESTUDANTE
+                FILE STATUS  IS WS-FS.
+            SELECT EXALUNO ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\EXALUNO.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS CD-STUDENT OF REG-EXALUNO
+                FILE STATUS  IS WS-FS-EXA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       FD EXALUNO.
+          COPY FD_EXALUNO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                   PIC 99.
+          88 FS-OK                           VALUE 0.
+       77 WS-FS-EXA                PIC 99.
+          88 FS-EXA-OK                       VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            OPEN I-O EXALUNO
+
+            IF NOT FS-EXA-OK
+               DISPLAY 'ERRO AO ABRIR O HISTORICO DE EX-ALUNOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS-EXA
+               STOP RUN
+            END-IF
+
+            OPEN I-O ESTUDANTE
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE EXALUNO
+               STOP RUN
+            END-IF
+
+            DISPLAY 'Informe o codigo do estudante a restaurar:'
+            ACCEPT CD-STUDENT OF REG-EXALUNO
+
+            READ EXALUNO
+                INVALID KEY
+                   DISPLAY 'NAO HA REGISTRO DESTE ESTUDANTE EM '
+                           'EXALUNO.'
+                NOT INVALID KEY
+                   MOVE CORRESPONDING REG-EXALUNO TO REG-ESTUDANTE
+                   WRITE REG-ESTUDANTE
+                      INVALID KEY
+                         DISPLAY 'ESTUDANTE JA EXISTE EM STUDENT.DAT.'
+                      NOT INVALID KEY
+                         DELETE EXALUNO RECORD
+                         DISPLAY 'Estudante restaurado com sucesso!'
+                   END-WRITE
+            END-READ
+
+            CLOSE ESTUDANTE
+            CLOSE EXALUNO
+
+            STOP RUN.
+       END PROGRAM ESTREST.
