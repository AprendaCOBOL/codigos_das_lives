@@ -2,6 +2,12 @@
       * Author: ANDRE COSTA
       * Date: 20/04/2021
       * Purpose: EXCLUIR ESTUDANTE POR CODIGO
+      * Update: 08/08/2026 - Antes de excluir, o estudante e copiado
+      *         para o historico EXALUNO.DAT (com data e operador da
+      *         exclusao), para que a exclusao nao seja definitiva.
+      * Update: 08/08/2026 - Trava o registro via ESTLOCK antes de
+      *         excluir, para detectar atualizacao concorrente por
+      *         outro operador.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGARQMOD.
@@ -19,14 +25,23 @@
       ********  MODO DE ACESSO RANDOMICO É PARA PEQUISA PONTUAL
       ********  MODO DE ACESSO SEQUENCIAL É PARA LEITURA RECURSIVA
                 ACCESS MODE  IS RANDOM
-                RECORD KEY   IS CD-STUDENT
+                RECORD KEY   IS CD-STUDENT OF REG-ESTUDANTE
                 FILE STATUS  IS WS-FS.
+            SELECT EXALUNO ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\EXALUNO.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS CD-STUDENT OF REG-EXALUNO
+                FILE STATUS  IS WS-FS-EXA.
 
        DATA DIVISION.
        FILE SECTION.
        FD ESTUDANTE.
           COPY FD_ESTUDANTE.
 
+       FD EXALUNO.
+          COPY FD_EXALUNO.
+
        WORKING-STORAGE SECTION.
        01 WS-REGISTRO             PIC X(25)  VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
@@ -36,9 +51,15 @@
           88 EOF-OK                          VALUE 0 FALSE 1.
        77 WS-FS                   PIC 99.
           88 FS-OK                           VALUE 0.
+       77 WS-FS-EXA               PIC 99.
+          88 FS-EXA-OK                       VALUE 0.
        77 WS-CONT-REG             PIC 99.
        77 WS-EXIT                 PIC A      VALUE ' '.
        77 WS-CONFIRMA             PIC A      VALUE ' '.
+       77 WS-OPERADOR             PIC X(12)  VALUE SPACES.
+       77 WS-LOCK-RESULTADO       PIC X(01)  VALUE SPACES.
+          88 LOCK-CONCEDIDA                  VALUE 'S'.
+       77 WS-LOCK-OPERADOR-ATUAL  PIC X(12)  VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -57,10 +78,10 @@
             IF FS-OK   THEN
 
                 DISPLAY 'Informe o codigo do estudante e tecle <ENTER>:'
-                ACCEPT CD-STUDENT
+                ACCEPT CD-STUDENT OF REG-ESTUDANTE
 
                 READ ESTUDANTE INTO WS-REGISTRO
-                     KEY IS CD-STUDENT
+                     KEY IS CD-STUDENT OF REG-ESTUDANTE
                      INVALID KEY
                         DISPLAY 'O ESTUDANTE NAO EXISTE.'
                      NOT INVALID KEY
@@ -71,11 +92,53 @@
                         ACCEPT WS-CONFIRMA
 
                         IF WS-CONFIRMA EQUAL 'S' THEN
-                           DELETE ESTUDANTE RECORD
-                           INVALID KEY
-                               DISPLAY 'Estudante nao existe.'
-                           NOT INVALID KEY
-                               DISPLAY 'Estudante excluido com sucesso!'
+                           DISPLAY 'Informe o seu login de operador:'
+                           ACCEPT WS-OPERADOR
+
+                           CALL 'ESTLOCK' USING 'T'
+                                CD-STUDENT OF REG-ESTUDANTE
+                                WS-OPERADOR WS-LOCK-RESULTADO
+                                WS-LOCK-OPERADOR-ATUAL
+
+                           IF NOT LOCK-CONCEDIDA
+                              DISPLAY 'REGISTRO EM USO PELO OPERADOR '
+                                      WS-LOCK-OPERADOR-ATUAL
+                                      '. TENTE NOVAMENTE MAIS TARDE.'
+                           ELSE
+                              MOVE CORRESPONDING REG-ESTUDANTE
+                                                    TO REG-EXALUNO
+                              ACCEPT DT-EXCLUSAO    FROM DATE YYYYMMDD
+                              MOVE WS-OPERADOR      TO
+                                                   OPERADOR-EXCLUSAO
+
+                              OPEN I-O EXALUNO
+                              IF WS-FS-EXA EQUAL 35
+                                 OPEN OUTPUT EXALUNO
+                                 CLOSE EXALUNO
+                                 OPEN I-O EXALUNO
+                              END-IF
+
+                              WRITE REG-EXALUNO
+                                 INVALID KEY
+                                    REWRITE REG-EXALUNO
+                              END-WRITE
+                              CLOSE EXALUNO
+
+                              DELETE ESTUDANTE RECORD
+                              INVALID KEY
+                                  DISPLAY 'Estudante nao existe.'
+                              NOT INVALID KEY
+                                  DISPLAY
+                                     'Estudante excluido com sucesso!'
+                                  DISPLAY
+                                     'Copia preservada em EXALUNO.'
+                              END-DELETE
+
+                              CALL 'ESTLOCK' USING 'L'
+                                   CD-STUDENT OF REG-ESTUDANTE
+                                   WS-OPERADOR WS-LOCK-RESULTADO
+                                   WS-LOCK-OPERADOR-ATUAL
+                           END-IF
                         ELSE
                             DISPLAY 'Exclusao nao confirmada.'
                         END-IF
@@ -83,6 +146,8 @@
             ELSE
                     DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
                     DISPLAY 'FILE STATUS: ' WS-FS
+                    CALL 'ERRLOG' USING 'PGARQMOD' 'ABERTURA ESTUDANTE'
+                                   WS-FS
             END-IF
 
             CLOSE ESTUDANTE
