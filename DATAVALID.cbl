@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: VALIDAR UMA DATA (DD/MM/AAAA) CONSIDERANDO A QUANTIDADE
+      *          DE DIAS DE CADA MES E O ANO BISSEXTO, REAPROVEITANDO A
+      *          BASE DE NIVEIS 88 QUE EXISTIA COMO EXEMPLO EM
+      *          PGEXE003.CBL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAVALID.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-DIAS-NO-MES          PIC 99  VALUE ZERO.
+       77 WS-QUOCIENTE             PIC 9(04) VALUE ZERO.
+       77 WS-RESTO-4               PIC 9(04) VALUE ZERO.
+       77 WS-RESTO-100             PIC 9(04) VALUE ZERO.
+       77 WS-RESTO-400             PIC 9(04) VALUE ZERO.
+       77 WS-ANO-BISSEXTO          PIC X(01) VALUE 'N'.
+          88 WS-E-BISSEXTO         VALUE 'S' FALSE 'N'.
+
+       LINKAGE SECTION.
+       01 LK-DIA                  PIC 99.
+       01 LK-MES                  PIC 99.
+          88 LK-MES-VALIDO        VALUE 1 THRU 12.
+       01 LK-ANO                  PIC 9(04).
+       01 LK-VALIDO                PIC X(01).
+          88 LK-DATA-VALIDA        VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANO LK-VALIDO.
+       MAIN-PROCEDURE.
+
+            SET LK-DATA-VALIDA TO FALSE
+
+            IF LK-MES-VALIDO AND LK-DIA GREATER THAN ZERO
+               PERFORM P100-VERIFICAR-BISSEXTO
+               PERFORM P200-OBTER-DIAS-NO-MES
+
+               IF LK-DIA LESS OR EQUAL WS-DIAS-NO-MES
+                  SET LK-DATA-VALIDA TO TRUE
+               END-IF
+            END-IF
+
+            GOBACK.
+
+      ******************************************************************
+      * UM ANO EH BISSEXTO QUANDO DIVISIVEL POR 4 E NAO POR 100, OU
+      * QUANDO DIVISIVEL POR 400.
+      ******************************************************************
+       P100-VERIFICAR-BISSEXTO.
+            DIVIDE LK-ANO BY 4
+                GIVING WS-QUOCIENTE REMAINDER WS-RESTO-4
+            DIVIDE LK-ANO BY 100
+                GIVING WS-QUOCIENTE REMAINDER WS-RESTO-100
+            DIVIDE LK-ANO BY 400
+                GIVING WS-QUOCIENTE REMAINDER WS-RESTO-400
+
+            SET WS-E-BISSEXTO TO FALSE
+
+            IF (WS-RESTO-4 EQUAL ZERO AND WS-RESTO-100 NOT EQUAL ZERO)
+                OR WS-RESTO-400 EQUAL ZERO
+               SET WS-E-BISSEXTO TO TRUE
+            END-IF
+            .
+
+      ******************************************************************
+      * QUANTIDADE DE DIAS DO MES INFORMADO, JA CONSIDERANDO O ANO
+      * BISSEXTO PARA FEVEREIRO.
+      ******************************************************************
+       P200-OBTER-DIAS-NO-MES.
+            EVALUATE LK-MES
+                WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30              TO WS-DIAS-NO-MES
+                WHEN 02
+                   IF WS-E-BISSEXTO
+                      MOVE 29           TO WS-DIAS-NO-MES
+                   ELSE
+                      MOVE 28           TO WS-DIAS-NO-MES
+                   END-IF
+                WHEN OTHER
+                   MOVE 31              TO WS-DIAS-NO-MES
+            END-EVALUATE
+            .
+
+       END PROGRAM DATAVALID.
