@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: EXTRATO NOTURNO COMBINADO DE ESTUDANTES (STUDENT.DAT)
+      *          E CONTATOS (CONTATOS.DAT), GERANDO UM DOCUMENTO JSON
+      *          E UM DOCUMENTO XML POR REGISTRO EM UMA UNICA LEITURA
+      *          DE CADA ARQUIVO (EM VEZ DE RODAR O EXTRATO JSON DE
+      *          PRGJSON E UM EXTRATO XML SEPARADO, CADA UM ABRINDO E
+      *          LENDO OS ARQUIVOS POR CONTA PROPRIA).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGEXTRA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\STUDENT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS CD-STUDENT
+               FILE STATUS  IS WS-FS-EST.
+
+           SELECT CONTATOS ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ID-CONTATO
+               FILE STATUS  IS WS-FS-CON.
+
+           SELECT EST-JSON-SAIDA ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\ESTJSON.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FS-EST-JSON.
+
+           SELECT EST-XML-SAIDA ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\ESTXML.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FS-EST-XML.
+
+           SELECT CON-JSON-SAIDA ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTJSON.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FS-CON-JSON.
+
+           SELECT CON-XML-SAIDA ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTXML.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FS-CON-XML.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD EST-JSON-SAIDA.
+       01 REG-EST-JSON-SAIDA             PIC X(300).
+
+       FD EST-XML-SAIDA.
+       01 REG-EST-XML-SAIDA              PIC X(300).
+
+       FD CON-JSON-SAIDA.
+       01 REG-CON-JSON-SAIDA             PIC X(300).
+
+       FD CON-XML-SAIDA.
+       01 REG-CON-XML-SAIDA              PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-EST                      PIC 99.
+          88 FS-EST-OK                   VALUE 0.
+       77 WS-FS-CON                      PIC 99.
+          88 FS-CON-OK                   VALUE 0.
+       77 WS-FS-EST-JSON                 PIC 99.
+          88 FS-EST-JSON-OK              VALUE 0.
+       77 WS-FS-EST-XML                  PIC 99.
+          88 FS-EST-XML-OK               VALUE 0.
+       77 WS-FS-CON-JSON                 PIC 99.
+          88 FS-CON-JSON-OK              VALUE 0.
+       77 WS-FS-CON-XML                  PIC 99.
+          88 FS-CON-XML-OK               VALUE 0.
+
+       77 WS-EOF-EST                     PIC X      VALUE 'N'.
+          88 EOF-EST-OK                  VALUE 'S'.
+       77 WS-EOF-CON                     PIC X      VALUE 'N'.
+          88 EOF-CON-OK                  VALUE 'S'.
+
+       77 WS-CONT-ESTUDANTES             PIC 9(05)  VALUE ZERO.
+       77 WS-CONT-CONTATOS               PIC 9(05)  VALUE ZERO.
+
+       01  JTEXT                         PIC X(300).
+       01  WS-JSON-CNT                   PIC 9(04).
+
+       01  XTEXT                         PIC X(300).
+       01  WS-XML-CNT                    PIC S9(09) BINARY.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-EXTRAIR-ESTUDANTES
+            PERFORM 200-EXTRAIR-CONTATOS
+
+            DISPLAY 'EXTRATO NOTURNO JSON+XML CONCLUIDO.'
+            DISPLAY 'ESTUDANTES EXTRAIDOS..: ' WS-CONT-ESTUDANTES
+            DISPLAY 'CONTATOS EXTRAIDOS....: ' WS-CONT-CONTATOS
+            STOP RUN.
+
+      ******************************************************************
+      * LE STUDENT.DAT POR COMPLETO UMA UNICA VEZ E GRAVA, PARA CADA
+      * REGISTRO, UM DOCUMENTO JSON EM ESTJSON.TXT E UM DOCUMENTO XML
+      * EM ESTXML.TXT.
+      ******************************************************************
+       100-EXTRAIR-ESTUDANTES.
+            MOVE 'N'           TO WS-EOF-EST
+            MOVE ZERO          TO WS-CONT-ESTUDANTES
+
+            OPEN INPUT ESTUDANTE
+            IF NOT FS-EST-OK
+               DISPLAY 'ERRO AO ABRIR STUDENT.DAT PARA O EXTRATO.'
+               DISPLAY 'FILE STATUS: ' WS-FS-EST
+               CALL 'ERRLOG' USING 'PRGEXTRA' 'ABERTURA ESTUDANTE'
+                              WS-FS-EST
+               GO TO 100-FIM
+            END-IF
+
+            OPEN OUTPUT EST-JSON-SAIDA
+            OPEN OUTPUT EST-XML-SAIDA
+            IF NOT FS-EST-JSON-OK OR NOT FS-EST-XML-OK
+               DISPLAY 'ERRO AO ABRIR ESTJSON.TXT/ESTXML.TXT.'
+               CLOSE ESTUDANTE EST-JSON-SAIDA EST-XML-SAIDA
+               GO TO 100-FIM
+            END-IF
+
+            PERFORM UNTIL EOF-EST-OK
+                READ ESTUDANTE NEXT RECORD
+                     AT END
+                        SET EOF-EST-OK TO TRUE
+                     NOT AT END
+                        PERFORM 110-GRAVAR-ESTUDANTE-JSON
+                        PERFORM 120-GRAVAR-ESTUDANTE-XML
+                        ADD 1 TO WS-CONT-ESTUDANTES
+                END-READ
+            END-PERFORM
+
+            CLOSE EST-XML-SAIDA
+            CLOSE EST-JSON-SAIDA
+            CLOSE ESTUDANTE
+            .
+       100-FIM.
+            CONTINUE.
+
+       110-GRAVAR-ESTUDANTE-JSON.
+            JSON GENERATE JTEXT FROM REG-ESTUDANTE
+                 COUNT WS-JSON-CNT
+                 ON EXCEPTION
+                    DISPLAY 'ERRO JSON GENERATE (ESTUDANTE): '
+                            JSON-CODE
+                 NOT ON EXCEPTION
+                    MOVE JTEXT (1 : WS-JSON-CNT)
+                         TO REG-EST-JSON-SAIDA
+                    WRITE REG-EST-JSON-SAIDA
+            END-JSON
+            .
+
+       120-GRAVAR-ESTUDANTE-XML.
+            XML GENERATE XTEXT FROM REG-ESTUDANTE
+                 COUNT IN WS-XML-CNT
+                 ON EXCEPTION
+                    DISPLAY 'ERRO XML GENERATE (ESTUDANTE): '
+                            XML-CODE
+                 NOT ON EXCEPTION
+                    MOVE XTEXT (1 : WS-XML-CNT)
+                         TO REG-EST-XML-SAIDA
+                    WRITE REG-EST-XML-SAIDA
+            END-XML
+            .
+
+      ******************************************************************
+      * LE CONTATOS.DAT POR COMPLETO UMA UNICA VEZ E GRAVA, PARA CADA
+      * REGISTRO, UM DOCUMENTO JSON EM CONTJSON.TXT E UM DOCUMENTO XML
+      * EM CONTXML.TXT.
+      ******************************************************************
+       200-EXTRAIR-CONTATOS.
+            MOVE 'N'           TO WS-EOF-CON
+            MOVE ZERO          TO WS-CONT-CONTATOS
+
+            OPEN INPUT CONTATOS
+            IF NOT FS-CON-OK
+               DISPLAY 'ERRO AO ABRIR CONTATOS.DAT PARA O EXTRATO.'
+               DISPLAY 'FILE STATUS: ' WS-FS-CON
+               CALL 'ERRLOG' USING 'PRGEXTRA' 'ABERTURA CONTATOS'
+                              WS-FS-CON
+               GO TO 200-FIM
+            END-IF
+
+            OPEN OUTPUT CON-JSON-SAIDA
+            OPEN OUTPUT CON-XML-SAIDA
+            IF NOT FS-CON-JSON-OK OR NOT FS-CON-XML-OK
+               DISPLAY 'ERRO AO ABRIR CONTJSON.TXT/CONTXML.TXT.'
+               CLOSE CONTATOS CON-JSON-SAIDA CON-XML-SAIDA
+               GO TO 200-FIM
+            END-IF
+
+            PERFORM UNTIL EOF-CON-OK
+                READ CONTATOS NEXT RECORD
+                     AT END
+                        SET EOF-CON-OK TO TRUE
+                     NOT AT END
+                        PERFORM 210-GRAVAR-CONTATO-JSON
+                        PERFORM 220-GRAVAR-CONTATO-XML
+                        ADD 1 TO WS-CONT-CONTATOS
+                END-READ
+            END-PERFORM
+
+            CLOSE CON-XML-SAIDA
+            CLOSE CON-JSON-SAIDA
+            CLOSE CONTATOS
+            .
+       200-FIM.
+            CONTINUE.
+
+       210-GRAVAR-CONTATO-JSON.
+            JSON GENERATE JTEXT FROM REG-CONTATOS
+                 COUNT WS-JSON-CNT
+                 ON EXCEPTION
+                    DISPLAY 'ERRO JSON GENERATE (CONTATO): '
+                            JSON-CODE
+                 NOT ON EXCEPTION
+                    MOVE JTEXT (1 : WS-JSON-CNT)
+                         TO REG-CON-JSON-SAIDA
+                    WRITE REG-CON-JSON-SAIDA
+            END-JSON
+            .
+
+       220-GRAVAR-CONTATO-XML.
+            XML GENERATE XTEXT FROM REG-CONTATOS
+                 COUNT IN WS-XML-CNT
+                 ON EXCEPTION
+                    DISPLAY 'ERRO XML GENERATE (CONTATO): '
+                            XML-CODE
+                 NOT ON EXCEPTION
+                    MOVE XTEXT (1 : WS-XML-CNT)
+                         TO REG-CON-XML-SAIDA
+                    WRITE REG-CON-XML-SAIDA
+            END-XML
+            .
+
+       END PROGRAM PRGEXTRA.
