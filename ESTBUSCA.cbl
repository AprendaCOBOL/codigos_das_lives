@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: LOCALIZAR ESTUDANTES PELO PREFIXO DO NOME, USANDO
+      *          START E LEITURA SEQUENCIAL (NAO EXIGE O CODIGO EXATO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTBUSCA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT ESTUDANTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CD-STUDENT
+                ALTERNATE RECORD KEY IS NM-STUDENT WITH DUPLICATES
+                FILE STATUS  IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                   PIC 99.
+          88 FS-OK                           VALUE 0.
+       77 WS-EOF                  PIC X      VALUE 'N'.
+          88 EOF-OK                          VALUE 'S'.
+       77 WS-PREFIXO              PIC X(20)  VALUE SPACES.
+       77 WS-TAMANHO-PREFIXO      PIC 99.
+       77 WS-QT-ENCONTRADOS       PIC 9(04)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY 'Informe o prefixo do nome a pesquisar:'
+            ACCEPT WS-PREFIXO
+
+            INSPECT FUNCTION REVERSE(WS-PREFIXO) TALLYING
+                    WS-TAMANHO-PREFIXO FOR LEADING SPACE
+            COMPUTE WS-TAMANHO-PREFIXO = 20 - WS-TAMANHO-PREFIXO
+
+            OPEN INPUT ESTUDANTE
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               STOP RUN
+            END-IF
+
+            MOVE WS-PREFIXO          TO NM-STUDENT
+
+            START ESTUDANTE KEY IS NOT LESS THAN NM-STUDENT
+                INVALID KEY
+                   SET EOF-OK         TO TRUE
+                   DISPLAY 'NENHUM ESTUDANTE ENCONTRADO.'
+            END-START
+
+            PERFORM UNTIL EOF-OK
+               READ ESTUDANTE NEXT RECORD KEY IS NM-STUDENT
+                  AT END
+                     SET EOF-OK       TO TRUE
+                  NOT AT END
+                     IF NM-STUDENT(1:WS-TAMANHO-PREFIXO) =
+                        WS-PREFIXO(1:WS-TAMANHO-PREFIXO)
+                        ADD 1         TO WS-QT-ENCONTRADOS
+                        DISPLAY CD-STUDENT ' - ' NM-STUDENT
+                     ELSE
+                        SET EOF-OK    TO TRUE
+                     END-IF
+               END-READ
+            END-PERFORM
+
+            CLOSE ESTUDANTE
+
+            DISPLAY 'TOTAL DE ESTUDANTES ENCONTRADOS: '
+                    WS-QT-ENCONTRADOS
+
+            STOP RUN.
+       END PROGRAM ESTBUSCA.
