@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: DEVOLVER O NOME DO MES (01 A 12) A PARTIR DO SEU
+      *          NUMERO, PARA SER REAPROVEITADO POR QUALQUER PROGRAMA
+      *          QUE PRECISE DESSA CONVERSAO (ANTES ERA UM EVALUATE
+      *          PARCIAL DENTRO DO PROPRIO COMANDOSD.CBL).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MESNOME.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NOMES-DOS-MESES.
+          03 FILLER             PIC X(09) VALUE 'JANEIRO'.
+          03 FILLER             PIC X(09) VALUE 'FEVEREIRO'.
+          03 FILLER             PIC X(09) VALUE 'MARCO'.
+          03 FILLER             PIC X(09) VALUE 'ABRIL'.
+          03 FILLER             PIC X(09) VALUE 'MAIO'.
+          03 FILLER             PIC X(09) VALUE 'JUNHO'.
+          03 FILLER             PIC X(09) VALUE 'JULHO'.
+          03 FILLER             PIC X(09) VALUE 'AGOSTO'.
+          03 FILLER             PIC X(09) VALUE 'SETEMBRO'.
+          03 FILLER             PIC X(09) VALUE 'OUTUBRO'.
+          03 FILLER             PIC X(09) VALUE 'NOVEMBRO'.
+          03 FILLER             PIC X(09) VALUE 'DEZEMBRO'.
+
+       01 FILLER REDEFINES WS-NOMES-DOS-MESES.
+          03 WS-NOME-MES        PIC X(09) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01 LK-MES                PIC 99.
+       01 LK-NOME-MES           PIC X(09).
+       01 LK-VALIDO             PIC X(01).
+          88 LK-MES-VALIDO      VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION USING LK-MES LK-NOME-MES LK-VALIDO.
+       MAIN-PROCEDURE.
+
+            MOVE SPACES               TO LK-NOME-MES
+            SET LK-MES-VALIDO         TO FALSE
+
+            IF LK-MES GREATER OR EQUAL 01 AND LK-MES LESS OR EQUAL 12
+               MOVE WS-NOME-MES(LK-MES)  TO LK-NOME-MES
+               SET LK-MES-VALIDO         TO TRUE
+            END-IF
+
+            GOBACK.
+       END PROGRAM MESNOME.
