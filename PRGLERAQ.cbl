@@ -1,57 +1,144 @@
-      ******************************************************************
-      * Author: ANDRE COSTA
-      * Date: 22/04/2021
-      * Purpose: LER UM ARQUIVO SEQUENCIAL
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGLERVAQ.
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTE ASSIGN TO
-           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\CLIENTE.TXT'
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS  IS WS-FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTE.
-       01 REG-CLIENTE.
-           03 CD-CLIENTE           PIC 9(03).
-           03 NM-CLIENTE           PIC X(20).
-           03 TL-CLIENTE           PIC X(09).
-
-       WORKING-STORAGE SECTION.
-       77 WS-FS                    PIC 99.
-       77 WS-EOF                   PIC 99.
-       01 WS-DADOS.
-           03 WS-CD-CLIENTE        PIC 9(03).
-           03 WS-NM-CLIENTE        PIC X(20).
-           03 WS-TL-CLIENTE        PIC X(09).
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY '-----  LISTAGEM DE CLIENTE -----'
-            SET WS-FS              TO 0
-            SET WS-EOF             TO 0
-
-            OPEN INPUT CLIENTE
-
-            PERFORM UNTIL WS-EOF EQUAL 1
-               READ CLIENTE INTO WS-DADOS
-                    AT END
-                       MOVE 1 TO WS-EOF
-                    NOT AT END
-                       DISPLAY 'CODIGO: ' WS-CD-CLIENTE
-                               ' NOME: ' WS-NM-CLIENTE
-                               ' TEL.: ' WS-TL-CLIENTE
-               END-READ
-            END-PERFORM
-
-            CLOSE CLIENTE
-
-            STOP RUN.
-       END PROGRAM PRGLERVAQ.
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 22/04/2021
+      * Purpose: LER UM ARQUIVO SEQUENCIAL
+      * Update: 08/08/2026 - Passa a gerar um relatorio formatado com
+      *         quebra de pagina e totais de controle em vez de apenas
+      *         exibir os registros na tela.
+      * Update: 08/08/2026 - STOP RUN substituido por GOBACK (com
+      *         RETURN-CODE refletindo sucesso ou falha) para que o
+      *         programa possa ser chamado como um passo do driver
+      *         noturno (JOBNOTUR) em vez de apenas rodar isoladamente.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGLERVAQ.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\CLIENTE.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS.
+
+           SELECT RELATORIO ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\PRGLERAQ.LST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE.
+       01 REG-CLIENTE.
+           03 CD-CLIENTE           PIC 9(03).
+           03 NM-CLIENTE           PIC X(20).
+           03 TL-CLIENTE           PIC X(09).
+
+       FD RELATORIO.
+       01 REG-RELATORIO                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-FS-REL                PIC 99.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK                       VALUE 'S' FALSE 'N'.
+       01 WS-DADOS.
+           03 WS-CD-CLIENTE        PIC 9(03).
+           03 WS-NM-CLIENTE        PIC X(20).
+           03 WS-TL-CLIENTE        PIC X(09).
+       77 WS-LINHAS-PAGINA         PIC 99    VALUE 20.
+       77 WS-LINHAS-IMPRESSAS      PIC 99    VALUE ZEROS.
+       77 WS-PAGINA                PIC 999   VALUE ZEROS.
+       77 WS-TOTAL-LISTADOS        PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY '-----  LISTAGEM DE CLIENTE -----'
+
+            OPEN INPUT CLIENTE
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CLIENTE.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               MOVE 16                       TO RETURN-CODE
+               GOBACK
+            END-IF
+
+            OPEN OUTPUT RELATORIO
+
+            IF WS-FS-REL NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE CLIENTE.'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               CLOSE CLIENTE
+               MOVE 16                       TO RETURN-CODE
+               GOBACK
+            END-IF
+
+            PERFORM P200-CABECALHO
+
+            SET EOF-OK                    TO FALSE
+            PERFORM UNTIL EOF-OK
+               READ CLIENTE INTO WS-DADOS
+                    AT END
+                       SET EOF-OK          TO TRUE
+                    NOT AT END
+                       PERFORM P300-DETALHE
+               END-READ
+            END-PERFORM
+
+            PERFORM P400-RODAPE
+
+            CLOSE CLIENTE
+            CLOSE RELATORIO
+
+            DISPLAY 'RELATORIO GERADO EM PRGLERAQ.LST'
+            DISPLAY 'TOTAL DE CLIENTES LISTADOS: ' WS-TOTAL-LISTADOS
+
+            MOVE ZERO TO RETURN-CODE
+            GOBACK.
+
+       P200-CABECALHO.
+            ADD 1                         TO WS-PAGINA
+            MOVE ZEROS                    TO WS-LINHAS-IMPRESSAS
+
+            MOVE SPACES                   TO REG-RELATORIO
+            STRING 'RELATORIO DE CLIENTES' ' - PAGINA ' WS-PAGINA
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE '---------------------------------------------'
+                                           TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE 'CODIGO NOME                  TELEFONE'
+                                           TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       P300-DETALHE.
+            IF WS-LINHAS-IMPRESSAS >= WS-LINHAS-PAGINA
+               PERFORM P200-CABECALHO
+            END-IF
+
+            MOVE SPACES                   TO REG-RELATORIO
+            STRING WS-CD-CLIENTE          ' '
+                   WS-NM-CLIENTE          ' '
+                   WS-TL-CLIENTE
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            ADD 1                         TO WS-LINHAS-IMPRESSAS
+                                              WS-TOTAL-LISTADOS
+            .
+       P400-RODAPE.
+            MOVE '---------------------------------------------'
+                                           TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE SPACES                   TO REG-RELATORIO
+            STRING 'TOTAL DE CLIENTES: ' WS-TOTAL-LISTADOS
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       END PROGRAM PRGLERVAQ.
