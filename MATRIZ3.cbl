@@ -1,42 +1,107 @@
-      ******************************************************************
-      * Author: Andre Costa'
-      * Date: 11/04/2021
-      * Purpose: Mostrar Matrizes - busca por chave
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOMM.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-TABELA.
-          03 WS-REGISTRO  OCCURS 4 TIMES 
-                          ASCENDING KEY IS WS-CHAVE INDEXED BY I.
-          05 WS-CHAVE               PIC 99.
-          05 WS-NOME                PIC X(06).
-                
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            MOVE '01MARCOS02CARLOS03MARINA04ANA   ' TO WS-TABELA
-            DISPLAY WS-TABELA
-            
-            SEARCH ALL WS-REGISTRO
-               AT END 
-                  DISPLAY 'DADO NAO ENCONTRATO'
-               WHEN WS-CHAVE(I)=03
-               DISPLAY 'DADO ENCONTRADO: '
-                       WS-CHAVE(I) ' - '
-                       WS-NOME(I)
-                       ' - POSICAO: ' I
-            END-SEARCH
-            
-      *      PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-      *           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
-      *               DISPLAY CELULA(I,J) ' ' I ':' J
-      *           END-PERFORM
-      *      END-PERFORM
-            
-            STOP RUN.
-
-       END PROGRAM PROGCOMM.
+      ******************************************************************
+      * Author: Andre Costa'
+      * Date: 11/04/2021
+      * Purpose: Mostrar Matrizes - busca por chave
+      * Tectonics: cobc
+      * Update: 08/08/2026 - A tabela de 4 nomes fixos na memoria virou
+      *         uma consulta real contra o arquivo indexado FUNCIONARIO
+      *         (FUNCIONARIO.DAT). Quando o codigo informado nao e
+      *         encontrado, o programa oferece o cadastro do novo
+      *         funcionario em vez de so avisar que nao achou.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGFUNC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\FUNCIONARIO.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CD-FUNCIONARIO
+           FILE STATUS  IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUNCIONARIO.
+          COPY FD_FUNCIONARIO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                     PIC 99.
+          88 FS-OK                        VALUE 0.
+       77 WS-CONFIRMA                PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            OPEN I-O FUNCIONARIO
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT FUNCIONARIO
+               CLOSE FUNCIONARIO
+               OPEN I-O FUNCIONARIO
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR FUNCIONARIO.DAT. FILE STATUS: '
+                       WS-FS
+               STOP RUN
+            END-IF
+
+            PERFORM P100-BUSCAR-FUNCIONARIO
+
+            CLOSE FUNCIONARIO
+
+            STOP RUN.
+
+      ******************************************************************
+      * BUSCA O FUNCIONARIO PELO CODIGO. QUANDO NAO ENCONTRADO, CHAMA A
+      * ROTINA DE CADASTRO EM VEZ DE SO INFORMAR QUE NAO ACHOU.
+      ******************************************************************
+       P100-BUSCAR-FUNCIONARIO.
+            DISPLAY 'INFORME O CODIGO DO FUNCIONARIO: '
+            ACCEPT CD-FUNCIONARIO
+
+            READ FUNCIONARIO
+               INVALID KEY
+                  DISPLAY 'FUNCIONARIO NAO ENCONTRADO.'
+                  PERFORM P200-CADASTRAR-FUNCIONARIO
+               NOT INVALID KEY
+                  DISPLAY 'FUNCIONARIO ENCONTRADO: '
+                  DISPLAY 'CODIGO.: ' CD-FUNCIONARIO
+                  DISPLAY 'NOME...: ' NM-FUNCIONARIO
+                  DISPLAY 'SEXO...: ' SX-FUNCIONARIO
+                  DISPLAY 'CEP....: ' CEP-FUNCIONARIO
+                  DISPLAY 'FONE...: ' TL-FUNCIONARIO
+            END-READ
+            .
+
+      ******************************************************************
+      * CADASTRA UM NOVO FUNCIONARIO COM O CODIGO QUE ACABOU DE SER
+      * PROCURADO, SE O OPERADOR CONFIRMAR.
+      ******************************************************************
+       P200-CADASTRAR-FUNCIONARIO.
+            DISPLAY 'DESEJA CADASTRAR ESTE CODIGO AGORA? (S/N): '
+            ACCEPT WS-CONFIRMA
+
+            IF WS-CONFIRMA EQUAL 'S' OR WS-CONFIRMA EQUAL 's'
+               DISPLAY 'INFORME O NOME: '
+               ACCEPT NM-FUNCIONARIO
+               DISPLAY 'INFORME O SEXO (M/F): '
+               ACCEPT SX-FUNCIONARIO
+               DISPLAY 'INFORME O CEP: '
+               ACCEPT CEP-FUNCIONARIO
+               DISPLAY 'INFORME O TELEFONE: '
+               ACCEPT TL-FUNCIONARIO
+
+               WRITE REG-FUNCIONARIO
+                  INVALID KEY
+                     DISPLAY 'ERRO AO CADASTRAR O FUNCIONARIO. FILE '
+                             'STATUS: ' WS-FS
+                  NOT INVALID KEY
+                     DISPLAY 'FUNCIONARIO CADASTRADO COM SUCESSO.'
+               END-WRITE
+            END-IF
+            .
+
+       END PROGRAM PRGFUNC.
