@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: MENU DE MANUTENCAO DE ESTUDANTES
+      * Update: 08/08/2026 - WS-INSTALL-PATH e aparado com FUNCTION
+      *         TRIM antes do STRING, senao os espacos de preenchimento
+      *         do PIC X(60) ficavam no meio do nome do programa e o
+      *         CALL nunca resolvia um modulo real.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTMENU.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+          COPY INSTALLP.
+       77 WS-OPCAO                           PIC X.
+       77 WS-PROGRAMA                        PIC X(68).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P300-PROCESSA    THRU P300-FIM UNTIL WS-OPCAO = 'F'
+            STOP RUN
+            .
+       P300-PROCESSA.
+            MOVE SPACES                       TO WS-OPCAO
+            DISPLAY '*************************************************'
+            DISPLAY '*           SISTEMA DE ESTUDANTES                *'
+            DISPLAY '*************************************************'
+            DISPLAY '|  1 - Atualizar Estudante                      |'
+            DISPLAY '|  2 - Excluir Estudante                        |'
+            DISPLAY '|  3 - Restaurar Estudante Excluido             |'
+            DISPLAY '|  4 - Consultar Estudantes por Prefixo do Nome |'
+            DISPLAY '|           (ou tecle <S> para sair)            |'
+            DISPLAY '*************************************************'
+            ACCEPT  WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN '1'
+                   STRING FUNCTION TRIM(WS-INSTALL-PATH) 'PRGATLZ1'
+                          DELIMITED BY SIZE INTO WS-PROGRAMA
+                   CALL WS-PROGRAMA
+                WHEN '2'
+                   STRING FUNCTION TRIM(WS-INSTALL-PATH) 'PRGEXCL1'
+                          DELIMITED BY SIZE INTO WS-PROGRAMA
+                   CALL WS-PROGRAMA
+                WHEN '3'
+                   STRING FUNCTION TRIM(WS-INSTALL-PATH) 'ESTREST'
+                          DELIMITED BY SIZE INTO WS-PROGRAMA
+                   CALL WS-PROGRAMA
+                WHEN '4'
+                   STRING FUNCTION TRIM(WS-INSTALL-PATH) 'ESTBUSCA'
+                          DELIMITED BY SIZE INTO WS-PROGRAMA
+                   CALL WS-PROGRAMA
+                WHEN 'S'
+                   MOVE 'F'                   TO WS-OPCAO
+                WHEN 's'
+                   MOVE 'F'                   TO WS-OPCAO
+                WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA!'
+            END-EVALUATE
+            .
+       P300-FIM.
+       END PROGRAM ESTMENU.
