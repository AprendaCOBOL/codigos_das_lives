@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: CONTROLAR AS TRAVAS DE ATUALIZACAO DE ESTUDANTE, PARA
+      *          DETECTAR QUANDO UM REGISTRO JA ESTA SENDO ALTERADO POR
+      *          OUTRO OPERADOR (ESTLOCK.DAT), EM VEZ DE DEIXAR DUAS
+      *          SESSOES SOBRESCREVEREM UMA A OUTRA SEM AVISO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESTLOCK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ESTLOCK ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\ESTLOCK.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS RANDOM
+           RECORD KEY   IS CD-STUDENT-LOCK
+           FILE STATUS  IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ESTLOCK.
+          COPY FD_ESTLOCK.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-DATA-HORA                   PIC 9(14).
+
+       LINKAGE SECTION.
+       01 LK-ACAO                        PIC X(01).
+          88 LK-TRAVAR                   VALUE 'T'.
+          88 LK-LIBERAR                  VALUE 'L'.
+       01 LK-CD-STUDENT                  PIC 9(05).
+       01 LK-OPERADOR                    PIC X(12).
+       01 LK-RESULTADO                   PIC X(01).
+          88 LK-CONCEDIDA                VALUE 'S'.
+          88 LK-NEGADA                   VALUE 'N'.
+       01 LK-OPERADOR-ATUAL              PIC X(12).
+
+       PROCEDURE DIVISION USING LK-ACAO LK-CD-STUDENT LK-OPERADOR
+                                 LK-RESULTADO LK-OPERADOR-ATUAL.
+       MAIN-PROCEDURE.
+
+            MOVE 'S'                     TO LK-RESULTADO
+            MOVE SPACES                  TO LK-OPERADOR-ATUAL
+
+            OPEN I-O ARQ-ESTLOCK
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT ARQ-ESTLOCK
+               CLOSE ARQ-ESTLOCK
+               OPEN I-O ARQ-ESTLOCK
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRAVAS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CALL 'ERRLOG' USING 'ESTLOCK' 'ABERTURA ESTLOCK' WS-FS
+               GOBACK
+            END-IF
+
+            MOVE LK-CD-STUDENT           TO CD-STUDENT-LOCK
+
+            EVALUATE TRUE
+                WHEN LK-TRAVAR
+                    PERFORM P100-TRAVAR
+                WHEN LK-LIBERAR
+                    PERFORM P200-LIBERAR
+                WHEN OTHER
+                    MOVE 'N'             TO LK-RESULTADO
+            END-EVALUATE
+
+            CLOSE ARQ-ESTLOCK
+            GOBACK.
+
+       P100-TRAVAR.
+            READ ARQ-ESTLOCK
+                 INVALID KEY
+                    ACCEPT WS-DATA-HORA        FROM DATE YYYYMMDD
+                    ACCEPT WS-DATA-HORA(9:6)   FROM TIME
+                    MOVE WS-DATA-HORA          TO DATA-HORA-LOCK
+                    MOVE LK-OPERADOR           TO OPERADOR-LOCK
+                    WRITE REG-ESTLOCK
+                    MOVE 'S'                   TO LK-RESULTADO
+                 NOT INVALID KEY
+                    IF OPERADOR-LOCK EQUAL LK-OPERADOR
+                       MOVE 'S'                TO LK-RESULTADO
+                    ELSE
+                       MOVE 'N'                TO LK-RESULTADO
+                       MOVE OPERADOR-LOCK      TO LK-OPERADOR-ATUAL
+                    END-IF
+            END-READ
+            .
+       P200-LIBERAR.
+            DELETE ARQ-ESTLOCK RECORD
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    CONTINUE
+            END-DELETE
+            MOVE 'S'                     TO LK-RESULTADO
+            .
+       END PROGRAM ESTLOCK.
