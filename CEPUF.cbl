@@ -0,0 +1,101 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: DETERMINAR O ESTADO (UF) DE UM CEP A PARTIR DAS FAIXAS
+      *          OFICIAIS DOS CORREIOS, EM VEZ DE VALIDAR O CEP CONTRA
+      *          UMA UNICA FAIXA FIXA (CADA PROGRAMA TINHA A SUA, E
+      *          DIFERENTE UMA DA OUTRA).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPUF.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-CEP                         PIC 9(08).
+       01 LK-UF                          PIC X(02).
+       01 LK-VALIDO                      PIC X(01).
+          88 LK-CEP-VALIDO               VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION USING LK-CEP LK-UF LK-VALIDO.
+       MAIN-PROCEDURE.
+
+            MOVE SPACES                  TO LK-UF
+            MOVE 'N'                     TO LK-VALIDO
+
+            EVALUATE TRUE
+                WHEN LK-CEP >= 01000000 AND LK-CEP <= 19999999
+                   MOVE 'SP'              TO LK-UF
+                WHEN LK-CEP >= 20000000 AND LK-CEP <= 28999999
+                   MOVE 'RJ'              TO LK-UF
+                WHEN LK-CEP >= 29000000 AND LK-CEP <= 29999999
+                   MOVE 'ES'              TO LK-UF
+                WHEN LK-CEP >= 30000000 AND LK-CEP <= 39999999
+                   MOVE 'MG'              TO LK-UF
+                WHEN LK-CEP >= 40000000 AND LK-CEP <= 48999999
+                   MOVE 'BA'              TO LK-UF
+                WHEN LK-CEP >= 49000000 AND LK-CEP <= 49999999
+                   MOVE 'SE'              TO LK-UF
+                WHEN LK-CEP >= 50000000 AND LK-CEP <= 56999999
+                   MOVE 'PE'              TO LK-UF
+                WHEN LK-CEP >= 57000000 AND LK-CEP <= 57999999
+                   MOVE 'AL'              TO LK-UF
+                WHEN LK-CEP >= 58000000 AND LK-CEP <= 58999999
+                   MOVE 'PB'              TO LK-UF
+                WHEN LK-CEP >= 59000000 AND LK-CEP <= 59999999
+                   MOVE 'RN'              TO LK-UF
+                WHEN LK-CEP >= 60000000 AND LK-CEP <= 63999999
+                   MOVE 'CE'              TO LK-UF
+                WHEN LK-CEP >= 64000000 AND LK-CEP <= 64999999
+                   MOVE 'PI'              TO LK-UF
+                WHEN LK-CEP >= 65000000 AND LK-CEP <= 65999999
+                   MOVE 'MA'              TO LK-UF
+                WHEN LK-CEP >= 66000000 AND LK-CEP <= 68899999
+                   MOVE 'PA'              TO LK-UF
+                WHEN LK-CEP >= 68900000 AND LK-CEP <= 68999999
+                   MOVE 'AP'              TO LK-UF
+                WHEN LK-CEP >= 69000000 AND LK-CEP <= 69299999
+                   MOVE 'AM'              TO LK-UF
+                WHEN LK-CEP >= 69300000 AND LK-CEP <= 69399999
+                   MOVE 'RR'              TO LK-UF
+                WHEN LK-CEP >= 69400000 AND LK-CEP <= 69899999
+                   MOVE 'AM'              TO LK-UF
+                WHEN LK-CEP >= 69900000 AND LK-CEP <= 69999999
+                   MOVE 'AC'              TO LK-UF
+                WHEN LK-CEP >= 70000000 AND LK-CEP <= 72799999
+                   MOVE 'DF'              TO LK-UF
+                WHEN LK-CEP >= 72800000 AND LK-CEP <= 72999999
+                   MOVE 'GO'              TO LK-UF
+                WHEN LK-CEP >= 73000000 AND LK-CEP <= 73699999
+                   MOVE 'DF'              TO LK-UF
+                WHEN LK-CEP >= 73700000 AND LK-CEP <= 76799999
+                   MOVE 'GO'              TO LK-UF
+                WHEN LK-CEP >= 76800000 AND LK-CEP <= 76999999
+                   MOVE 'RO'              TO LK-UF
+                WHEN LK-CEP >= 77000000 AND LK-CEP <= 77999999
+                   MOVE 'TO'              TO LK-UF
+                WHEN LK-CEP >= 78000000 AND LK-CEP <= 78899999
+                   MOVE 'MT'              TO LK-UF
+                WHEN LK-CEP >= 78900000 AND LK-CEP <= 78999999
+                   MOVE 'RO'              TO LK-UF
+                WHEN LK-CEP >= 79000000 AND LK-CEP <= 79999999
+                   MOVE 'MS'              TO LK-UF
+                WHEN LK-CEP >= 80000000 AND LK-CEP <= 87999999
+                   MOVE 'PR'              TO LK-UF
+                WHEN LK-CEP >= 88000000 AND LK-CEP <= 89999999
+                   MOVE 'SC'              TO LK-UF
+                WHEN LK-CEP >= 90000000 AND LK-CEP <= 99999999
+                   MOVE 'RS'              TO LK-UF
+                WHEN OTHER
+                   CONTINUE
+            END-EVALUATE
+
+            IF LK-UF NOT EQUAL SPACES
+               MOVE 'S'                  TO LK-VALIDO
+            END-IF
+
+            GOBACK.
+       END PROGRAM CEPUF.
