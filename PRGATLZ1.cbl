@@ -2,6 +2,11 @@
       * Author: ANDRE COSTA
       * Date: 20/04/2021
       * Purpose: FAZER ATUALIZACAO - INDEXADO E SEQUENCIAL
+      * Update: 08/08/2026 - Tela de atualizacao estendida para editar
+      *         telefone, e-mail e curso do estudante.
+      * Update: 08/08/2026 - Trava o registro via ESTLOCK antes de
+      *         alterar, para detectar atualizacao concorrente por
+      *         outro operador.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGARQMOD.
@@ -38,6 +43,10 @@
           88 FS-OK                           VALUE 0.
        77 WS-CONT-REG             PIC 99.
        77 WS-EXIT                 PIC A      VALUE ' '.
+       77 WS-OPERADOR             PIC X(12)  VALUE SPACES.
+       77 WS-LOCK-RESULTADO       PIC X(01)  VALUE SPACES.
+          88 LOCK-CONCEDIDA                  VALUE 'S'.
+       77 WS-LOCK-OPERADOR-ATUAL  PIC X(12)  VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -64,17 +73,45 @@
                         DISPLAY 'ESTUDANTE NAO EXISTE.'
                      NOT INVALID KEY
                         DISPLAY 'Estudante: ' WS-NM-STUDENT
-                        DISPLAY 'Informe o novo nome que deseja '
-                                'atualizar e tecle <ENTER> para '
-                                'confirmar:'
-                        ACCEPT NM-STUDENT
-                        REWRITE REG-ESTUDANTE
-                        DISPLAY 'Nome do estudante atualizado com '
-                                'sucesso para: ' NM-STUDENT
+                        DISPLAY 'Telefone atual..: ' TL-STUDENT
+                        DISPLAY 'E-mail atual.....: ' EM-STUDENT
+                        DISPLAY 'Curso atual......: ' CR-STUDENT
+                        DISPLAY 'Informe o seu login de operador:'
+                        ACCEPT WS-OPERADOR
+
+                        CALL 'ESTLOCK' USING 'T' CD-STUDENT
+                             WS-OPERADOR WS-LOCK-RESULTADO
+                             WS-LOCK-OPERADOR-ATUAL
+
+                        IF NOT LOCK-CONCEDIDA
+                           DISPLAY 'REGISTRO EM USO PELO OPERADOR '
+                                   WS-LOCK-OPERADOR-ATUAL
+                                   '. TENTE NOVAMENTE MAIS TARDE.'
+                        ELSE
+                           DISPLAY 'Informe o novo nome que deseja '
+                                   'atualizar e tecle <ENTER> para '
+                                   'confirmar:'
+                           ACCEPT NM-STUDENT
+                           DISPLAY 'Informe o novo telefone:'
+                           ACCEPT TL-STUDENT
+                           DISPLAY 'Informe o novo e-mail:'
+                           ACCEPT EM-STUDENT
+                           DISPLAY 'Informe o novo curso:'
+                           ACCEPT CR-STUDENT
+                           REWRITE REG-ESTUDANTE
+                           DISPLAY 'Dados do estudante atualizados '
+                                   'com sucesso para: ' NM-STUDENT
+
+                           CALL 'ESTLOCK' USING 'L' CD-STUDENT
+                                WS-OPERADOR WS-LOCK-RESULTADO
+                                WS-LOCK-OPERADOR-ATUAL
+                        END-IF
                 END-READ
             ELSE
                     DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTE.'
                     DISPLAY 'FILE STATUS: ' WS-FS
+                    CALL 'ERRLOG' USING 'PGARQMOD' 'ABERTURA ESTUDANTE'
+                                   WS-FS
             END-IF
 
             CLOSE ESTUDANTE
