@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 21/04/2021
+      * Purpose: LAYOUT DO REGISTRO DE CONTATOS (CONTATOS.DAT)
+      * Modified: 08/08/2026 - Added ST-CONTATO (ATIVO/INATIVO) so a
+      *           contact can be soft-deleted instead of physically
+      *           removed from the indexed file.
+      ******************************************************************
+           01 REG-CONTATOS.
+             03 ID-CONTATO                   PIC 99.
+             03 NM-CONTATO                   PIC X(20).
+             03 ST-CONTATO                   PIC X(01).
+                88 CONTATO-ATIVO             VALUE 'A'.
+                88 CONTATO-INATIVO           VALUE 'I'.
