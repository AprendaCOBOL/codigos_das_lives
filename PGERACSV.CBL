@@ -3,6 +3,10 @@
       * Date: 11/02/2021
       * Purpose: DEMONSTRAR LEITURA DE ARQUIVO
       * Tectonics: cobc
+      * Modified: 08/08/2026 - STOP RUN substituido por GOBACK para
+      *           que o programa possa ser chamado como um passo do
+      *           driver noturno (JOBNOTUR) em vez de apenas rodar
+      *           isoladamente.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGERACSV.
@@ -14,7 +18,8 @@
        SELECT ARQCSV ASSIGN TO
        'C:\CursoCOBOL\COBOL\01 - Basico\bin\ARQ1.CSV'
       * ORGANIZATION IS SEQUENTIAL.
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS   IS WS-FS.
 
        DATA DIVISION.
 
@@ -26,6 +31,19 @@
        WORKING-STORAGE SECTION.
 
        77 WS-EOF             PIC A      VALUE SPACE.
+       77 WS-FS              PIC 99.
+
+       01 WS-CABEC-CSV.
+          03 FILLER         PIC X(10) VALUE 'NOME'.
+          03 FILLER         PIC X VALUE ';'.
+          03 FILLER         PIC X(15) VALUE 'ENDERECO'.
+          03 FILLER         PIC X VALUE ';'.
+          03 FILLER         PIC X(10) VALUE 'CIDADE'.
+          03 FILLER         PIC X VALUE ';'.
+          03 FILLER         PIC X(02) VALUE 'UF'.
+          03 FILLER         PIC X VALUE ';'.
+          03 FILLER         PIC X(08) VALUE 'FONE'.
+          03 FILLER         PIC X VALUE ';'.
 
        01 WS-CSV.
           03 CSV-NOME       PIC X(10).
@@ -35,6 +53,11 @@
           03 CSV-CIDADE     PIC X(10).
           03 FILLER         PIC X VALUE ';'.
           03 CSV-UF         PIC X(02).
+             88 CSV-UF-VALIDA VALUE "AC" "AL" "AM" "AP" "BA" "CE"
+                                    "DF" "ES" "GO" "MA" "MG" "MS"
+                                    "MT" "PA" "PB" "PE" "PI" "PR"
+                                    "RJ" "RO" "RN" "RR" "RS" "SC"
+                                    "SE" "SP" "TO".
           03 FILLER         PIC X VALUE ';'.
           03 CSV-FONE       PIC X(08).
           03 FILLER         PIC X VALUE ';'.
@@ -45,7 +68,14 @@
 
             MOVE 'I'         TO WS-EOF
 
-            OPEN OUTPUT ARQCSV
+            OPEN EXTEND ARQCSV
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT ARQCSV
+               MOVE WS-CABEC-CSV      TO REG-CSV
+               WRITE REG-CSV
+               CLOSE ARQCSV
+               OPEN EXTEND ARQCSV
+            END-IF
 
             PERFORM UNTIL WS-EOF = 'F'
 
@@ -60,6 +90,11 @@
 
                 DISPLAY 'INFORME A UF: '
                 ACCEPT  CSV-UF
+                PERFORM UNTIL CSV-UF-VALIDA
+                   DISPLAY 'UF INVALIDA. INFORME UMA SIGLA VALIDA.'
+                   DISPLAY 'INFORME A UF: '
+                   ACCEPT  CSV-UF
+                END-PERFORM
 
                 DISPLAY 'INFORME O TELEFONE: '
                 ACCEPT  CSV-FONE
@@ -75,6 +110,7 @@
 
             CLOSE ARQCSV.
 
-            STOP RUN.
+            MOVE ZERO TO RETURN-CODE
+            GOBACK.
 
        END PROGRAM PGERACSV.
