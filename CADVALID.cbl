@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: CENTRALIZAR AS REGRAS DE VALIDACAO DE CADASTRO (SEXO,
+      *          ESTADO, TELEFONE, ESCOLARIDADE, ESTADO CIVIL, CONCEITO
+      *          E NIVEL DE RISCO) QUE ESTAVAM REPETIDAS, CADA UMA COM
+      *          SEU PROPRIO NIVEL 88, EM INSPECT.CBL E PRGNV88.CBL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADVALID.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-TIPO                        PIC X(10).
+       01 LK-VALOR-NUM                   PIC 9(10).
+          88 LK-FONE-CELULAR-OK          VALUE 80000000 THRU 99999999.
+          88 LK-FONE-FIXO-OK             VALUE 20000000 THRU 79999999.
+          88 LK-ESCOLARIDADE-OK          VALUE 01 THRU 12.
+          88 LK-ESTADO-CIVIL-OK          VALUE 01 THRU 08.
+       01 LK-VALOR-ALFA                  PIC X(10).
+       01 LK-RESULTADO                   PIC X(01).
+          88 LK-E-VALIDO                 VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION USING LK-TIPO LK-VALOR-NUM LK-VALOR-ALFA
+                                 LK-RESULTADO.
+       MAIN-PROCEDURE.
+
+            MOVE 'N'                     TO LK-RESULTADO
+
+            EVALUATE LK-TIPO
+                WHEN 'SEXO'
+                   IF LK-VALOR-ALFA(1:1) EQUAL 'M' OR
+                      LK-VALOR-ALFA(1:1) EQUAL 'F'
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN 'ESTADO'
+                   PERFORM P100-VALIDAR-ESTADO
+                WHEN 'CONCEITO'
+                   IF LK-VALOR-ALFA(1:1) GREATER OR EQUAL 'A' AND
+                      LK-VALOR-ALFA(1:1) LESS OR EQUAL 'E'
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN 'RISCO'
+                   IF LK-VALOR-ALFA(1:1) GREATER OR EQUAL 'A' AND
+                      LK-VALOR-ALFA(1:1) LESS OR EQUAL 'H'
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN 'FONECEL'
+                   IF LK-FONE-CELULAR-OK
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN 'FONEFIX'
+                   IF LK-FONE-FIXO-OK
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN 'ESCOLARID'
+                   IF LK-ESCOLARIDADE-OK
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN 'ESTCIVIL'
+                   IF LK-ESTADO-CIVIL-OK
+                      MOVE 'S'           TO LK-RESULTADO
+                   END-IF
+                WHEN OTHER
+                   MOVE 'N'              TO LK-RESULTADO
+            END-EVALUATE
+
+            GOBACK.
+
+      ******************************************************************
+      * VALIDA A SIGLA DE ESTADO (UF) CONTRA A LISTA DAS 27 UNIDADES
+      * DA FEDERACAO.
+      ******************************************************************
+       P100-VALIDAR-ESTADO.
+            IF LK-VALOR-ALFA(1:2) EQUAL 'AC' OR 'AL' OR 'AM' OR 'AP'
+                                      OR 'BA' OR 'CE' OR 'DF' OR 'ES'
+                                      OR 'GO' OR 'MA' OR 'MG' OR 'MS'
+                                      OR 'MT' OR 'PA' OR 'PB' OR 'PE'
+                                      OR 'PI' OR 'PR' OR 'RJ' OR 'RO'
+                                      OR 'RN' OR 'RR' OR 'RS' OR 'SC'
+                                      OR 'SE' OR 'SP' OR 'TO'
+               MOVE 'S'               TO LK-RESULTADO
+            END-IF
+            .
+
+       END PROGRAM CADVALID.
