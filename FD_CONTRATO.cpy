@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE PARCELA DE CONTRATO (CONTRATO.DAT)
+      *          UMA LINHA POR PARCELA, CHAVEADA POR CONTRATO+PARCELA.
+      ******************************************************************
+           01 REG-CONTRATO.
+             03 CHAVE-CONTRATO.
+                05 NUM-CONTRATO              PIC 9(06).
+                05 NUM-PARCELA-CONTRATO       PIC 999.
+             03 CD-CLIENTE-CONTRATO          PIC X(20).
+             03 DS-OBJETO-CONTRATO           PIC X(20).
+             03 VR-TOTAL-CONTRATO            PIC 9(08)V99.
+             03 QT-PARCELAS-CONTRATO         PIC 999.
+             03 TX-JUROS-CONTRATO            PIC 99V99.
+             03 CD-METODO-CONTRATO           PIC X(01).
+             03 DT-VENCIMENTO-PARCELA        PIC 9(08).
+             03 VR-AMORTIZACAO-PARCELA       PIC 9(08)V99.
+             03 VR-JUROS-PARCELA             PIC 9(08)V99.
+             03 VR-PARCELA-TOTAL             PIC 9(08)V99.
+             03 VR-SALDO-DEVEDOR-PARCELA     PIC 9(08)V99.
