@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: ALTERACAO DE CONTATOS (CONTATOS.DAT)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-NOVO-NOME                   PIC X(20).
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                 PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+            OPEN I-O CONTATOS
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GOBACK
+            END-IF
+
+            DISPLAY LK-MENSAGEM
+            DISPLAY 'Informe o numero de identificacao do contato: '
+            ACCEPT ID-CONTATO
+
+            READ CONTATOS
+                INVALID KEY
+                   DISPLAY 'CONTATO NAO ENCONTRADO!'
+                NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL: ' NM-CONTATO
+                   DISPLAY 'Informe o novo nome do contato: '
+                   ACCEPT WS-NOVO-NOME
+                   MOVE WS-NOVO-NOME     TO NM-CONTATO
+                   REWRITE REG-CONTATOS
+                      INVALID KEY
+                         DISPLAY 'ERRO AO ALTERAR O CONTATO.'
+                      NOT INVALID KEY
+                         DISPLAY 'Contato alterado com sucesso!'
+                   END-REWRITE
+            END-READ
+
+            CLOSE CONTATOS
+
+            GOBACK.
+       END PROGRAM ALTCONTT.
