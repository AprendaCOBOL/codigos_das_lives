@@ -1,81 +1,137 @@
-      ******************************************************************
-      * Author: LUCIANA BECCARO
-      * Date: 20 DE JULHO DE 2021
-      * Purpose: DESAFIO MODULO 2 - COBOL
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DESAFIO_MODULO_2_V1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-VARIAVEIS.
-          03 WS-NOME-ALUNO                 PIC X(20).
-          03 WS-MATERIA                    PIC X(20).
-          03 WS-NOTA-1                     PIC 9(02) VALUE ZEROS.
-          03 WS-NOTA-2                     PIC 9(02) VALUE ZEROS.
-          03 WS-NOTA-3                     PIC 9(02) VALUE ZEROS.
-          03 WS-NOTA-4                     PIC 9(02) VALUE ZEROS.
-          03 WS-RESULT                     PIC 9(02) VALUE ZEROS.
-       77 WS-STATUS                        PIC X.
-
-       PROCEDURE DIVISION.
-       P001-INICIO.
-
-           PERFORM P100-CALC
-           PERFORM P999-FIM
-           .
-       P100-CALC.
-
-           INITIALIZE WS-VARIAVEIS
-
-           DISPLAY 'DIGITE O NOME DO ALUNO: '
-           ACCEPT WS-NOME-ALUNO
-
-           DISPLAY 'DIGITE MATERIA: '
-           ACCEPT WS-MATERIA
-
-           DISPLAY 'DIGITE NOTA 1: '
-           ACCEPT WS-NOTA-1
-
-           DISPLAY 'DIGITE NOTA 2: '
-           ACCEPT WS-NOTA-2
-
-           DISPLAY 'DIGITE NOTA 3: '
-           ACCEPT WS-NOTA-3
-
-           DISPLAY 'DIGITE NOTA 4: '
-           ACCEPT WS-NOTA-4
-
-           COMPUTE WS-RESULT = (WS-NOTA-1 + WS-NOTA-2 + WS-NOTA-3
-           + WS-NOTA-4)/4
-           ON SIZE ERROR PERFORM P800-ERRO
-           END-COMPUTE
-
-           DISPLAY 'A MEDIA DAS NOTAS EH: ' WS-RESULT
-           .
-
-       P800-ERRO.
-
-       P999-FIM.
-
-           IF WS-RESULT >= 7
-              DISPLAY 'APROVADO'
-           ELSE
-              DISPLAY 'REPROVADO'
-           END-IF
-
-           DISPLAY
-           'TECLE <C> PARA CONTINUAR OU QUALQUER TECLA PARA SAIR: '
-           ACCEPT WS-STATUS
-
-           IF WS-STATUS EQUAL 'S' OR 's' THEN
-              DISPLAY 'TENHA UM BOM DIA!'
-           ELSE
-              PERFORM P100-CALC
-           END-IF
-
-           STOP RUN.
-
-           END PROGRAM DESAFIO_MODULO_2_V1.
+      ******************************************************************
+      * Author: LUCIANA BECCARO
+      * Date: 20 DE JULHO DE 2021
+      * Purpose: DESAFIO MODULO 2 - COBOL
+      * Tectonics: cobc
+      * Update: 08/08/2026 - Transformado em processamento em lote:
+      *         le os alunos/materias/notas de KATIALOTE.TXT e grava o
+      *         resultado de cada um em KATIARES.TXT, em vez de pedir
+      *         os dados e o calculo de um unico aluno por execucao.
+      * Update: 08/08/2026 - P001-INICIO agora tambem checa WS-FS-RES
+      *         apos o OPEN OUTPUT KATIARES, igual a todo outro OPEN
+      *         OUTPUT do sistema - sem isso, uma falha ao abrir o
+      *         resultado so apareceria la na frente, como erro de
+      *         WRITE em P100-CALC.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESAFIO_MODULO_2_V1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KATIALOTE ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\KATIALOTE.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-LOTE.
+
+           SELECT KATIARES ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\KATIARES.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-RES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KATIALOTE.
+       01 REG-KATIALOTE.
+          03 LT-NOME-ALUNO                 PIC X(20).
+          03 LT-MATERIA                    PIC X(20).
+          03 LT-NOTA-1                     PIC 9(02).
+          03 LT-NOTA-2                     PIC 9(02).
+          03 LT-NOTA-3                     PIC 9(02).
+          03 LT-NOTA-4                     PIC 9(02).
+
+       FD KATIARES.
+       01 REG-KATIARES.
+          03 RS-NOME-ALUNO                 PIC X(20).
+          03 RS-MATERIA                    PIC X(20).
+          03 RS-RESULT                     PIC 9(02).
+          03 RS-STATUS                     PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIAVEIS.
+          03 WS-NOME-ALUNO                 PIC X(20).
+          03 WS-MATERIA                    PIC X(20).
+          03 WS-NOTA-1                     PIC 9(02) VALUE ZEROS.
+          03 WS-NOTA-2                     PIC 9(02) VALUE ZEROS.
+          03 WS-NOTA-3                     PIC 9(02) VALUE ZEROS.
+          03 WS-NOTA-4                     PIC 9(02) VALUE ZEROS.
+          03 WS-RESULT                     PIC 9(02) VALUE ZEROS.
+       77 WS-FS-LOTE                       PIC 99.
+       77 WS-FS-RES                        PIC 99.
+       77 WS-EOF                           PIC X  VALUE 'N'.
+          88 EOF-OK                               VALUE 'S'.
+       77 WS-TOTAL-APROVADOS               PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-REPROVADOS              PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       P001-INICIO.
+
+           OPEN INPUT  KATIALOTE
+           OPEN OUTPUT KATIARES
+
+           IF WS-FS-LOTE NOT EQUAL ZEROS
+              DISPLAY 'ERRO AO ABRIR O LOTE DE NOTAS <KATIALOTE>.'
+              DISPLAY 'FILE STATUS: ' WS-FS-LOTE
+              GO TO P999-FIM
+           END-IF
+
+           IF WS-FS-RES NOT EQUAL ZEROS
+              DISPLAY 'ERRO AO ABRIR O RESULTADO <KATIARES>.'
+              DISPLAY 'FILE STATUS: ' WS-FS-RES
+              GO TO P999-FIM
+           END-IF
+
+           PERFORM P100-CALC UNTIL EOF-OK
+
+           DISPLAY 'TOTAL DE ALUNOS APROVADOS.....: '
+                   WS-TOTAL-APROVADOS
+           DISPLAY 'TOTAL DE ALUNOS REPROVADOS....: '
+                   WS-TOTAL-REPROVADOS
+
+       P999-FIM.
+           IF WS-FS-LOTE EQUAL ZEROS
+              CLOSE KATIALOTE
+           END-IF
+           IF WS-FS-RES EQUAL ZEROS
+              CLOSE KATIARES
+           END-IF
+
+           STOP RUN.
+
+       P100-CALC.
+
+           INITIALIZE WS-VARIAVEIS
+
+           READ KATIALOTE INTO WS-VARIAVEIS
+              AT END
+                 SET EOF-OK             TO TRUE
+              NOT AT END
+                 COMPUTE WS-RESULT = (WS-NOTA-1 + WS-NOTA-2 +
+                       WS-NOTA-3 + WS-NOTA-4) / 4
+                    ON SIZE ERROR PERFORM P800-ERRO
+                 END-COMPUTE
+
+                 MOVE WS-NOME-ALUNO        TO RS-NOME-ALUNO
+                 MOVE WS-MATERIA           TO RS-MATERIA
+                 MOVE WS-RESULT            TO RS-RESULT
+
+                 IF WS-RESULT >= 7
+                    MOVE 'APROVADO'        TO RS-STATUS
+                    ADD 1                  TO WS-TOTAL-APROVADOS
+                 ELSE
+                    MOVE 'REPROVADO'       TO RS-STATUS
+                    ADD 1                  TO WS-TOTAL-REPROVADOS
+                 END-IF
+
+                 WRITE REG-KATIARES
+
+                 DISPLAY WS-NOME-ALUNO ' - ' WS-MATERIA
+                         ' - MEDIA: ' WS-RESULT
+                         ' - ' RS-STATUS
+           END-READ
+           .
+
+       P800-ERRO.
+           DISPLAY 'ERRO NO CALCULO DA MEDIA PARA: ' WS-NOME-ALUNO.
+
+       END PROGRAM DESAFIO_MODULO_2_V1.
