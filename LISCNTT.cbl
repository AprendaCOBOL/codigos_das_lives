@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: LISTAGEM FORMATADA DE CONTATOS (CONTATOS.DAT)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISCNTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS SEQUENTIAL
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+                SELECT RELATORIO ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\LISCNTT.LST'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       FD RELATORIO.
+       01 REG-RELATORIO                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-FS-REL                      PIC 99.
+       77 WS-EOF                         PIC X.
+          88 EOF-OK                      VALUE 'S' FALSE 'N'.
+       77 WS-OPCAO-FILTRO                PIC X VALUE 'A'.
+          88 FILTRO-SOMENTE-ATIVOS       VALUE 'A'.
+          88 FILTRO-TODOS                VALUE 'T'.
+       77 WS-LINHAS-PAGINA               PIC 99 VALUE 20.
+       77 WS-LINHAS-IMPRESSAS            PIC 99 VALUE ZEROS.
+       77 WS-PAGINA                      PIC 999 VALUE ZEROS.
+       77 WS-TOTAL-LISTADOS              PIC 9(04) VALUE ZEROS.
+       01 WS-LINHA-DETALHE                PIC X(80).
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                 PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+            DISPLAY LK-MENSAGEM
+            DISPLAY 'Listar <A>tivos apenas ou <T>odos os contatos? '
+            ACCEPT WS-OPCAO-FILTRO
+
+            OPEN INPUT CONTATOS
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GOBACK
+            END-IF
+
+            OPEN OUTPUT RELATORIO
+
+            IF WS-FS-REL NOT EQUAL ZEROS
+               DISPLAY 'ERRO AO ABRIR O RELATORIO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS-REL
+               CLOSE CONTATOS
+               GOBACK
+            END-IF
+
+            PERFORM P200-CABECALHO
+
+            SET EOF-OK                   TO FALSE
+            PERFORM UNTIL EOF-OK
+               READ CONTATOS NEXT RECORD
+                  AT END
+                     SET EOF-OK          TO TRUE
+                  NOT AT END
+                     PERFORM P300-DETALHE
+               END-READ
+            END-PERFORM
+
+            PERFORM P400-RODAPE
+
+            CLOSE CONTATOS
+            CLOSE RELATORIO
+
+            DISPLAY 'RELATORIO GERADO. TOTAL DE CONTATOS LISTADOS: '
+                    WS-TOTAL-LISTADOS
+
+            GOBACK.
+       P200-CABECALHO.
+
+            ADD 1                        TO WS-PAGINA
+            MOVE ZEROS                   TO WS-LINHAS-IMPRESSAS
+
+            MOVE SPACES                  TO REG-RELATORIO
+            STRING 'RELATORIO DE CONTATOS' ' - PAGINA ' WS-PAGINA
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE '---------------------------------------------'
+                                          TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE 'ID   NOME                    SITUACAO'
+                                          TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       P300-DETALHE.
+
+            IF FILTRO-SOMENTE-ATIVOS AND CONTATO-INATIVO
+               CONTINUE
+            ELSE
+               IF WS-LINHAS-IMPRESSAS >= WS-LINHAS-PAGINA
+                  PERFORM P200-CABECALHO
+               END-IF
+
+               MOVE SPACES               TO WS-LINHA-DETALHE
+               STRING ID-CONTATO         ' '
+                      NM-CONTATO         ' '
+                      DELIMITED BY SIZE INTO WS-LINHA-DETALHE
+               IF CONTATO-ATIVO
+                  STRING WS-LINHA-DETALHE(1:45) 'ATIVO'
+                         DELIMITED BY SIZE INTO REG-RELATORIO
+               ELSE
+                  STRING WS-LINHA-DETALHE(1:45) 'INATIVO'
+                         DELIMITED BY SIZE INTO REG-RELATORIO
+               END-IF
+
+               WRITE REG-RELATORIO
+               ADD 1                     TO WS-LINHAS-IMPRESSAS
+                                            WS-TOTAL-LISTADOS
+            END-IF
+            .
+       P400-RODAPE.
+
+            MOVE '---------------------------------------------'
+                                          TO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE SPACES                  TO REG-RELATORIO
+            STRING 'TOTAL DE CONTATOS LISTADOS: ' WS-TOTAL-LISTADOS
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       END PROGRAM LISCNTT.
