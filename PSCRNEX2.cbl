@@ -1,3 +1,10 @@
+      ******************************************************************
+      * Update: 08/08/2026 - So o campo recem informado e redesenhado
+      *         (em vez de limpar e reescrever a tela toda a cada
+      *         campo), e WS-PHONE so e solicitado depois que WS-NAME
+      *         estiver preenchido (antes dava para pular direto para
+      *         o telefone com o nome em branco).
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PSCRNEX2.
 
@@ -10,42 +17,37 @@
            02 WS-ID    PIC X(03) VALUE SPACES.
            02 WS-NAME  PIC A(15) VALUE SPACES.
            02 WS-PHONE PIC X(09) VALUE SPACES.
-       SCREEN SECTION.
-       01 CLEAR-SCREEN.
-           02 BLANK SCREEN.
        PROCEDURE DIVISION.
        01-MENU.
-           DISPLAY "ID........:" WS-ID.
-           DISPLAY "NAME......:" WS-NAME.
-           DISPLAY "PHONE.....:" WS-PHONE.
-           DISPLAY "-----------".
+           DISPLAY "ID........:" WS-ID AT LINE 01 COL 01.
+           DISPLAY "NAME......:" WS-NAME AT LINE 02 COL 01.
+           DISPLAY "PHONE.....:" WS-PHONE AT LINE 03 COL 01.
+           DISPLAY "-----------" AT LINE 04 COL 01.
 
-           DISPLAY "ID:".
-           ACCEPT WS-ID FROM CONSOLE.
+           PERFORM 02-INFORMAR-ID
 
-           DISPLAY CLEAR-SCREEN.
-           DISPLAY "ID........:" WS-ID.
-           DISPLAY "NAME......:" WS-NAME.
-           DISPLAY "PHONE.....:" WS-PHONE.
-           DISPLAY "-----------".
+           PERFORM 03-INFORMAR-NOME
+               UNTIL WS-NAME NOT EQUAL SPACES
 
-           DISPLAY "NAME:".
-           ACCEPT WS-NAME FROM CONSOLE.
+           PERFORM 04-INFORMAR-TELEFONE
 
-           DISPLAY CLEAR-SCREEN.
-           DISPLAY "ID........:" WS-ID.
-           DISPLAY "NAME......:" WS-NAME.
-           DISPLAY "PHONE.....:" WS-PHONE.
-           DISPLAY "-----------".
+           STOP RUN.
 
-           DISPLAY "PHONE:".
-           ACCEPT WS-PHONE FROM CONSOLE.
+       02-INFORMAR-ID.
+           DISPLAY "ID:" AT LINE 06 COL 01.
+           ACCEPT WS-ID FROM CONSOLE.
+           DISPLAY "ID........:" WS-ID AT LINE 01 COL 01
+           .
 
-           DISPLAY CLEAR-SCREEN.
-           DISPLAY "ID........:" WS-ID.
-           DISPLAY "NAME......:" WS-NAME.
-           DISPLAY "PHONE.....:" WS-PHONE.
-           DISPLAY "-----------".
+       03-INFORMAR-NOME.
+           DISPLAY "NAME:" AT LINE 06 COL 01.
+           ACCEPT WS-NAME FROM CONSOLE.
+           DISPLAY "NAME......:" WS-NAME AT LINE 02 COL 01
+           .
 
-           STOP RUN.
+       04-INFORMAR-TELEFONE.
+           DISPLAY "PHONE:" AT LINE 06 COL 01.
+           ACCEPT WS-PHONE FROM CONSOLE.
+           DISPLAY "PHONE.....:" WS-PHONE AT LINE 03 COL 01
+           .
        END-PROGRAM. PSCRNEX2.
