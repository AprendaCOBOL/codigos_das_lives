@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: CONSULTA DE CONTATOS (CONTATOS.DAT)
+      * Update: 08/08/2026 - Prompt do filtro corrigido para <T>odos,
+      *         que e o valor que 88 FILTRO-TODOS realmente testa (igual
+      *         ao prompt de LISCNTT.cbl); o texto antigo pedia <I>nativo,
+      *         que nao correspondia a tecla nenhuma.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-OPCAO-FILTRO                PIC X VALUE 'A'.
+          88 FILTRO-SOMENTE-ATIVOS       VALUE 'A'.
+          88 FILTRO-TODOS                VALUE 'T'.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                 PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+            OPEN INPUT CONTATOS
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GOBACK
+            END-IF
+
+            DISPLAY LK-MENSAGEM
+            DISPLAY 'Informe o numero de identificacao do contato: '
+            ACCEPT ID-CONTATO
+            DISPLAY 'Consultar <A>tivos apenas ou <T>odos os contatos? '
+            ACCEPT WS-OPCAO-FILTRO
+
+            READ CONTATOS
+                INVALID KEY
+                   DISPLAY 'CONTATO NAO ENCONTRADO!'
+                NOT INVALID KEY
+                   IF FILTRO-SOMENTE-ATIVOS AND CONTATO-INATIVO
+                      DISPLAY 'CONTATO INATIVO - NAO EXIBIDO.'
+                   ELSE
+                      DISPLAY 'ID...: ' ID-CONTATO
+                      DISPLAY 'NOME.: ' NM-CONTATO
+                      IF CONTATO-ATIVO
+                         DISPLAY 'SITUACAO: ATIVO'
+                      ELSE
+                         DISPLAY 'SITUACAO: INATIVO'
+                      END-IF
+                   END-IF
+            END-READ
+
+            CLOSE CONTATOS
+
+            GOBACK.
+       END PROGRAM CONSCTT.
