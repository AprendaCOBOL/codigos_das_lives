@@ -1,123 +1,203 @@
-      ******************************************************************
-      * Author: ANDRE COSTA
-      * Date: 03/06/2021
-      * Purpose: APRESENTAR ARRAYS NO COBOL
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGARRAY.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-DIAS-DA-SEMANA.
-          03 WS-DOM          PIC X(77) VALUE
-          '01DOMINGO
-      -   '                '.
-          03 WS-SEG          PIC X(77) VALUE
-          '02SEGUNDA
-      -   '                '.
-          03 WS-TER          PIC X(77) VALUE
-          '03TERCA
-      -    '               '.
-          03 WS-QUA          PIC X(77) VALUE
-          '04QUARTA
-      -   '                '.
-          03 WS-QUI          PIC X(77) VALUE
-          '05QUINTA
-      -   '                '.
-          03 WS-SEX          PIC X(77) VALUE
-          '06SEXTA
-      -   '                '.
-          03 WS-SAB          PIC X(77) VALUE
-          '07SABADO
-      -   '                '.
-
-       01 FILLER REDEFINES WS-DIAS-DA-SEMANA.
-          03 FILLER OCCURS 7 TIMES.
-             05 WS-NUMERO-DIA                PIC 99.
-             05 WS-NOME-DIA                  PIC X(07).
-             05 WS-EVENTO OCCURS 4 TIMES.
-                07 WS-NUM-EVENTO             PIC 99.
-                07 WS-DESC-EVENTO            PIC X(15).
-
-       01 WS-CONTRATO.
-          03 WS-REG-FIN.
-             05 WS-NUM-CONTRATO                 PIC 9(05).
-             05 WS-NUM-PRESTACOES               PIC 9(03).
-             05 WS-PRESTACOES OCCURS 1 TO 420   TIMES
-                              DEPENDING ON
-                              WS-NUM-PRESTACOES PIC 9(5)V99.
-
-       77 WS-IND                                PIC 9(03).
-       77 WS-ID-EVENTO                          PIC 9(03).
-       77 WS-VLR-AUX                            PIC 9(05)V99.
-       77 WS-SAIDA                              PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "************ PROGRAMA DE ARRAY **************"
-
-      *      DISPLAY 'INFORME O NUMERO DE PRESTACOES: '
-      *      ACCEPT WS-NUM-PRESTACOES
-      *
-      *      DISPLAY 'INFORME O VALOR DA PRESTACAO: '
-      *      ACCEPT WS-VLR-AUX
-      *
-      ************* ALIMENTADOR DO ARRAY ******************************
-      *      IF WS-NUM-PRESTACOES GREATER THAN 420 THEN
-      *         DISPLAY ' NUMERO INVALIDO!'
-      *      ELSE
-      *         MOVE ZEROS                         TO WS-IND
-      *         PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND GREATER
-      *                                            WS-NUM-PRESTACOES
-      *               MOVE WS-VLR-AUX          TO  WS-PRESTACOES(WS-IND)
-      *         END-PERFORM
-      *      END-IF
-      *
-      ************* LEITOR DO ARRAY ******************************
-      *     MOVE ZEROS                         TO WS-IND
-      *     PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND GREATER
-      *                                         WS-NUM-PRESTACOES
-      *        DISPLAY ' PRESTACAO: ' WS-IND ' VALOR: '
-      *                                         WS-PRESTACOES(WS-IND)
-      *     END-PERFORM
-      *
-      *
-
-            MOVE 'N'                  TO WS-SAIDA
-            MOVE ZEROS                TO WS-ID-EVENTO
-                                         WS-IND
-      *************** ALIMENTADOR DE EVENTOS ***********************
-
-            PERFORM UNTIL WS-SAIDA = 'S' OR 's'
-               DISPLAY 'INFORME O NUMERO DA SEMANA: '
-               ACCEPT WS-IND
-               DISPLAY 'INFORME O NUMERO DO EVENTO: '
-               ACCEPT WS-ID-EVENTO
-               MOVE WS-ID-EVENTO           TO WS-NUM-EVENTO(WS-IND,
-                                              WS-ID-EVENTO)
-               DISPLAY 'INFORME A DESCRICAO DO EVENTO: '
-               ACCEPT WS-DESC-EVENTO(WS-IND, WS-ID-EVENTO)
-               DISPLAY 'TECLE <S> PARA SAIR OU <ENTER> PARA CONTINUAR'
-               ACCEPT WS-SAIDA
-            END-PERFORM
-      **************** EXEIBIÇÃO DOS EVENTOS ************************
-
-            MOVE ZEROS                TO WS-IND
-                                         WS-ID-EVENTO
-
-            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
-                                           WS-IND GREATER 7
-              PERFORM VARYING WS-ID-EVENTO FROM 1 BY 1 UNTIL
-                                           WS-ID-EVENTO GREATER 4
-                      IF WS-DESC-EVENTO(WS-IND, WS-ID-EVENTO) NOT
-                                                EQUAL SPACES
-                         DISPLAY WS-NOME-DIA(WS-IND) ' - '
-                         WS-DESC-EVENTO(WS-IND, WS-ID-EVENTO)
-                      END-IF
-              END-PERFORM
-            END-PERFORM
-
-            STOP RUN.
-
-       END PROGRAM PRGARRAY.
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 03/06/2021
+      * Purpose: APRESENTAR ARRAYS NO COBOL
+      * Update: 08/08/2026 - A tabela de eventos da semana deixa de ter
+      *         um limite fixo de 4 eventos por dia: agora cada dia tem
+      *         sua propria contagem (OCCURS ... DEPENDING ON) e o
+      *         programa virou um menu de manutencao real (incluir,
+      *         remover e listar), com tratamento de estouro quando um
+      *         dia ja esta com o maximo de eventos.
+      * Update: 08/08/2026 - Removida a WS-CONTRATO/WS-PRESTACOES que
+      *         tinha sobrado de outro exercicio e nunca era referida
+      *         por este programa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGARRAY.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-DIAS-DA-SEMANA.
+          03 WS-DOM          PIC X(77) VALUE
+          '01DOMINGO
+      -   '                '.
+          03 WS-SEG          PIC X(77) VALUE
+          '02SEGUNDA
+      -   '                '.
+          03 WS-TER          PIC X(77) VALUE
+          '03TERCA
+      -    '               '.
+          03 WS-QUA          PIC X(77) VALUE
+          '04QUARTA
+      -   '                '.
+          03 WS-QUI          PIC X(77) VALUE
+          '05QUINTA
+      -   '                '.
+          03 WS-SEX          PIC X(77) VALUE
+          '06SEXTA
+      -   '                '.
+          03 WS-SAB          PIC X(77) VALUE
+          '07SABADO
+      -   '                '.
+
+       01 FILLER REDEFINES WS-DIAS-DA-SEMANA.
+          03 FILLER OCCURS 7 TIMES.
+             05 WS-NUMERO-DIA                PIC 99.
+             05 WS-NOME-DIA                  PIC X(07).
+             05 FILLER                       PIC X(68).
+
+      ******************************************************************
+      * TABELA DE EVENTOS DA SEMANA. CADA DIA TEM SUA PROPRIA CONTAGEM
+      * DE EVENTOS (WS-QT-EVENTOS), DE 0 A WS-MAX-EVENTOS-DIA, PARA QUE
+      * UM DIA CHEIO NAO CONSUMA ESPACO DOS DEMAIS.
+      ******************************************************************
+       01 WS-SEMANA-EVENTOS.
+          03 WS-DIA-EVENTOS OCCURS 7 TIMES.
+             05 WS-QT-EVENTOS             PIC 9(02) VALUE 0.
+             05 WS-EVENTO OCCURS 0 TO 10 TIMES
+                          DEPENDING ON WS-QT-EVENTOS.
+                07 WS-NUM-EVENTO             PIC 99.
+                07 WS-DESC-EVENTO            PIC X(15).
+
+       77 WS-MAX-EVENTOS-DIA                    PIC 9(02) VALUE 10.
+       77 WS-IND                                PIC 9(03).
+       77 WS-IND-2                              PIC 9(03).
+       77 WS-ID-EVENTO                          PIC 9(03).
+       77 WS-OPCAO                              PIC 9(01).
+       77 WS-VLR-AUX                            PIC 9(05)V99.
+       77 WS-SAIDA                              PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "************ PROGRAMA DE ARRAY **************"
+
+            MOVE 'N'                  TO WS-SAIDA
+
+            PERFORM UNTIL WS-SAIDA = 'S' OR WS-SAIDA = 's'
+               PERFORM P100-EXIBIR-MENU
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                  WHEN 1
+                     PERFORM P200-INCLUIR-EVENTO
+                  WHEN 2
+                     PERFORM P300-REMOVER-EVENTO
+                  WHEN 3
+                     PERFORM P400-LISTAR-EVENTOS
+                  WHEN 0
+                     MOVE 'S'           TO WS-SAIDA
+                  WHEN OTHER
+                     DISPLAY 'OPCAO INVALIDA.'
+               END-EVALUATE
+            END-PERFORM
+
+            STOP RUN.
+
+       P100-EXIBIR-MENU.
+            DISPLAY ' '
+            DISPLAY '1 - INCLUIR EVENTO'
+            DISPLAY '2 - REMOVER EVENTO'
+            DISPLAY '3 - LISTAR EVENTOS'
+            DISPLAY '0 - SAIR'
+            DISPLAY 'OPCAO: '
+            .
+
+      ******************************************************************
+      * INCLUI UM EVENTO NO DIA INFORMADO. SE O DIA JA ESTIVER COM O
+      * NUMERO MAXIMO DE EVENTOS (ESTOURO DA TABELA), A INCLUSAO E
+      * REJEITADA EM VEZ DE SOBRESCREVER OU ULTRAPASSAR O ARRAY.
+      ******************************************************************
+       P200-INCLUIR-EVENTO.
+            DISPLAY 'INFORME O NUMERO DA SEMANA (1 A 7): '
+            ACCEPT WS-IND
+
+            IF WS-IND < 1 OR WS-IND > 7
+               DISPLAY 'NUMERO DE SEMANA INVALIDO.'
+               GO TO P200-EXIT
+            END-IF
+
+            IF WS-QT-EVENTOS(WS-IND) GREATER OR EQUAL
+                                      WS-MAX-EVENTOS-DIA
+               DISPLAY 'DIA CHEIO. MAXIMO DE ' WS-MAX-EVENTOS-DIA
+                       ' EVENTOS JA CADASTRADOS PARA ' WS-NOME-DIA(
+                       WS-IND) '.'
+               GO TO P200-EXIT
+            END-IF
+
+            ADD 1 TO WS-QT-EVENTOS(WS-IND)
+            MOVE WS-QT-EVENTOS(WS-IND)    TO WS-ID-EVENTO
+
+            MOVE WS-ID-EVENTO           TO
+                              WS-NUM-EVENTO(WS-IND, WS-ID-EVENTO)
+            DISPLAY 'INFORME A DESCRICAO DO EVENTO: '
+            ACCEPT WS-DESC-EVENTO(WS-IND, WS-ID-EVENTO)
+
+            DISPLAY 'EVENTO INCLUIDO EM ' WS-NOME-DIA(WS-IND) '.'
+            .
+       P200-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * REMOVE UM EVENTO DO DIA INFORMADO, DESLOCANDO OS EVENTOS
+      * SEGUINTES PARA FECHAR O ESPACO E REDUZINDO A CONTAGEM DO DIA.
+      ******************************************************************
+       P300-REMOVER-EVENTO.
+            DISPLAY 'INFORME O NUMERO DA SEMANA (1 A 7): '
+            ACCEPT WS-IND
+
+            IF WS-IND < 1 OR WS-IND > 7
+               DISPLAY 'NUMERO DE SEMANA INVALIDO.'
+               GO TO P300-EXIT
+            END-IF
+
+            IF WS-QT-EVENTOS(WS-IND) EQUAL ZERO
+               DISPLAY 'NAO HA EVENTOS CADASTRADOS PARA ' WS-NOME-DIA(
+                       WS-IND) '.'
+               GO TO P300-EXIT
+            END-IF
+
+            DISPLAY 'INFORME A POSICAO DO EVENTO A REMOVER (1 A '
+                    WS-QT-EVENTOS(WS-IND) '): '
+            ACCEPT WS-ID-EVENTO
+
+            IF WS-ID-EVENTO < 1 OR
+               WS-ID-EVENTO > WS-QT-EVENTOS(WS-IND)
+               DISPLAY 'POSICAO INVALIDA.'
+               GO TO P300-EXIT
+            END-IF
+
+            PERFORM VARYING WS-IND-2 FROM WS-ID-EVENTO BY 1 UNTIL
+                            WS-IND-2 GREATER OR EQUAL
+                            WS-QT-EVENTOS(WS-IND)
+                 MOVE WS-EVENTO(WS-IND, WS-IND-2 + 1) TO
+                      WS-EVENTO(WS-IND, WS-IND-2)
+            END-PERFORM
+
+            SUBTRACT 1 FROM WS-QT-EVENTOS(WS-IND)
+            DISPLAY 'EVENTO REMOVIDO DE ' WS-NOME-DIA(WS-IND) '.'
+            .
+       P300-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * LISTA OS EVENTOS DE TODOS OS DIAS, USANDO A CONTAGEM REAL DE
+      * CADA DIA EM VEZ DE UM NUMERO FIXO DE POSICOES.
+      ******************************************************************
+       P400-LISTAR-EVENTOS.
+            DISPLAY ' '
+            PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL
+                                           WS-IND GREATER 7
+              IF WS-QT-EVENTOS(WS-IND) EQUAL ZERO
+                 DISPLAY WS-NOME-DIA(WS-IND) ' - SEM EVENTOS'
+              ELSE
+                 PERFORM VARYING WS-ID-EVENTO FROM 1 BY 1 UNTIL
+                            WS-ID-EVENTO GREATER WS-QT-EVENTOS(WS-IND)
+                    DISPLAY WS-NOME-DIA(WS-IND) ' - '
+                            WS-DESC-EVENTO(WS-IND, WS-ID-EVENTO)
+                 END-PERFORM
+              END-IF
+            END-PERFORM
+            .
+
+       END PROGRAM PRGARRAY.
