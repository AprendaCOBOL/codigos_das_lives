@@ -1,49 +1,130 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGXML.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 REQUEST.
-          06 ROUTE.
-            11 NAME1                                 PIC       X(030).
-            11 VERSION                               PIC       9(004).
-          06 QUESTION.
-            11 IDENT                                 PIC       9(009).
-            11 XMLFILENAME                           PIC       X(006).
-            11 XMLFILEINH                            PIC       X(5000).
-
-
-       01 XML-DOC                                    PIC X(5000).
-       01 XML-IDX                                    PIC S9(9) BINARY.
-       01 XML-CHAR-CNT                               PIC S9(9) BINARY.
-
-       PROCEDURE DIVISION.
-       MAINLINE SECTION.
-           MOVE 'serviceRequest' TO NAME1
-           MOVE 1                              TO VERSION
-           MOVE 111111111                      TO IDENT
-           MOVE 'FILE-1'                       TO XMLFILENAME
-           STRING
-              '<?xml version="1.0" encoding="UTF-8"?><SOAP-ENV:Envelop'
-                        'e.....<SOAP-ENV:Envelope>'
-           DELIMITED BY SIZE INTO XMLFILEINH
-
-           INITIALIZE XML-DOC
-           XML GENERATE XML-DOC FROM REQUEST COUNT IN XML-CHAR-CNT
-           PERFORM VARYING XML-IDX FROM 1 BY 80
-                UNTIL XML-IDX > XML-CHAR-CNT
-                      DISPLAY XML-DOC (XML-IDX : 80)
-           END-PERFORM
-
-           XML PARSE XML-DOC PROCESSING PROCEDURE XML-HANDLER
-               ON EXCEPTION
-                  DISPLAY 'XML Error: ' XML-CODE
-                  GOBACK
-               NOT ON EXCEPTION
-                  DISPLAY 'ALL DONE.'
-            END-XML
-            GOBACK
-            .
-           XML-HANDLER.
-               DISPLAY XML-EVENT (1:22) ':' XML-TEXT
-               .
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 22/04/2021
+      * Purpose: GERAR UM DOCUMENTO XML DE SAIDA (REQUEST) E LER UM
+      *          DOCUMENTO XML DE ENTRADA (RESPONSE).
+      * Update: 08/08/2026 - O XML gerado deixa de ser apenas mostrado
+      *         na tela: agora e gravado em um arquivo de interface
+      *         (XMLOUT.TXT) para que um job de middleware possa
+      *         recolhe-lo, e a rotina de PARSE passa a ler a resposta
+      *         real devolvida pela middleware em outro arquivo de
+      *         interface (XMLIN.TXT), em vez de reler o proprio
+      *         documento de saida.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGXML.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XML-SAIDA ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\XMLOUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FS-OUT.
+
+           SELECT XML-ENTRADA ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\XMLIN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FS-IN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD XML-SAIDA.
+       01 REG-XML-SAIDA                             PIC X(4000).
+
+       FD XML-ENTRADA.
+       01 REG-XML-ENTRADA                           PIC X(4000).
+
+       WORKING-STORAGE SECTION.
+
+       01 REQUEST.
+          06 ROUTE.
+            11 NAME1                                 PIC       X(030).
+            11 VERSION                               PIC       9(004).
+          06 QUESTION.
+            11 IDENT                                 PIC       9(009).
+            11 XMLFILENAME                           PIC       X(006).
+
+       01 XML-DOC                                    PIC X(5000).
+       01 XML-IDX                                    PIC S9(9) BINARY.
+       01 XML-CHAR-CNT                               PIC S9(9) BINARY.
+
+       77 WS-FS-OUT                                  PIC 99.
+          88 FS-OUT-OK                               VALUE 0.
+       77 WS-FS-IN                                   PIC 99.
+          88 FS-IN-OK                                VALUE 0.
+          88 FS-IN-NAO-EXISTE                        VALUE 35.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+           MOVE 'serviceRequest' TO NAME1
+           MOVE 1                              TO VERSION
+           MOVE 111111111                      TO IDENT
+           MOVE 'FILE-1'                       TO XMLFILENAME
+
+           INITIALIZE XML-DOC
+           XML GENERATE XML-DOC FROM REQUEST COUNT IN XML-CHAR-CNT
+           PERFORM VARYING XML-IDX FROM 1 BY 80
+                UNTIL XML-IDX > XML-CHAR-CNT
+                      DISPLAY XML-DOC (XML-IDX : 80)
+           END-PERFORM
+
+           PERFORM 100-GRAVAR-ARQUIVO-SAIDA
+
+           PERFORM 200-LER-ARQUIVO-ENTRADA
+
+           GOBACK
+           .
+
+      ******************************************************************
+      * GRAVA O XML GERADO NO ARQUIVO DE INTERFACE DE SAIDA (XMLOUT.TXT)
+      * PARA QUE A MIDDLEWARE POSSA RECOLHE-LO.
+      ******************************************************************
+       100-GRAVAR-ARQUIVO-SAIDA.
+           OPEN OUTPUT XML-SAIDA
+           IF FS-OUT-OK
+              MOVE XML-DOC (1 : XML-CHAR-CNT) TO REG-XML-SAIDA
+              WRITE REG-XML-SAIDA
+              CLOSE XML-SAIDA
+              DISPLAY 'XML DE SAIDA GRAVADO EM XMLOUT.TXT.'
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR O ARQUIVO DE SAIDA XML.'
+              DISPLAY 'FILE STATUS: ' WS-FS-OUT
+           END-IF
+           .
+
+      ******************************************************************
+      * LE O ARQUIVO DE INTERFACE DE ENTRADA (XMLIN.TXT) DEVOLVIDO PELA
+      * MIDDLEWARE E FAZ O PARSE DO RESPONSE RECEBIDO.
+      ******************************************************************
+       200-LER-ARQUIVO-ENTRADA.
+           OPEN INPUT XML-ENTRADA
+           IF FS-IN-NAO-EXISTE
+              DISPLAY 'AINDA NAO HA RESPONSE DA MIDDLEWARE EM XMLIN.TXT'
+           ELSE
+              IF NOT FS-IN-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ENTRADA XML.'
+                 DISPLAY 'FILE STATUS: ' WS-FS-IN
+              ELSE
+                 INITIALIZE XML-DOC
+                 MOVE ZERO TO XML-CHAR-CNT
+                 READ XML-ENTRADA INTO XML-DOC
+                      AT END
+                         DISPLAY 'ARQUIVO DE ENTRADA XML VAZIO.'
+                      NOT AT END
+                         XML PARSE XML-DOC
+                             PROCESSING PROCEDURE XML-HANDLER
+                             ON EXCEPTION
+                                DISPLAY 'XML Error: ' XML-CODE
+                             NOT ON EXCEPTION
+                                DISPLAY 'RESPONSE PROCESSADO'
+                         END-XML
+                 END-READ
+                 CLOSE XML-ENTRADA
+              END-IF
+           END-IF
+           .
+
+       XML-HANDLER.
+           DISPLAY XML-EVENT (1:22) ':' XML-TEXT
+           .
