@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE FUNCIONARIO (FUNCIONARIO.DAT)
+      ******************************************************************
+           01 REG-FUNCIONARIO.
+             03 CD-FUNCIONARIO               PIC 9(04).
+             03 NM-FUNCIONARIO               PIC X(30).
+             03 SX-FUNCIONARIO               PIC X(01).
+                88 FUNCIONARIO-MASCULINO     VALUE 'M'.
+                88 FUNCIONARIO-FEMININO      VALUE 'F'.
+             03 CEP-FUNCIONARIO              PIC 9(05).
+             03 TL-FUNCIONARIO               PIC 9(08).
