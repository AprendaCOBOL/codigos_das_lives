@@ -24,6 +24,8 @@
               'TR6PO001 - RETORNO TR6PO002'.
        77  ERRO-01                 PIC  X(40)  VALUE
               'TR6PO001 - ERRO'.
+       77  ERRO-02                 PIC  X(40)  VALUE
+              'TR6PO001 - TR6PO002 INDISPONIVEL'.
       *
       *===============================================================*
        PROCEDURE                   DIVISION.
@@ -31,6 +33,7 @@
       *
            EXEC CICS  HANDLE  CONDITION
                            TRANSIDERR  (999-00-ERRO)
+                           PGMIDERR    (999-01-PGMIDERR)
            END-EXEC.
 
            EXEC CICS  SEND  TEXT
@@ -50,7 +53,20 @@
            EXEC CICS  SEND  TEXT
                             FROM  (ERRO-01)
            END-EXEC.
-       999-99-ERRO.
+
+           EXEC CICS  RETURN
+           END-EXEC.
+       999-00-EXIT.
+           EXIT.
+      *
+       999-01-PGMIDERR  SECTION.
+           EXEC CICS  SEND  TEXT
+                            FROM  (ERRO-02)
+           END-EXEC.
+
+           EXEC CICS  RETURN
+           END-EXEC.
+       999-01-EXIT.
            EXIT.
       ***-----------------------------------------------------------***
       ***                FIM DO PROGRAMA - EAOP000C                 ***
