@@ -2,6 +2,15 @@
       * Author: ANDRE COSTA
       * Date: 29/07/2021
       * Purpose: APRESENTAR A LIKAGE SECTION
+      * Update: 08/08/2026 - Generalizado de uma soma fixa para as
+      *         quatro operacoes (+ - * /), escolhidas por WS-OPERACAO,
+      *         com critica de divisao por zero em vez de deixar o
+      *         COMPUTE estourar.
+      * Update: 08/08/2026 - WS-RESULT alargado para PIC S9(4)V99 e
+      *         ON SIZE ERROR adicionado em cada COMPUTE, para a
+      *         subtracao nao perder o sinal e a multiplicacao nao
+      *         truncar silenciosamente um resultado fora da faixa de
+      *         um PIC 99V99.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGCALC.
@@ -12,12 +21,56 @@
        01 WS-VAR.
            03 WS-N1                   PIC 99V99.
            03 WS-N2                   PIC 99V99.
-           03 WS-RESULT               PIC 99V99.
+           03 WS-OPERACAO             PIC X(01).
+              88 WS-OP-SOMA           VALUE '+'.
+              88 WS-OP-SUBTRACAO      VALUE '-'.
+              88 WS-OP-MULTIPLICACAO  VALUE '*'.
+              88 WS-OP-DIVISAO        VALUE '/'.
+           03 WS-RESULT               PIC S9(4)V99.
+           03 WS-STATUS                PIC X(01) VALUE 'S'.
+              88 WS-STATUS-OK          VALUE 'S'.
+              88 WS-STATUS-ERRO        VALUE 'N'.
        PROCEDURE DIVISION USING WS-VAR.
        MAIN-PROCEDURE.
             DISPLAY "ENTROU NO PROGRAMA DE CALCULO"
 
-            COMPUTE WS-RESULT = WS-N1 + WS-N2
+            MOVE ZERO                TO WS-RESULT
+            SET WS-STATUS-OK         TO TRUE
+
+            EVALUATE TRUE
+                WHEN WS-OP-SOMA
+                   COMPUTE WS-RESULT = WS-N1 + WS-N2
+                      ON SIZE ERROR
+                         SET WS-STATUS-ERRO TO TRUE
+                         DISPLAY "ERRO: RESULTADO FORA DA FAIXA"
+                   END-COMPUTE
+                WHEN WS-OP-SUBTRACAO
+                   COMPUTE WS-RESULT = WS-N1 - WS-N2
+                      ON SIZE ERROR
+                         SET WS-STATUS-ERRO TO TRUE
+                         DISPLAY "ERRO: RESULTADO FORA DA FAIXA"
+                   END-COMPUTE
+                WHEN WS-OP-MULTIPLICACAO
+                   COMPUTE WS-RESULT = WS-N1 * WS-N2
+                      ON SIZE ERROR
+                         SET WS-STATUS-ERRO TO TRUE
+                         DISPLAY "ERRO: RESULTADO FORA DA FAIXA"
+                   END-COMPUTE
+                WHEN WS-OP-DIVISAO
+                   IF WS-N2 EQUAL ZERO
+                      SET WS-STATUS-ERRO TO TRUE
+                      DISPLAY "ERRO: DIVISAO POR ZERO"
+                   ELSE
+                      COMPUTE WS-RESULT = WS-N1 / WS-N2
+                         ON SIZE ERROR
+                            SET WS-STATUS-ERRO TO TRUE
+                            DISPLAY "ERRO: RESULTADO FORA DA FAIXA"
+                      END-COMPUTE
+                   END-IF
+                WHEN OTHER
+                   SET WS-STATUS-ERRO TO TRUE
+                   DISPLAY "ERRO: OPERACAO INVALIDA"
+            END-EVALUATE
 
             GOBACK
             .
