@@ -0,0 +1,266 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: RELATORIO FORMATADO DE APROVACAO/REPROVACAO, JUNTANDO
+      *          OS LANCAMENTOS DE APROVADO.TXT E REPROVADOS.TXT (QUE
+      *          JA TRAZEM OS DADOS DO ALUNO <CFPK0001> E DA DISCIPLINA
+      *          <CFPK0002> GRAVADOS PELO PROGRAMA TESTE2).
+      * Update: 08/08/2026 - TL-ALUNO-APR/REP, NT-APROVACAO-APR/REP e
+      *         MD-ALUNO-APR/REP passam a ser lidos em COMP-3, para
+      *         bater com o novo layout empacotado gravado pelo
+      *         TESTE2 em APROVADO.TXT/REPROVADOS.TXT.
+      * Update: 08/08/2026 - APROVADO.TXT e REPROVADOS.TXT passam a ser
+      *         ordenados juntos por disciplina/aluno (SORT-WK01) antes
+      *         de listar, com quebra de controle por disciplina e
+      *         subtotal por disciplina - agora e de fato uma chamada
+      *         da turma por disciplina, e nao so um despejo sequencial
+      *         de aprovados seguido de reprovados.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELBOLET.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT APROVADO ASSIGN TO
+       "C:\Users\Mauro Vieira\bin\APROVADO.TXT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS  IS WS-FS-APR.
+
+       SELECT REPROVADOS ASSIGN TO
+       "C:\USERS\Mauro Vieira\BIN\REPROVADOS.TXT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS  IS WS-FS-REP.
+
+       SELECT RELATORIO ASSIGN TO
+       "C:\Users\Mauro Vieira\bin\RELBOLET.LST"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS  IS WS-FS-REL.
+
+       SELECT SORT-WK01 ASSIGN TO "RELBOLET.WRK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD APROVADO.
+       01 REG-APROVADO.
+          03 ID-ALUNO-APR            PIC 9(03).
+          03 NM-ALUNO-APR            PIC X(20).
+          03 TL-ALUNO-APR            PIC 9(11) COMP-3.
+          03 ID-MATERIA-APR          PIC 9(03).
+          03 NM-MATERIA-APR          PIC X(20).
+          03 NT-APROVACAO-APR        PIC 9(02)V99 COMP-3.
+          03 MD-ALUNO-APR            PIC 9(02)V99.
+          03 ST-APROVACAO-APR        PIC X(09).
+
+       FD REPROVADOS.
+       01 REG-REPROVADOS.
+          03 ID-ALUNO-REP            PIC 9(03).
+          03 NM-ALUNO-REP            PIC X(20).
+          03 TL-ALUNO-REP            PIC 9(11) COMP-3.
+          03 ID-MATERIA-REP          PIC 9(03).
+          03 NM-MATERIA-REP          PIC X(20).
+          03 NT-APROVACAO-REP        PIC 9(02)V99 COMP-3.
+          03 MD-ALUNO-REP            PIC 9(02)V99.
+          03 ST-APROVACAO-REP        PIC X(09).
+
+       FD RELATORIO.
+       01 REG-RELATORIO                  PIC X(80).
+
+       SD SORT-WK01.
+       01 REG-SORT.
+          03 SRT-ID-MATERIA           PIC 9(03).
+          03 SRT-NM-MATERIA           PIC X(20).
+          03 SRT-NM-ALUNO             PIC X(20).
+          03 SRT-ID-ALUNO             PIC 9(03).
+          03 SRT-MD-ALUNO             PIC 9(02)V99.
+          03 SRT-ST-APROVACAO         PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-APR                      PIC 99.
+       77 WS-FS-REP                      PIC 99.
+       77 WS-FS-REL                      PIC 99.
+       77 WS-EOF-APR                     PIC X  VALUE "N".
+          88 EOF-APR-OK                         VALUE "S".
+       77 WS-EOF-REP                     PIC X  VALUE "N".
+          88 EOF-REP-OK                         VALUE "S".
+       77 WS-EOF-SRT                     PIC X  VALUE "N".
+          88 EOF-SRT-OK                         VALUE "S".
+       77 WS-PAGINA                      PIC 999 VALUE ZEROS.
+       77 WS-LINHAS-IMPRESSAS            PIC 99  VALUE ZEROS.
+       77 WS-LINHAS-PAGINA               PIC 99  VALUE 20.
+       77 WS-TOTAL-APROVADOS             PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-REPROVADOS            PIC 9(04) VALUE ZEROS.
+       77 WS-ULT-MATERIA                 PIC 9(03) VALUE ZEROS.
+       77 WS-ULT-NM-MATERIA              PIC X(20) VALUE SPACES.
+       77 WS-SUBJ-APROVADOS              PIC 9(04) VALUE ZEROS.
+       77 WS-SUBJ-REPROVADOS             PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            OPEN OUTPUT RELATORIO
+
+            IF WS-FS-REL NOT EQUAL ZEROS
+               DISPLAY "ERRO AO ABRIR O RELATORIO."
+               DISPLAY "FILE STATUS: " WS-FS-REL
+               GO TO P900-FIM
+            END-IF
+
+            PERFORM P200-CABECALHO
+
+            SORT SORT-WK01
+               ON ASCENDING KEY SRT-ID-MATERIA SRT-NM-ALUNO
+               INPUT PROCEDURE  IS P250-CARREGA-SORT
+               OUTPUT PROCEDURE IS P300-LISTA-ROSTER
+
+            PERFORM P500-RODAPE
+
+       P900-FIM.
+            IF WS-FS-REL EQUAL ZEROS
+               CLOSE RELATORIO
+            END-IF
+
+            DISPLAY "RELATORIO GERADO EM RELBOLET.LST"
+            DISPLAY "TOTAL DE APROVACOES..: " WS-TOTAL-APROVADOS
+            DISPLAY "TOTAL DE REPROVACOES.: " WS-TOTAL-REPROVADOS
+            STOP RUN.
+
+       P200-CABECALHO.
+            ADD 1                        TO WS-PAGINA
+            MOVE ZEROS                   TO WS-LINHAS-IMPRESSAS
+
+            MOVE SPACES                  TO REG-RELATORIO
+            STRING "BOLETIM DA CLASSE" " - PAGINA " WS-PAGINA
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+
+            MOVE "-----------------------------------------------"
+                                          TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       P250-CARREGA-SORT.
+      ***** JUNTA APROVADO.TXT E REPROVADOS.TXT NO WORK FILE DO SORT,
+      ***** PARA PODER LISTAR A CHAMADA DA TURMA AGRUPADA POR DISCIPLINA
+      ***** EM VEZ DE UM BLOCO DE APROVADOS SEGUIDO DE UM DE REPROVADOS.
+            OPEN INPUT APROVADO
+            IF WS-FS-APR EQUAL ZEROS
+               PERFORM UNTIL EOF-APR-OK
+                  READ APROVADO
+                     AT END
+                        SET EOF-APR-OK   TO TRUE
+                     NOT AT END
+                        MOVE ID-MATERIA-APR  TO SRT-ID-MATERIA
+                        MOVE NM-MATERIA-APR  TO SRT-NM-MATERIA
+                        MOVE NM-ALUNO-APR    TO SRT-NM-ALUNO
+                        MOVE ID-ALUNO-APR    TO SRT-ID-ALUNO
+                        MOVE MD-ALUNO-APR    TO SRT-MD-ALUNO
+                        MOVE ST-APROVACAO-APR TO SRT-ST-APROVACAO
+                        RELEASE REG-SORT
+                  END-READ
+               END-PERFORM
+               CLOSE APROVADO
+            END-IF
+
+            OPEN INPUT REPROVADOS
+            IF WS-FS-REP EQUAL ZEROS
+               PERFORM UNTIL EOF-REP-OK
+                  READ REPROVADOS
+                     AT END
+                        SET EOF-REP-OK   TO TRUE
+                     NOT AT END
+                        MOVE ID-MATERIA-REP  TO SRT-ID-MATERIA
+                        MOVE NM-MATERIA-REP  TO SRT-NM-MATERIA
+                        MOVE NM-ALUNO-REP    TO SRT-NM-ALUNO
+                        MOVE ID-ALUNO-REP    TO SRT-ID-ALUNO
+                        MOVE MD-ALUNO-REP    TO SRT-MD-ALUNO
+                        MOVE ST-APROVACAO-REP TO SRT-ST-APROVACAO
+                        RELEASE REG-SORT
+                  END-READ
+               END-PERFORM
+               CLOSE REPROVADOS
+            END-IF
+            .
+       P300-LISTA-ROSTER.
+            RETURN SORT-WK01
+               AT END
+                  SET EOF-SRT-OK        TO TRUE
+            END-RETURN
+
+            PERFORM UNTIL EOF-SRT-OK
+               IF SRT-ID-MATERIA NOT EQUAL WS-ULT-MATERIA
+                  IF WS-ULT-MATERIA NOT EQUAL ZEROS
+                     PERFORM P450-SUBTOTAL-DISCIPLINA
+                  END-IF
+                  MOVE SRT-ID-MATERIA   TO WS-ULT-MATERIA
+                  MOVE SRT-NM-MATERIA   TO WS-ULT-NM-MATERIA
+                  MOVE ZEROS TO WS-SUBJ-APROVADOS WS-SUBJ-REPROVADOS
+                  PERFORM P350-CABECALHO-DISCIPLINA
+               END-IF
+
+               IF WS-LINHAS-IMPRESSAS >= WS-LINHAS-PAGINA
+                  PERFORM P200-CABECALHO
+                  PERFORM P350-CABECALHO-DISCIPLINA
+               END-IF
+
+               MOVE SPACES                 TO REG-RELATORIO
+               STRING SRT-NM-ALUNO         " "
+                      SRT-MD-ALUNO         " "
+                      SRT-ST-APROVACAO
+                      DELIMITED BY SIZE INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+               ADD 1                       TO WS-LINHAS-IMPRESSAS
+
+               IF SRT-ST-APROVACAO EQUAL "APROVADO"
+                  ADD 1 TO WS-SUBJ-APROVADOS WS-TOTAL-APROVADOS
+               ELSE
+                  ADD 1 TO WS-SUBJ-REPROVADOS WS-TOTAL-REPROVADOS
+               END-IF
+
+               RETURN SORT-WK01
+                  AT END
+                     SET EOF-SRT-OK     TO TRUE
+               END-RETURN
+            END-PERFORM
+
+            IF WS-ULT-MATERIA NOT EQUAL ZEROS
+               PERFORM P450-SUBTOTAL-DISCIPLINA
+            END-IF
+            .
+       P350-CABECALHO-DISCIPLINA.
+            MOVE SPACES                  TO REG-RELATORIO
+            STRING "DISCIPLINA " WS-ULT-MATERIA " - " WS-ULT-NM-MATERIA
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+            ADD 1                        TO WS-LINHAS-IMPRESSAS
+
+            MOVE "ALUNO                MEDIA ST"
+                                          TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            ADD 1                        TO WS-LINHAS-IMPRESSAS
+            .
+       P450-SUBTOTAL-DISCIPLINA.
+            MOVE SPACES                  TO REG-RELATORIO
+            STRING "SUBTOTAL DISCIPLINA " WS-ULT-MATERIA ": "
+                   WS-SUBJ-APROVADOS " APROVADOS / "
+                   WS-SUBJ-REPROVADOS " REPROVADOS"
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+            ADD 1                        TO WS-LINHAS-IMPRESSAS
+
+            MOVE "-----------------------------------------------"
+                                          TO REG-RELATORIO
+            WRITE REG-RELATORIO
+            ADD 1                        TO WS-LINHAS-IMPRESSAS
+            .
+       P500-RODAPE.
+            MOVE SPACES                  TO REG-RELATORIO
+            STRING "TOTAL APROVADOS: " WS-TOTAL-APROVADOS
+                   "  TOTAL REPROVADOS: " WS-TOTAL-REPROVADOS
+                   DELIMITED BY SIZE INTO REG-RELATORIO
+            WRITE REG-RELATORIO
+            .
+       END PROGRAM RELBOLET.
