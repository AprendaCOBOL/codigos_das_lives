@@ -69,6 +69,7 @@
             IF FS-OK THEN
                 MOVE WS-ID-CONTATO       TO ID-CONTATO
                 MOVE WS-NM-CONTATO       TO NM-CONTATO
+                SET CONTATO-ATIVO        TO TRUE
 
                 WRITE REG-CONTATOS
                       INVALID KEY
