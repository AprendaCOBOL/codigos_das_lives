@@ -1,32 +1,211 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRGJSON.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-      ***** EXEMPLO DE JSON  *****
-       01  WS-REGISTRO.
-          03 WS-REG-1            PIC X(100) OCCURS 1000 TIMES.
-       01  JTEXT        NATIONAL PIC N(2000).
-       01  I                     PIC 99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            JSON GENERATE JTEXT FROM DADOS COUNT I
-                 ON EXCEPTION
-                    DISPLAY 'ERRO NA CONVERSAO JSON' JSON-CODE
-                 NOT ON EXCEPTION
-                    DISPLAY 'JSON CRIADO'
-                    DISPLAY JTEXT(1:I)
-                    DISPLAY FUNCTION DISPLAY-OF(JTEXT(1:I))
-                    DISPLAY 'VALOR DO COUNTER' I
-            END-JSON.
-
-            STOP RUN.
-       END PROGRAM PRGJSON.
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: EXTRATO NOTURNO EM JSON DOS ESTUDANTES (STUDENT.DAT)
+      *          PARA ALIMENTAR UMA API REST, E ROTINA COMPLEMENTAR DE
+      *          CARGA DE TRANSACOES DE ESTUDANTES A PARTIR DE JSON.
+      * Update: 08/08/2026 - ALTERNATE RECORD KEY IS NM-STUDENT na
+      *         SELECT, para o indice por nome existir mesmo quando
+      *         este programa e o primeiro a criar o STUDENT.DAT.
+      * Update: 08/08/2026 - ACCESS MODE alterado de SEQUENTIAL para
+      *         DYNAMIC, pois 210-APLICAR-TRANSACAO-JSON precisa de
+      *         READ/WRITE/REWRITE por chave e SEQUENTIAL so permite
+      *         READ NEXT RECORD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGJSON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+            SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT ESTUDANTE ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS DYNAMIC
+                RECORD KEY   IS CD-STUDENT
+                ALTERNATE RECORD KEY IS NM-STUDENT WITH DUPLICATES
+                FILE STATUS  IS WS-FS.
+            SELECT JSON-SAIDA ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\ESTJSON.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-OUT.
+            SELECT JSON-ENTRADA ASSIGN TO
+           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\ESTJSONIN.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-IN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       FD JSON-SAIDA.
+       01 REG-JSON-SAIDA                 PIC X(300).
+
+       FD JSON-ENTRADA.
+       01 REG-JSON-ENTRADA               PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+       77 WS-FS-OUT                      PIC 99.
+          88 FS-OUT-OK                   VALUE 0.
+       77 WS-FS-IN                       PIC 99.
+          88 FS-IN-OK                    VALUE 0.
+          88 FS-IN-NAO-EXISTE            VALUE 35.
+       77 WS-EOF                         PIC X      VALUE 'N'.
+          88 EOF-OK                      VALUE 'S'.
+       77 WS-CONT-EXTRAIDOS              PIC 9(05)  VALUE ZERO.
+       77 WS-CONT-CARREGADOS             PIC 9(05)  VALUE ZERO.
+       77 WS-CONT-ERROS                  PIC 9(05)  VALUE ZERO.
+       01  JTEXT                         PIC X(300).
+       01  WS-JSON-CNT                   PIC 9(04).
+
+      ***** TRANSACAO DE CARGA: INCLUI OU ALTERA O ESTUDANTE CUJO ****
+      ***** CODIGO/NOME/TELEFONE/E-MAIL/CURSO VIEREM NO JSON. ********
+       01  REG-TRANSACAO-JSON.
+           03 CD-STUDENT                PIC 9(05).
+           03 NM-STUDENT                PIC X(20).
+           03 TL-STUDENT                PIC X(15).
+           03 EM-STUDENT                PIC X(30).
+           03 CR-STUDENT                PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-EXTRAIR-JSON
+            PERFORM 200-CARREGAR-JSON
+            DISPLAY 'EXTRATO JSON: ' WS-CONT-EXTRAIDOS ' ESTUDANTES.'
+            DISPLAY 'CARGA JSON: ' WS-CONT-CARREGADOS ' APLICADOS, '
+                    WS-CONT-ERROS ' ERROS.'
+            STOP RUN.
+
+      ******************************************************************
+      * LE STUDENT.DAT POR COMPLETO E GRAVA UM DOCUMENTO JSON POR
+      * REGISTRO EM ESTJSON.TXT (EXTRATO NOTURNO PARA A API REST).
+      ******************************************************************
+       100-EXTRAIR-JSON.
+            MOVE 'N'           TO WS-EOF
+            MOVE ZERO          TO WS-CONT-EXTRAIDOS
+
+            OPEN INPUT ESTUDANTE
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR STUDENT.DAT PARA EXTRATO JSON.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CALL 'ERRLOG' USING 'PRGJSON' 'ABERTURA ESTUDANTE'
+                              WS-FS
+               GO TO 100-FIM
+            END-IF
+
+            OPEN OUTPUT JSON-SAIDA
+            IF NOT FS-OUT-OK
+               DISPLAY 'ERRO AO ABRIR ESTJSON.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS-OUT
+               CLOSE ESTUDANTE
+               GO TO 100-FIM
+            END-IF
+
+            PERFORM UNTIL EOF-OK
+                READ ESTUDANTE NEXT RECORD
+                     AT END
+                        SET EOF-OK TO TRUE
+                     NOT AT END
+                        JSON GENERATE JTEXT FROM REG-ESTUDANTE
+                             COUNT WS-JSON-CNT
+                             ON EXCEPTION
+                                DISPLAY 'ERRO JSON GENERATE: '
+                                        JSON-CODE
+                             NOT ON EXCEPTION
+                                MOVE JTEXT (1 : WS-JSON-CNT)
+                                     TO REG-JSON-SAIDA
+                                WRITE REG-JSON-SAIDA
+                                ADD 1 TO WS-CONT-EXTRAIDOS
+                        END-JSON
+                END-READ
+            END-PERFORM
+
+            CLOSE JSON-SAIDA
+            CLOSE ESTUDANTE
+            .
+       100-FIM.
+            CONTINUE.
+
+      ******************************************************************
+      * LE UM ARQUIVO DE TRANSACOES EM JSON (ESTJSONIN.TXT), UM
+      * DOCUMENTO POR LINHA, E APLICA CADA UM COMO INCLUSAO/ALTERACAO
+      * CONTRA O STUDENT.DAT.
+      ******************************************************************
+       200-CARREGAR-JSON.
+            MOVE 'N'           TO WS-EOF
+            MOVE ZERO          TO WS-CONT-CARREGADOS WS-CONT-ERROS
+
+            OPEN INPUT JSON-ENTRADA
+            IF FS-IN-NAO-EXISTE
+               DISPLAY 'NAO HA ARQUIVO DE TRANSACOES JSON A CARREGAR.'
+               GO TO 200-FIM
+            END-IF
+            IF NOT FS-IN-OK
+               DISPLAY 'ERRO AO ABRIR ESTJSONIN.TXT.'
+               DISPLAY 'FILE STATUS: ' WS-FS-IN
+               GO TO 200-FIM
+            END-IF
+
+            OPEN I-O ESTUDANTE
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT ESTUDANTE
+               CLOSE ESTUDANTE
+               OPEN I-O ESTUDANTE
+            END-IF
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR STUDENT.DAT PARA CARGA JSON.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               CLOSE JSON-ENTRADA
+               GO TO 200-FIM
+            END-IF
+
+            PERFORM UNTIL EOF-OK
+                READ JSON-ENTRADA INTO REG-JSON-ENTRADA
+                     AT END
+                        SET EOF-OK TO TRUE
+                     NOT AT END
+                        PERFORM 210-APLICAR-TRANSACAO-JSON
+                END-READ
+            END-PERFORM
+
+            CLOSE ESTUDANTE
+            CLOSE JSON-ENTRADA
+            .
+       200-FIM.
+            CONTINUE.
+
+       210-APLICAR-TRANSACAO-JSON.
+            MOVE REG-JSON-ENTRADA TO JTEXT
+
+            INITIALIZE REG-TRANSACAO-JSON
+            JSON PARSE JTEXT INTO REG-TRANSACAO-JSON
+                 ON EXCEPTION
+                    DISPLAY 'ERRO JSON PARSE: ' JSON-CODE
+                    ADD 1 TO WS-CONT-ERROS
+                 NOT ON EXCEPTION
+                    MOVE CD-STUDENT OF REG-TRANSACAO-JSON
+                         TO CD-STUDENT OF REG-ESTUDANTE
+
+                    READ ESTUDANTE
+                         INVALID KEY
+                            MOVE CORRESPONDING REG-TRANSACAO-JSON
+                                               TO REG-ESTUDANTE
+                            WRITE REG-ESTUDANTE
+                            ADD 1 TO WS-CONT-CARREGADOS
+                         NOT INVALID KEY
+                            MOVE CORRESPONDING REG-TRANSACAO-JSON
+                                               TO REG-ESTUDANTE
+                            REWRITE REG-ESTUDANTE
+                            ADD 1 TO WS-CONT-CARREGADOS
+                    END-READ
+            END-JSON
+            .
+
+       END PROGRAM PRGJSON.
