@@ -1,60 +1,121 @@
-       Identification Division.
-       Program-Id. TSCREEN.
-       Data Division.
-       Working-Storage Section.
-
-       01  AAAA PIC XXXXX  VALUE "   ".
-       01  i PIC 99.
-       01  j PIC 99.
-       01  ll PIC 99.
-       01  cc PIC 99.
-       01  r1c1.
-           05 r1   PIC 99 VALUE 01.
-           05 c1   PIC 99 VALUE 01.
-       01  r2c2.
-           05 r2   PIC 99 VALUE 25.
-           05 c2   PIC 99 VALUE 80.
-       01  bco  PIC 9 VALUE 0.
-       Linkage Section.
-
-
-      *> **************************************************************
-      *>           P R O C E D U R E   D I V I S I O N
-      *> **************************************************************
-       PROCEDURE DIVISION.
-           move "0415" to r1c1
-           move "1248" to r2c2
-           move 04 to bco
-
-           perform varying i from r1 by 1 until i > r2
-             perform varying j from c1 by 1 until j > c2
-               display " " AT LINE i COL j with background-color bco
-                       end-display
-             end-perform
-             *> CALL "C$SLEEP" using 1 END-CALL
-           end-perform
-
-           accept  AAAA at 2001 WITH PROMPT.
-
-           *> call "CBL_OC_DUMP" using cstruct ON EXCEPTION CONTINUE end-call
-
-           *> display "11111111111111111111111111111111111111111111111111111111111111111111111111111111"   AT 0101
-           *> display "22222222222222222222222222222222222222222222222222222222222222222222222222222222"   AT 0201
-           *> display "33333333333333333333333333333333333333333333333333333333333333333333333333333333"   AT 0301
-           *> display "44444444444444444444444444444444444444444444444444444444444444444444444444444444"   AT 0401
-           *> display "55555555555555555555555555555555555555555555555555555555555555555555555555555555"   AT 0501
-           *> display "66666666666666666666666666666666666666666666666666666666666666666666666666666666"   AT 0601
-           *> display "77777777777777777777777777777777777777777777777777777777777777777777777777777777"   AT 0701
-           *> display "88888888888888888888888888888888888888888888888888888888888888888888888888888888"   AT 0801
-           *> display "99999999999999999999999999999999999999999999999999999999999999999999999999999999"   AT 0901
-           *> display "00000000000000000000000000000000000000000000000000000000000000000000000000000000"   AT 1001
-           *> display "11111111111111111111111111111111111111111111111111111111111111111111111111111111"   AT 1101
-           *> display "22222222222222222222222222222222222222222222222222222222222222222222222222222222"   AT 1201
-           *> display "33333333333333333333333333333333333333333333333333333333333333333333333333333333"   AT 1301
-           *> accept  AAAA at 2001 WITH PROMPT.
-           *> display "----------"   AT 1305 WITH SCROLL UP BY 4 LINES
-           *> accept  AAAA at 2001 WITH PROMPT.
-           *> display "++++++++++"   AT 1305 WITH SCROLL DOWN BY 2 LINES
-           *> accept  AAAA at 2001 WITH PROMPT.
-           Goback.
-       End-Program.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: DEMONSTRAR A SCREEN SECTION COM PINTURA DE TELA.
+      * Tectonics: cobc
+      * Update: 08/08/2026 - O antigo teste que so pintava a tela de uma
+      *         cor fixa virou um painel de entrada de dados real (ID,
+      *         NOME e IDADE), onde cada campo muda de cor conforme o
+      *         valor informado passa ou nao pela critica.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSCREEN.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-CAMPO-ID            PIC X(04)   VALUE SPACES.
+       01  WS-CAMPO-NOME          PIC X(20)   VALUE SPACES.
+       01  WS-CAMPO-IDADE         PIC 999     VALUE ZERO.
+
+       01  WS-COR-ID              PIC 9       VALUE 7.
+       01  WS-COR-NOME            PIC 9       VALUE 7.
+       01  WS-COR-IDADE           PIC 9       VALUE 7.
+
+       77  WS-COR-NEUTRA          PIC 9       VALUE 7.
+       77  WS-COR-VALIDO          PIC 9       VALUE 2.
+       77  WS-COR-INVALIDO        PIC 9       VALUE 4.
+
+       SCREEN SECTION.
+       01  TS-PAINEL-ENTRADA BLANK SCREEN.
+           05  VALUE "PAINEL DE CADASTRO" LINE 01 COL 30.
+           05  VALUE "ID...: " LINE 05 COL 05.
+           05  TS-ID-SCR         LINE 05 COL 13
+                   PIC X(04) USING WS-CAMPO-ID
+                   FOREGROUND-COLOR WS-COR-ID.
+           05  VALUE "NOME.: " LINE 07 COL 05.
+           05  TS-NOME-SCR       LINE 07 COL 13
+                   PIC X(20) USING WS-CAMPO-NOME
+                   FOREGROUND-COLOR WS-COR-NOME.
+           05  VALUE "IDADE: " LINE 09 COL 05.
+           05  TS-IDADE-SCR      LINE 09 COL 13
+                   PIC 999   USING WS-CAMPO-IDADE
+                   FOREGROUND-COLOR WS-COR-IDADE.
+
+      *> **************************************************************
+      *>           P R O C E D U R E   D I V I S I O N
+      *> **************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P100-INFORMAR-ID     THRU P100-EXIT
+            PERFORM P200-INFORMAR-NOME   THRU P200-EXIT
+            PERFORM P300-INFORMAR-IDADE  THRU P300-EXIT
+
+            DISPLAY TS-PAINEL-ENTRADA
+
+            GOBACK.
+
+      ******************************************************************
+      * CAPTURA O ID; SO ACEITA QUANDO NAO VAZIO, PINTANDO O CAMPO DE
+      * VERMELHO ENQUANTO A CRITICA FALHAR E DE VERDE QUANDO PASSAR.
+      ******************************************************************
+       P100-INFORMAR-ID.
+            MOVE WS-COR-NEUTRA       TO WS-COR-ID.
+
+       P100-PEDIR-ID.
+            DISPLAY TS-PAINEL-ENTRADA
+            ACCEPT TS-ID-SCR
+
+            IF WS-CAMPO-ID EQUAL SPACES
+                MOVE WS-COR-INVALIDO TO WS-COR-ID
+                GO TO P100-PEDIR-ID
+            END-IF
+
+            MOVE WS-COR-VALIDO       TO WS-COR-ID.
+
+       P100-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * CAPTURA O NOME; SO ACEITA QUANDO NAO VAZIO, COM O MESMO ESQUEMA
+      * DE CORES DO CAMPO ID.
+      ******************************************************************
+       P200-INFORMAR-NOME.
+            MOVE WS-COR-NEUTRA       TO WS-COR-NOME.
+
+       P200-PEDIR-NOME.
+            DISPLAY TS-PAINEL-ENTRADA
+            ACCEPT TS-NOME-SCR
+
+            IF WS-CAMPO-NOME EQUAL SPACES
+                MOVE WS-COR-INVALIDO TO WS-COR-NOME
+                GO TO P200-PEDIR-NOME
+            END-IF
+
+            MOVE WS-COR-VALIDO       TO WS-COR-NOME.
+
+       P200-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * CAPTURA A IDADE; SO ACEITA VALORES DE 01 A 120.
+      ******************************************************************
+       P300-INFORMAR-IDADE.
+            MOVE WS-COR-NEUTRA       TO WS-COR-IDADE.
+
+       P300-PEDIR-IDADE.
+            DISPLAY TS-PAINEL-ENTRADA
+            ACCEPT TS-IDADE-SCR
+
+            IF WS-CAMPO-IDADE LESS THAN 1 OR
+               WS-CAMPO-IDADE GREATER THAN 120
+                MOVE WS-COR-INVALIDO TO WS-COR-IDADE
+                GO TO P300-PEDIR-IDADE
+            END-IF
+
+            MOVE WS-COR-VALIDO       TO WS-COR-IDADE.
+
+       P300-EXIT.
+            EXIT.
+
+       END PROGRAM TSCREEN.
