@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: TRADUZIR UM CODIGO DE FILE STATUS PARA UMA MENSAGEM
+      *          DESCRITIVA, PARA NAO FICAR REPETINDO A MESMA TABELA
+      *          DE CODIGOS EM CADA PROGRAMA QUE TRATA ERRO DE I/O.
+      * Update: 08/08/2026 - Encurtadas as mensagens dos FS 43/49/OTHER,
+      *         que eram mais longas que o PIC X(40) de LK-MENSAGEM e
+      *         tinham a ultima palavra cortada pelo MOVE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSMSG.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LK-FS                          PIC 99.
+       01 LK-MENSAGEM                    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-FS LK-MENSAGEM.
+       MAIN-PROCEDURE.
+
+            EVALUATE LK-FS
+                WHEN 00
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO.'
+                                               TO LK-MENSAGEM
+                WHEN 02
+                   MOVE 'REGISTRO GRAVADO COM CHAVE DUPLICADA.'
+                                               TO LK-MENSAGEM
+                WHEN 04
+                   MOVE 'TAMANHO DO REGISTRO LIDO DIVERGENTE.'
+                                               TO LK-MENSAGEM
+                WHEN 10
+                   MOVE 'FIM DE ARQUIVO. NAO HA MAIS REGISTROS.'
+                                               TO LK-MENSAGEM
+                WHEN 21
+                   MOVE 'CHAVE FORA DE SEQUENCIA.'
+                                               TO LK-MENSAGEM
+                WHEN 22
+                   MOVE 'JA EXISTE REGISTRO COM ESTA CHAVE.'
+                                               TO LK-MENSAGEM
+                WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO.'
+                                               TO LK-MENSAGEM
+                WHEN 30
+                   MOVE 'ERRO PERMANENTE DE ENTRADA/SAIDA.'
+                                               TO LK-MENSAGEM
+                WHEN 34
+                   MOVE 'ESPACO EM DISCO ESGOTADO.'
+                                               TO LK-MENSAGEM
+                WHEN 35
+                   MOVE 'ARQUIVO NAO ENCONTRADO.'
+                                               TO LK-MENSAGEM
+                WHEN 37
+                   MOVE 'DISPOSITIVO NAO SUPORTA A OPERACAO.'
+                                               TO LK-MENSAGEM
+                WHEN 41
+                   MOVE 'ARQUIVO JA ESTA ABERTO.'
+                                               TO LK-MENSAGEM
+                WHEN 42
+                   MOVE 'ARQUIVO NAO ESTA ABERTO.'
+                                               TO LK-MENSAGEM
+                WHEN 43
+                   MOVE 'REGISTRO NAO LIDO ANTES DA REGRAVACAO.'
+                                               TO LK-MENSAGEM
+                WHEN 44
+                   MOVE 'TAMANHO DO REGISTRO INCOMPATIVEL.'
+                                               TO LK-MENSAGEM
+                WHEN 46
+                   MOVE 'NENHUM REGISTRO VALIDO PARA LEITURA.'
+                                               TO LK-MENSAGEM
+                WHEN 47
+                   MOVE 'OPERACAO DE LEITURA NAO PERMITIDA.'
+                                               TO LK-MENSAGEM
+                WHEN 48
+                   MOVE 'OPERACAO DE GRAVACAO NAO PERMITIDA.'
+                                               TO LK-MENSAGEM
+                WHEN 49
+                   MOVE 'EXCLUSAO OU REGRAVACAO NAO PERMITIDA.'
+                                               TO LK-MENSAGEM
+                WHEN 91
+                   MOVE 'FALHA NO SISTEMA DE ARQUIVOS.'
+                                               TO LK-MENSAGEM
+                WHEN OTHER
+                   MOVE 'ERRO NAO MAPEADO. CONSULTE FILE STATUS.'
+                                               TO LK-MENSAGEM
+            END-EVALUATE
+
+            GOBACK.
+       END PROGRAM FSMSG.
