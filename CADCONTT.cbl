@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: INCLUSAO DE CONTATOS (CONTATOS.DAT)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-COM-AREA.
+          03 LK-MENSAGEM                 PIC X(40).
+
+       PROCEDURE DIVISION USING LK-COM-AREA.
+       MAIN-PROCEDURE.
+
+            OPEN I-O CONTATOS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT CONTATOS
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               GOBACK
+            END-IF
+
+            DISPLAY LK-MENSAGEM
+            DISPLAY 'Informe o numero de identificacao do contato: '
+            ACCEPT ID-CONTATO
+            DISPLAY 'Informe o nome do contato: '
+            ACCEPT NM-CONTATO
+            SET CONTATO-ATIVO             TO TRUE
+
+            WRITE REG-CONTATOS
+                INVALID KEY
+                   DISPLAY 'CONTATO JA CADASTRADO!'
+                NOT INVALID KEY
+                   DISPLAY 'Contato gravado com sucesso!'
+            END-WRITE
+
+            CLOSE CONTATOS
+
+            GOBACK.
+       END PROGRAM CADCONTT.
