@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author: ANDRE COSTA
+      * Date: 08/08/2026
+      * Purpose: REGISTRAR, EM UM UNICO ARQUIVO (ERRLOG.TXT), AS FALHAS
+      *          DE ENTRADA/SAIDA OCORRIDAS NOS PROGRAMAS DE MANUTENCAO
+      *          DE ESTUDANTES E CLIENTES, PARA QUE AS FALHAS NAO FIQUEM
+      *          SO NO DISPLAY DA TELA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ERRLOG ASSIGN TO
+           'C:\CursoCOBOL\COBOL\01 - Basico\bin\ERRLOG.TXT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-ERRLOG.
+       01 REG-ERRLOG                     PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-LOG                      PIC 99.
+       77 WS-DATA-HORA                   PIC 9(14).
+       77 WS-MENSAGEM-FS                 PIC X(40).
+       01 WS-LINHA-LOG.
+          03 WS-LOG-DATA-HORA            PIC 9(14).
+          03 FILLER                      PIC X(01) VALUE SPACE.
+          03 WS-LOG-PROGRAMA             PIC X(10).
+          03 FILLER                      PIC X(01) VALUE SPACE.
+          03 WS-LOG-OPERACAO             PIC X(20).
+          03 FILLER                      PIC X(01) VALUE SPACE.
+          03 WS-LOG-FS                   PIC 99.
+          03 FILLER                      PIC X(01) VALUE SPACE.
+          03 WS-LOG-MENSAGEM             PIC X(40).
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA                    PIC X(10).
+       01 LK-OPERACAO                    PIC X(20).
+       01 LK-FS                          PIC 99.
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-OPERACAO LK-FS.
+       MAIN-PROCEDURE.
+
+            CALL 'FSMSG' USING LK-FS WS-MENSAGEM-FS
+
+            ACCEPT WS-DATA-HORA             FROM DATE YYYYMMDD
+            ACCEPT WS-DATA-HORA(9:6)        FROM TIME
+
+            MOVE WS-DATA-HORA               TO WS-LOG-DATA-HORA
+            MOVE LK-PROGRAMA                TO WS-LOG-PROGRAMA
+            MOVE LK-OPERACAO                TO WS-LOG-OPERACAO
+            MOVE LK-FS                      TO WS-LOG-FS
+            MOVE WS-MENSAGEM-FS             TO WS-LOG-MENSAGEM
+            MOVE WS-LINHA-LOG               TO REG-ERRLOG
+
+            OPEN EXTEND ARQ-ERRLOG
+
+            IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT ARQ-ERRLOG
+            END-IF
+
+            IF WS-FS-LOG EQUAL ZEROS
+               WRITE REG-ERRLOG
+               CLOSE ARQ-ERRLOG
+            ELSE
+               DISPLAY 'NAO FOI POSSIVEL GRAVAR NO LOG DE ERROS.'
+               DISPLAY 'FILE STATUS: ' WS-FS-LOG
+            END-IF
+
+            GOBACK.
+       END PROGRAM ERRLOG.
