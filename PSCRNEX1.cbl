@@ -3,16 +3,40 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Update: 08/08/2026 - DATA-ENTRY-SCREEN agora grava o contato
+      *         informado em CONTATOS.DAT (mesmo layout/arquivo do
+      *         CADCONTT.CBL) em vez de apenas pintar a tela; RESPONSE-
+      *         SCR = Q cancela o cadastro do registro atual.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PSCRNEX1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT CONTATOS ASSIGN TO
+                'C:\CursoCOBOL\COBOL\01 - Basico\bin\CONTATOS.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS IS WS-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CONTATOS.
+          COPY FD_CONTT.
+
        WORKING-STORAGE SECTION.
+       77 WS-FS                          PIC 99.
+          88 FS-OK                       VALUE 0.
+
        01  RESPONSES.
            05  RESPONSE-IN-WS    PIC X        VALUE SPACES.
        01  DATA-FROM-SCREEN.
-           05  ID-IN-WS          PIC XXXX     VALUE SPACES.
+           05  ID-IN-WS          PIC 99       VALUE ZERO.
            05  NAME-IN-WS        PIC X(20)    VALUE SPACES.
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN BLANK SCREEN.
@@ -21,7 +45,7 @@
                                               LINE 01 COL 30.
                10  VALUE "ID #: "             LINE 05 COL 05.
                10  ID-ON-SCR-IN               LINE 05 COL 15
-                       PIC XXXX         TO ID-IN-WS.
+                       PIC 99           TO ID-IN-WS.
            05  NAME-SECTION.
                10  VALUE "NAME:"              LINE 07 COL 05.
                10  NAME-ON-SCR-IN             LINE 07 COL 15
@@ -34,18 +58,20 @@
                        PIC X     TO RESPONSE-IN-WS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+            OPEN I-O CONTATOS
+
+            IF WS-FS EQUAL 35
+               OPEN OUTPUT CONTATOS
+            END-IF
+
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS.'
+               DISPLAY 'FILE STATUS: ' WS-FS
+               STOP RUN
+            END-IF
             .
        B-100-PROCESS.
 
-      *      DISPLAY DATA-ENTRY-SCREEN
-      *      ACCEPT  DATA-ENTRY-SCREEN
-      *     DISPLAY ID-SECTION.
-      *     ACCEPT ID-ON-SCR-IN
-      *     DISPLAY NAME-SECTION.
-      *     ACCEPT NAME-ON-SCR-IN.
-      *     DISPLAY RESPONSE-SECTION.
-      *     ACCEPT RESPONSE-SCR.
            PERFORM B-200-LOOP
                UNTIL RESPONSE-IN-WS = "Q" OR "q"
 
@@ -53,22 +79,34 @@
            .
 
        B-200-LOOP.
-      *     DISPLAY ID-SECTION
-      *     INITIALIZE DATA-FROM-SCREEN
-
-      *     MOVE SPACES TO ID-IN-WS
-      *     MOVE SPACES TO NAME-IN-WS
+           INITIALIZE DATA-FROM-SCREEN
 
            DISPLAY DATA-ENTRY-SCREEN
 
            ACCEPT ID-ON-SCR-IN
-      *     DISPLAY NAME-SECTION
            ACCEPT NAME-ON-SCR-IN
-      *     DISPLAY RESPONSE-SECTION
            ACCEPT RESPONSE-SCR
-      *     ACCEPT DATA-ENTRY-SCREEN
+
+           IF RESPONSE-IN-WS = "C" OR "c"
+               PERFORM B-300-GRAVAR-CONTATO
+           END-IF
+           .
+
+       B-300-GRAVAR-CONTATO.
+           MOVE ID-IN-WS              TO ID-CONTATO
+           MOVE NAME-IN-WS            TO NM-CONTATO
+           SET CONTATO-ATIVO          TO TRUE
+
+           WRITE REG-CONTATOS
+               INVALID KEY
+                  DISPLAY 'CONTATO JA CADASTRADO!'
+               NOT INVALID KEY
+                  DISPLAY 'CONTATO GRAVADO COM SUCESSO!'
+           END-WRITE
            .
+
        C-100-TERMINATE.
+            CLOSE CONTATOS
             STOP RUN
             .
        END PROGRAM PSCRNEX1.
